@@ -1,30 +1,162 @@
-      ******************************************************************
-       IDENTIFICATION                                       DIVISION.
-       PROGRAM-ID. IR000001.
-      *================================================================*
-
-       DATA                                                 DIVISION.
-       FILE                                    SECTION.
-       WORKING-STORAGE                         SECTION.
-       77  SALARIO PIC     9(07)V99.
-       77  INSS    PIC     9(02).
-       77  IR      PIC     9(02).
-
-      *================================================================*
-       PROCEDURE                                            DIVISION.
-
-           DISPLAY "SALARIO:"
-           ACCEPT SALARIO
-
-
-
-           COMPUTE INSS = SALARIO * 0.25
-           DISPLAY "INSS:" INSS
-
-           COMPUTE IR = SALARIO * 0.11
-           DISPLAY "IR:" IR
-
-           COMPUTE SALARIO = SALARIO - INSS - IR
-           DISPLAY "SALARIO LIQUIDO:" SALARIO
-
-           STOP RUN.
+      ******************************************************************
+      *
+      *          CALCULO DE INSS E IRRF SOBRE FOLHA DE PAGAMENTO
+      *
+      ******************************************************************
+       IDENTIFICATION                                       DIVISION.
+       PROGRAM-ID. IR000001.
+      *================================================================*
+       ENVIRONMENT                                          DIVISION.
+       CONFIGURATION                                SECTION.
+       INPUT-OUTPUT                                 SECTION.
+       FILE-CONTROL.
+           SELECT FOLHAPAG ASSIGN TO "FOLHAPAG.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CHAVE-FOLHA
+           FILE STATUS IS FS-FOLHAPAG.
+      *================================================================*
+
+       DATA                                                 DIVISION.
+       FILE                                    SECTION.
+       FD  FOLHAPAG.
+       01  REGISTRO-FOLHA.
+           02 CHAVE-FOLHA.
+               03 FOLHA-CODFUNC   PIC 9999.
+               03 FOLHA-COMP-ANO  PIC 9999.
+               03 FOLHA-COMP-MES  PIC 99.
+           02 FOLHA-SALARIO    PIC 9(07)V99.
+           02 FOLHA-INSS       PIC 9(06)V99.
+           02 FOLHA-IR         PIC 9(06)V99.
+           02 FOLHA-LIQUIDO    PIC 9(07)V99.
+
+       WORKING-STORAGE                         SECTION.
+       01  FS-FOLHAPAG.
+           02 FS-FOLHAPAG-1 PIC 9.
+           02 FS-FOLHAPAG-2 PIC 9.
+           02 FS-FOLHAPAG-R REDEFINES FS-FOLHAPAG-2 PIC 99 COMP-X.
+       77  CODFUNC             PIC     9999.
+       77  SALARIO             PIC     9(07)V99.
+       77  NUMERO-DEPENDENTES  PIC     9(02) VALUE ZERO.
+       77  VALOR-DEPENDENTE    PIC     9(04)V99 VALUE 189.59.
+       77  BASE-IRRF           PIC     9(07)V99.
+       77  DEDUCAO-DEPENDENTES PIC     9(06)V99.
+       77  PARCELA-DEDUZIR     PIC     9(06)V99.
+       77  ALIQUOTA            PIC     9V9999.
+       77  INSS                PIC     9(06)V99.
+       77  IR                  PIC     9(06)V99.
+       77  SALARIO-LIQUIDO     PIC     9(07)V99.
+
+      *================================================================*
+       PROCEDURE                                            DIVISION.
+       0000-MAINLINE.
+           OPEN I-O FOLHAPAG
+           PERFORM 1000-ACEITA-DADOS
+           PERFORM 2000-CALCULA-INSS
+           PERFORM 3000-CALCULA-IRRF
+           PERFORM 4000-CALCULA-LIQUIDO
+           PERFORM 5000-EXIBE-RESULTADO
+           PERFORM 6000-GRAVA-HISTORICO
+           CLOSE FOLHAPAG
+           STOP RUN
+           .
+       1000-ACEITA-DADOS.
+           DISPLAY "CODIGO DO FUNCIONARIO:"
+           ACCEPT CODFUNC
+           DISPLAY "COMPETENCIA (ANO):"
+           ACCEPT FOLHA-COMP-ANO
+           DISPLAY "COMPETENCIA (MES):"
+           ACCEPT FOLHA-COMP-MES
+           DISPLAY "SALARIO:"
+           ACCEPT SALARIO
+           DISPLAY "NUMERO DE DEPENDENTES:"
+           ACCEPT NUMERO-DEPENDENTES
+           .
+      *================================================================*
+      *    TABELA PROGRESSIVA DE INSS (FAIXA / ALIQUOTA / PARCELA)
+      *    ATE  1320,00 =  7,5% SEM PARCELA A DEDUZIR
+      *    ATE  2571,29 =  9,0% PARCELA A DEDUZIR    19,80
+      *    ATE  3856,94 = 12,0% PARCELA A DEDUZIR    98,14
+      *    ATE  7507,49 = 14,0% PARCELA A DEDUZIR   175,28  (TETO)
+      *    ACIMA DO TETO O DESCONTO FICA LIMITADO AO VALOR DO TETO
+      *================================================================*
+       2000-CALCULA-INSS.
+           EVALUATE TRUE
+               WHEN SALARIO <= 1320.00
+                   MOVE 0.0750 TO ALIQUOTA
+                   MOVE 0.00   TO PARCELA-DEDUZIR
+               WHEN SALARIO <= 2571.29
+                   MOVE 0.0900 TO ALIQUOTA
+                   MOVE 19.80  TO PARCELA-DEDUZIR
+               WHEN SALARIO <= 3856.94
+                   MOVE 0.1200 TO ALIQUOTA
+                   MOVE 98.14  TO PARCELA-DEDUZIR
+               WHEN OTHER
+                   MOVE 0.1400 TO ALIQUOTA
+                   MOVE 175.28 TO PARCELA-DEDUZIR
+           END-EVALUATE
+           IF SALARIO > 7507.49
+               COMPUTE INSS = (7507.49 * 0.1400) - 175.28
+           ELSE
+               COMPUTE INSS = (SALARIO * ALIQUOTA) - PARCELA-DEDUZIR
+           END-IF
+           .
+      *================================================================*
+      *    TABELA PROGRESSIVA DE IRRF (FAIXA / ALIQUOTA / PARCELA)
+      *    A BASE DE CALCULO E REDUZIDA EM UM VALOR FIXO POR
+      *    DEPENDENTE ANTES DE APLICAR A FAIXA
+      *    ATE  2259,20 = ISENTO
+      *    ATE  2826,65 =  7,5% PARCELA A DEDUZIR   169,44
+      *    ATE  3751,05 = 15,0% PARCELA A DEDUZIR   381,44
+      *    ATE  4664,68 = 22,5% PARCELA A DEDUZIR   662,77
+      *    ACIMA        = 27,5% PARCELA A DEDUZIR   896,00
+      *================================================================*
+       3000-CALCULA-IRRF.
+           COMPUTE DEDUCAO-DEPENDENTES =
+                   NUMERO-DEPENDENTES * VALOR-DEPENDENTE
+           COMPUTE BASE-IRRF = SALARIO - INSS - DEDUCAO-DEPENDENTES
+           IF BASE-IRRF < ZERO
+               MOVE ZERO TO BASE-IRRF
+           END-IF
+           EVALUATE TRUE
+               WHEN BASE-IRRF <= 2259.20
+                   MOVE ZERO   TO IR
+               WHEN BASE-IRRF <= 2826.65
+                   COMPUTE IR = (BASE-IRRF * 0.0750) - 169.44
+               WHEN BASE-IRRF <= 3751.05
+                   COMPUTE IR = (BASE-IRRF * 0.1500) - 381.44
+               WHEN BASE-IRRF <= 4664.68
+                   COMPUTE IR = (BASE-IRRF * 0.2250) - 662.77
+               WHEN OTHER
+                   COMPUTE IR = (BASE-IRRF * 0.2750) - 896.00
+           END-EVALUATE
+           IF IR < ZERO
+               MOVE ZERO TO IR
+           END-IF
+           .
+       4000-CALCULA-LIQUIDO.
+           COMPUTE SALARIO-LIQUIDO = SALARIO - INSS - IR
+           .
+       5000-EXIBE-RESULTADO.
+           DISPLAY "INSS:............." INSS
+           DISPLAY "IRRF:.............." IR
+           DISPLAY "SALARIO LIQUIDO:..." SALARIO-LIQUIDO
+           .
+      *================================================================*
+      *    GRAVA O CALCULO NO HISTORICO DE FOLHA, UM REGISTRO POR
+      *    FUNCIONARIO/COMPETENCIA; SE JA EXISTIR, RECALCULA (REWRITE)
+      *================================================================*
+       6000-GRAVA-HISTORICO.
+           MOVE CODFUNC         TO FOLHA-CODFUNC
+           MOVE SALARIO         TO FOLHA-SALARIO
+           MOVE INSS            TO FOLHA-INSS
+           MOVE IR              TO FOLHA-IR
+           MOVE SALARIO-LIQUIDO TO FOLHA-LIQUIDO
+           WRITE REGISTRO-FOLHA
+               INVALID KEY
+                   REWRITE REGISTRO-FOLHA
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR HISTORICO DE FOLHA"
+                   END-REWRITE
+           END-WRITE
+           .
