@@ -0,0 +1,107 @@
+      ******************************************************************
+      *
+      *          CONSULTA DE CLIENTES POR NOME (CHAVE ALTERNATIVA)
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. CONSCLI1.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CODIGO
+           ALTERNATE KEY IS NOME WITH DUPLICATES
+           FILE STATUS IS FS-CLIENTES.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  CLIENTES.
+       01  REGISTRO-CLIENTES.
+           02 CODIGO PIC 9999.
+           02 NOME   PIC X(50).
+           02 CPF    PIC 9(11).
+           02 DATA-NAS.
+               03 DIA-NAS PIC 99.
+               03 MES-NAS PIC 99.
+               03 ANO-NAS PIC 9999.
+           02 TELEFONE PIC X(30).
+           02 ENDERECO PIC X(50).
+           02 NUMERO   PIC 9(6).
+           02 COMPLEMENTO PIC X(30).
+           02 BAIRRO      PIC X(30).
+           02 CIDADE      PIC X(30).
+           02 CEP         PIC X(8).
+           02 ESTADO      PIC AA.
+           02 EMAIL       PIC X(50).
+           02 SITUACAO    PIC X.
+               88 CLIENTE-ATIVO   VALUE "A" "a".
+               88 CLIENTE-INATIVO VALUE "I" "i".
+           02 GENERO      PIC X.
+               88 CLIENTE-MASCULINO VALUE "M" "m".
+               88 CLIENTE-FEMININO  VALUE "F" "f".
+
+      *================================================================*
+       WORKING-STORAGE                         SECTION.
+       01  FS-CLIENTES.
+           02 FS-CLIENTES-1 PIC 9.
+           02 FS-CLIENTES-2 PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+       77  WNOME-BUSCA PIC X(50) VALUE SPACES.
+       77  WTAMANHO    PIC 99    VALUE ZEROS.
+       77  WACHOU      PIC X     VALUE "N".
+           88 WACHOU-SIM VALUE "S".
+
+      *================================================================*
+       PROCEDURE                                           DIVISION.
+           ABERTURA.
+           OPEN INPUT CLIENTES.
+           INICIO.
+               DISPLAY SPACE ERASE EOS
+               DISPLAY "CONSULTA DE CLIENTES POR NOME" AT 0430
+               DISPLAY "NOME OU INICIO DO NOME (FIM P/ SAIR)" AT 0605
+               ACCEPT WNOME-BUSCA AT 0705
+               IF WNOME-BUSCA = "FIM" OR WNOME-BUSCA = "fim" THEN
+                   CLOSE CLIENTES
+                   STOP RUN
+               END-IF
+               COMPUTE WTAMANHO = FUNCTION LENGTH(FUNCTION TRIM
+                   (WNOME-BUSCA))
+               PERFORM PESQUISA THRU PESQUISA-EXIT
+               GO TO INICIO
+           .
+           PESQUISA.
+               MOVE SPACES TO NOME
+               MOVE WNOME-BUSCA TO NOME
+               START CLIENTES KEY NOT LESS THAN NOME
+                   INVALID KEY
+                       DISPLAY "NENHUM CLIENTE ENCONTRADO" AT 0905
+                       GO TO PESQUISA-EXIT
+               END-START
+               MOVE "N" TO WACHOU
+               PERFORM LISTA-UM
+               PERFORM UNTIL FS-CLIENTES NOT = "00"
+                   IF NOME(1:WTAMANHO) NOT = WNOME-BUSCA(1:WTAMANHO)
+                       GO TO PESQUISA-EXIT
+                   END-IF
+                   IF CLIENTE-ATIVO
+                       MOVE "S" TO WACHOU
+                       DISPLAY CODIGO " " NOME
+                   END-IF
+                   PERFORM LISTA-UM
+               END-PERFORM
+               IF WACHOU = "N"
+                   DISPLAY "NENHUM CLIENTE ENCONTRADO" AT 0905
+               END-IF
+               .
+           PESQUISA-EXIT.
+               EXIT.
+           LISTA-UM.
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE "10" TO FS-CLIENTES
+               END-READ
+               .
