@@ -0,0 +1,61 @@
+      ******************************************************************
+      *
+      *     GRAVA-FILA - ROTINA COMUM DE ENFILEIRAMENTO DE RELATORIOS
+      *     REGISTRA UMA SOLICITACAO DE RELATORIO (NOME DO RELATORIO E
+      *     OPERADOR) EM REPFILA.DAT, COM DATA E HORA DO SISTEMA, PARA
+      *     SER PROCESSADA PELO DESPACHANTE RELFILA1. CHAMADA COMO
+      *     SUBPROGRAMA:
+      *
+      *         CALL "GRAVA-FILA" USING LK-RELATORIO LK-OPERADOR
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. GRAVA-FILA.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT FILAREL ASSIGN TO "REPFILA.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-FILAREL.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  FILAREL.
+       01  LINHA-FILA.
+           02 FILA-DATA       PIC 9(8).
+           02 FILLER          PIC X     VALUE SPACE.
+           02 FILA-HORA       PIC 9(6).
+           02 FILLER          PIC X     VALUE SPACE.
+           02 FILA-RELATORIO  PIC X(10).
+           02 FILLER          PIC X     VALUE SPACE.
+           02 FILA-OPERADOR   PIC X(10).
+
+       WORKING-STORAGE                         SECTION.
+       77  FS-FILAREL   PIC XX VALUE SPACES.
+       77  WDATA-HORA   PIC X(14) VALUE SPACES.
+
+       LINKAGE                                 SECTION.
+       01  LK-RELATORIO PIC X(10).
+       01  LK-OPERADOR  PIC X(10).
+      *================================================================*
+       PROCEDURE DIVISION USING LK-RELATORIO LK-OPERADOR.
+       0000-MAINLINE.
+           PERFORM 1000-ABRE-FILAREL
+           MOVE FUNCTION CURRENT-DATE TO WDATA-HORA
+           MOVE WDATA-HORA(1:8)  TO FILA-DATA
+           MOVE WDATA-HORA(9:6)  TO FILA-HORA
+           MOVE LK-RELATORIO     TO FILA-RELATORIO
+           MOVE LK-OPERADOR      TO FILA-OPERADOR
+           WRITE LINHA-FILA
+           CLOSE FILAREL
+           GOBACK
+           .
+       1000-ABRE-FILAREL.
+           OPEN EXTEND FILAREL
+           IF FS-FILAREL = "35"
+               OPEN OUTPUT FILAREL
+           END-IF
+           .
+       END PROGRAM GRAVA-FILA.
