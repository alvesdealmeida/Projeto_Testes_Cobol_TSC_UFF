@@ -0,0 +1,71 @@
+      ******************************************************************
+      *
+      *     DATAUTIL - ROTINA UTILITARIA DE DATAS
+      *     CENTRALIZA CALCULOS DE DATA REUSADOS POR VARIOS PROGRAMAS:
+      *     NOME DO DIA DA SEMANA, SOMA DE N DIAS E DIFERENCA EM DIAS
+      *     ENTRE DUAS DATAS. CHAMADA COMO SUBPROGRAMA:
+      *
+      *         CALL "DATAUTIL" USING LK-FUNCAO LK-DATA1 LK-DATA2
+      *                               LK-DIAS LK-NOME-DIA LK-DATA-SAIDA
+      *
+      ******************************************************************
+       IDENTIFICATION                                  DIVISION.
+       PROGRAM-ID. DATAUTIL.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+       CONFIGURATION                       SECTION.
+      *================================================================*
+       DATA                                            DIVISION.
+       WORKING-STORAGE                     SECTION.
+       77  WDIA-SEMANA     PIC 9(001) VALUE ZERO.
+       01  TAB-NOME-DIA.
+           02 NOME-DIA     PIC X(009) OCCURS 7 TIMES.
+
+       LINKAGE                                         SECTION.
+       01  LK-FUNCAO       PIC X(010).
+       01  LK-DATA1        PIC 9(008).
+       01  LK-DATA2        PIC 9(008).
+       01  LK-DIAS         PIC S9(005).
+       01  LK-NOME-DIA     PIC X(009).
+       01  LK-DATA-SAIDA   PIC 9(008).
+      *================================================================*
+       PROCEDURE                                       DIVISION
+           USING LK-FUNCAO LK-DATA1 LK-DATA2 LK-DIAS
+                 LK-NOME-DIA LK-DATA-SAIDA.
+       0000-MAINLINE.
+           PERFORM 1000-CARREGA-NOMES
+           EVALUATE LK-FUNCAO
+               WHEN "DIASEMANA"
+                   PERFORM 2000-NOME-DO-DIA
+               WHEN "SOMADIAS"
+                   PERFORM 3000-SOMA-DIAS
+               WHEN "DIFDIAS"
+                   PERFORM 4000-DIFERENCA-DIAS
+           END-EVALUATE
+           GOBACK
+           .
+       1000-CARREGA-NOMES.
+           MOVE "DOMINGO"   TO NOME-DIA(1)
+           MOVE "SEGUNDA"   TO NOME-DIA(2)
+           MOVE "TERCA"     TO NOME-DIA(3)
+           MOVE "QUARTA"    TO NOME-DIA(4)
+           MOVE "QUINTA"    TO NOME-DIA(5)
+           MOVE "SEXTA"     TO NOME-DIA(6)
+           MOVE "SABADO"    TO NOME-DIA(7)
+           .
+       2000-NOME-DO-DIA.
+           COMPUTE WDIA-SEMANA =
+               FUNCTION REM(FUNCTION INTEGER-OF-DATE(LK-DATA1), 7) + 1
+           MOVE NOME-DIA(WDIA-SEMANA) TO LK-NOME-DIA
+           .
+       3000-SOMA-DIAS.
+           COMPUTE LK-DATA-SAIDA =
+               FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE(LK-DATA1) + LK-DIAS)
+           .
+       4000-DIFERENCA-DIAS.
+           COMPUTE LK-DIAS =
+               FUNCTION INTEGER-OF-DATE(LK-DATA2) -
+               FUNCTION INTEGER-OF-DATE(LK-DATA1)
+           .
+       END PROGRAM DATAUTIL.
