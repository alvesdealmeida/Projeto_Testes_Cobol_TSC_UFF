@@ -6,11 +6,45 @@
        CONFIGURATION               SECTION.
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO "CLIENTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CODIGO
+           ALTERNATE KEY IS NOME WITH DUPLICATES
+           FILE STATUS IS FS-CLIENTES.
       *================================================================*
        DATA                                                DIVISION.
        FILE                        SECTION.
+       FD  ARQ-CLIENTES.
+       01  REGISTRO-CLIENTES.
+           02 CODIGO PIC 9999.
+           02 NOME   PIC X(50).
+           02 CPF    PIC 9(11).
+           02 DATA-NAS.
+               03 DIA-NAS PIC 99.
+               03 MES-NAS PIC 99.
+               03 ANO-NAS PIC 9999.
+           02 TELEFONE PIC X(30).
+           02 ENDERECO PIC X(50).
+           02 NUMERO   PIC 9(6).
+           02 COMPLEMENTO PIC X(30).
+           02 BAIRRO      PIC X(30).
+           02 CIDADE      PIC X(30).
+           02 CEP         PIC X(8).
+           02 ESTADO      PIC AA.
+           02 EMAIL       PIC X(50).
+           02 SITUACAO    PIC X.
+               88 CLIENTE-ATIVO   VALUE "A" "a".
+               88 CLIENTE-INATIVO VALUE "I" "i".
+           02 GENERO      PIC X.
+               88 CLIENTE-MASCULINO VALUE "M" "m".
+               88 CLIENTE-FEMININO  VALUE "F" "f".
 
        WORKING-STORAGE             SECTION.
+       01  FS-CLIENTES.
+           02 FS-CLIENTES-1 PIC 9.
+           02 FS-CLIENTES-2 PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
        01  CLIENTES.
            05 CLI-CODIGO PIC 9(004).
            05 CLI-NOME   PIC X(030).
@@ -29,11 +63,18 @@
       *================================================================*
        PROCEDURE                                            DIVISION.
            INICIO.
+               OPEN INPUT ARQ-CLIENTES
                DISPLAY TELA
                ACCEPT TELA
+               CLOSE ARQ-CLIENTES
                GOBACK.
            CONTROLE-CODIGO.
-               DISPLAY MESSAGE BOX
-               "ESSE CONTROLE E EXECUTADO"
-               " DEPOIS DE RECEBER O CAMPO CODIGO"
+               MOVE CLI-CODIGO TO CODIGO
+               READ ARQ-CLIENTES
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY MESSAGE BOX
+                       "CODIGO " CLI-CODIGO " JA CADASTRADO"
+               END-READ
                .
