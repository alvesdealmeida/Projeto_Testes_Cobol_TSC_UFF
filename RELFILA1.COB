@@ -0,0 +1,113 @@
+      ******************************************************************
+      *
+      *     RELFILA1 - DESPACHANTE DA FILA DE RELATORIOS
+      *     LE AS SOLICITACOES ACUMULADAS EM REPFILA.DAT (GRAVADAS POR
+      *     GRAVA-FILA), DISPARA CADA RELATORIO PELO MEIO JA USADO PARA
+      *     O TIPO DE PROGRAMA (CALL DIRETO PARA OS QUE RETORNAM COM
+      *     GOBACK, OU EXECUTAVEL EXTERNO PARA OS QUE ENCERRAM COM
+      *     STOP RUN), REGISTRA A EXECUCAO NA TRILHA DE AUDITORIA E
+      *     ESVAZIA A FILA AO FINAL.
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. RELFILA1.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT FILAREL ASSIGN TO "REPFILA.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-FILAREL.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  FILAREL.
+       01  LINHA-FILA.
+           02 FILA-DATA       PIC 9(8).
+           02 FILLER          PIC X     VALUE SPACE.
+           02 FILA-HORA       PIC 9(6).
+           02 FILLER          PIC X     VALUE SPACE.
+           02 FILA-RELATORIO  PIC X(10).
+           02 FILLER          PIC X     VALUE SPACE.
+           02 FILA-OPERADOR   PIC X(10).
+
+      *================================================================*
+       WORKING-STORAGE                         SECTION.
+       77  FS-FILAREL      PIC XX VALUE SPACES.
+       77  QT-PROCESSADOS  PIC 9(04) VALUE ZEROS.
+       77  WCHAVE-AUD      PIC X(20) VALUE SPACES.
+       77  FUNCAO-35       PIC X COMP-X VALUE 35.
+       77  CODERRO-2       PIC X COMP-X VALUE 0.
+       01  COMANDO         PIC X(250) VALUE SPACES.
+       01  COMMAND-LIN.
+           02 COMMAND-LIN-LEN PIC X COMP-X VALUE 0.
+
+      *================================================================*
+       PROCEDURE                                           DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA-FILA THRU 2000-EXIT
+           PERFORM 9999-ENCERRA
+           .
+       1000-INICIALIZA.
+           OPEN INPUT FILAREL
+           DISPLAY SPACE ERASE EOS
+           DISPLAY "PROCESSANDO FILA DE RELATORIOS..."
+           .
+       2000-PROCESSA-FILA.
+           IF FS-FILAREL NOT = "00"
+               DISPLAY "NENHUMA SOLICITACAO PENDENTE NA FILA"
+               GO TO 2000-EXIT
+           END-IF
+           PERFORM 2100-LE-PROXIMO
+           PERFORM UNTIL FS-FILAREL NOT = "00"
+               PERFORM 2200-EXECUTA-RELATORIO THRU 2200-EXIT
+               PERFORM 2100-LE-PROXIMO
+           END-PERFORM
+       2000-EXIT.
+           EXIT.
+       2100-LE-PROXIMO.
+           READ FILAREL NEXT RECORD
+               AT END
+                   MOVE "10" TO FS-FILAREL
+           END-READ
+           .
+       2200-EXECUTA-RELATORIO.
+           EVALUATE FILA-RELATORIO
+               WHEN "ESTREC01"
+                   CALL "ESTREC01"
+               WHEN "ANIVER01"
+                   PERFORM 2300-LANCA-EXECUTAVEL
+               WHEN "CADPRO"
+                   PERFORM 2300-LANCA-EXECUTAVEL
+               WHEN "BOLETIM1"
+                   PERFORM 2300-LANCA-EXECUTAVEL
+               WHEN OTHER
+                   DISPLAY "RELATORIO NAO RECONHECIDO NA FILA: "
+                       FILA-RELATORIO
+                   GO TO 2200-EXIT
+           END-EVALUATE
+           MOVE FILA-RELATORIO TO WCHAVE-AUD
+           CALL "GRAVA-AUDITORIA" USING FILA-OPERADOR, "RELFILA1",
+               "EXECUTOU", WCHAVE-AUD
+           ADD 1 TO QT-PROCESSADOS
+       2200-EXIT.
+           EXIT.
+       2300-LANCA-EXECUTAVEL.
+           STRING FUNCTION TRIM(FILA-RELATORIO) ".EXE"
+               DELIMITED BY SIZE INTO COMANDO
+           DISPLAY COMANDO UPON COMMAND-LINE
+           CALL X"91" USING CODERRO-2, FUNCAO-35, COMMAND-LIN
+           IF CODERRO-2 NOT = 0
+               DISPLAY "FALHA AO EXECUTAR " FILA-RELATORIO
+           END-IF
+           .
+       9999-ENCERRA.
+           CLOSE FILAREL
+           OPEN OUTPUT FILAREL
+           CLOSE FILAREL
+           DISPLAY QT-PROCESSADOS " RELATORIO(S) PROCESSADO(S) NA FILA"
+           GOBACK
+           .
+       END PROGRAM RELFILA1.
