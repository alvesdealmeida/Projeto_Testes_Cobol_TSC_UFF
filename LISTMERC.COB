@@ -0,0 +1,65 @@
+      ******************************************************************
+      *
+      *          LISTAGEM DE MERCADORIAS CADASTRADAS (ARQ1/CADPRO)
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. LISTAGEM-MERCADORIA.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ1 ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FD-CODIGO
+           FILE STATUS IS W-SEQ-ST.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  ARQ1
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRO.DAT".
+       01  REG1.
+           02 FD-CODIGO         PIC 9(04).
+           02 FD-PRODUTO        PIC X(30).
+           02 FD-VALUNIT        PIC 9(6)V99.
+           02 FD-TIPO           PIC 9(01).
+           02 FD-OPCOES.
+               03 FD-IMPORTADO  PIC 9(01).
+               03 FD-GARANTIA   PIC 9(01).
+               03 FD-DURAVEL    PIC 9(01).
+           02 FD-QTD-ESTOQUE    PIC 9(06).
+
+       WORKING-STORAGE                         SECTION.
+       01  W-SEQ-ST             PIC XX VALUE ZEROS.
+
+       LINKAGE                                 SECTION.
+       01  LK-OPCAO PIC 9.
+      *================================================================*
+       PROCEDURE DIVISION USING LK-OPCAO.
+       0000-MAINLINE.
+           OPEN INPUT ARQ1
+           IF W-SEQ-ST NOT = "00"
+               DISPLAY "ARQUIVO DE MERCADORIAS NAO ENCONTRADO"
+               GOBACK
+           END-IF
+           DISPLAY SPACE ERASE EOS
+           DISPLAY "LISTAGEM DE MERCADORIAS"
+           PERFORM 1000-LE-PROXIMO
+           PERFORM UNTIL W-SEQ-ST NOT = "00"
+               DISPLAY FD-CODIGO " " FD-PRODUTO " " FD-VALUNIT
+                   " " FD-TIPO " " FD-OPCOES " " FD-QTD-ESTOQUE
+               PERFORM 1000-LE-PROXIMO
+           END-PERFORM
+           CLOSE ARQ1
+           GOBACK
+           .
+       1000-LE-PROXIMO.
+           READ ARQ1 NEXT
+               AT END
+                   MOVE "10" TO W-SEQ-ST
+           END-READ
+           .
+       END PROGRAM LISTAGEM-MERCADORIA.
