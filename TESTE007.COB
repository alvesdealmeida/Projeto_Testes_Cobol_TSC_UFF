@@ -17,10 +17,13 @@
       *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
        77  WRK-NOME    PIC X(20) VALUE SPACES.
-       77  WRK-DATA    PIC 9(6)  VALUE ZEROES.
-       77  WRK-DATA-JULIANA PIC 9(5) VALUE ZEROES.
-       77  WRK-DIA          PIC 9(1) VALUE ZERO.
+       77  WRK-DATA    PIC 9(8)  VALUE ZEROES.
        77  WRK-HORA         PIC 9(8) VALUE ZEROES.
+       77  WRK-FUNCAO       PIC X(10) VALUE SPACES.
+       77  WRK-DATA2        PIC 9(8) VALUE ZEROES.
+       77  WRK-DIAS         PIC S9(5) VALUE ZERO.
+       77  WRK-NOME-DIA     PIC X(9) VALUE SPACES.
+       77  WRK-DATA-SAIDA   PIC 9(8) VALUE ZEROES.
        77  WRK-VALOR        PIC 9(10) VALUE 10.
        77  WRK-VALOR2       PIC 9(10) VALUE ZEROS.
        01  WRK-TOT.
@@ -33,18 +36,19 @@
       *================================================================*
        PROCEDURE                                   DIVISION.
            ACCEPT  WRK-NOME.
-           ACCEPT  WRK-DATA FROM DATE.
-           ACCEPT  WRK-DATA-JULIANA FROM DAY.
-           ACCEPT  WRK-DIA FROM DAY-OF-WEEK.
+           ACCEPT  WRK-DATA FROM DATE YYYYMMDD.
            ACCEPT  WRK-HORA FROM TIME.
       *     MOVE 20 TO WRK-VALOR2.                                     *
            MOVE WRK-VALOR TO WRK-VALOR2.
            MOVE WRK-TOTAL OF WRK-TOT TO WRK-VALOR.
 
+           MOVE "DIASEMANA" TO WRK-FUNCAO
+           CALL "DATAUTIL" USING WRK-FUNCAO WRK-DATA WRK-DATA2
+               WRK-DIAS WRK-NOME-DIA WRK-DATA-SAIDA
+
            DISPLAY WRK-NOME.
            DISPLAY WRK-DATA.
-           DISPLAY WRK-DATA-JULIANA.
-           DISPLAY WRK-DIA.
+           DISPLAY WRK-NOME-DIA.
            DISPLAY WRK-HORA.
            DISPLAY "VALOR2" WRK-VALOR2.
            DISPLAY "VALOR"  WRK-VALOR.
