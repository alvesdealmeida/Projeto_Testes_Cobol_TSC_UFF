@@ -1,119 +1,491 @@
-      ******************************************************************
-      *
-      *               CADASTRO DE CIENTES
-      *
-      ******************************************************************
-
-           IDENTIFICATION                                  DIVISION.
-           PROGRAM-ID. CADASTR01.
-      *================================================================*
-       ENVIRONMENT                                         DIVISION.
-       CONFIGURATION                       SECTION.
-       INPUT-OUTPUT                        SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "CLIENTES.DAT"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS CODIGO
-           ALTERNATE KEY IS NOME  WITH DUPLICATES
-           FILE STATUS IS FS-CLIENTES.
-      *================================================================*
-       DATA                                                DIVISION.
-       FILE                                SECTION.
-       FD  CLIENTES.
-       01  REGISTRO-CLIENTES.
-           02 CODIGO PIC 9999.
-           02 NOME   PIC X(50).
-           02 DATA-NAS.
-               03 DIA-NAS PIC 99.
-               03 MES-NAS PIC 99.
-               03 ANO-NAS PIC 9999.
-                   02 TELEFONE PIC X(30).
-                   02 ENDERECO PIC X(50).
-                   02 NUMERO   PIC 9(6).
-                   02 COMPLEMENTO PIC X(30).
-                   02 BAIRRO      PIC X(30).
-                   02 CIDADE      PIC X(30).
-                   02 CEP         PIC X(8).
-                   02 ESTADO      PIC AA.
-                   02 EMAIL       PIC X(50).
-       01  REG-CLIENTE.
-           02 WCODIGO PIC 9999 VALUES ZERO.
-           02 WNOME   PIC X(50) VALUES SPACES.
-           02 WDATA-NAS.
-               03 WDIA-NAS PIC 99 VALUE ZERO.
-               03 WMES-NAS PIC 99 VALUE ZERO.
-               03 WANO-NAS PIC 9999 VALUE ZERO.
-           02 WTELEFONE PIC X(30) VALUE SPACES.
-           02 WENDERECO PIC X(50) VALUE SPACES.
-           02 WNUMERO PIC 9(6) VALUE ZERO.
-           02 WCOMPLEMENTO PIC X(30) VALUE SPACES.
-           02 WBAIRRO PIC X(30) VALUE SPACES.
-           02 WCIDADE PIC X(30) VALUE SPACES.
-           02 WCEP    PIC X(8)  VALUE SPACES.
-           02 WESTADO PIC  AA VALUE SPACES.
-           02 WEMAIL PIC X(50) VALUE SPACES.
-
-      *================================================================*
-       WORKING-STORAGE                     SECTION.
-       01  FS-CLIENTES.
-           02 FS-CLIENTES-1 PIC 9.
-           02 FS-CLIENTES-2 PIC 9.
-           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
-       77  OPCAO PIC X VALUE SPACES.
-
-      *================================================================*
-       PROCEDURE                                           DIVISION.
-           ABERTURA.
-           OPEN I-O CLIENTES.
-           INICIO.
-                   DISPLAY SPACE ERASE EOS
-                   PERFORM TELA
-                       IF OPCAO = "S" OR "s" THEN
-                           PERFORM GRAVA-DADOS
-                           PERFORM LIMPA-CAMPOS
-                           GO TO INICIO
-                       ELSE
-                           GO TO INICIO
-                       END-IF
-           .
-           TELA.
-               DISPLAY "CADASTRO CLIENTES          " AT 0430
-               DISPLAY "CODIGO                     " AT 0605
-               DISPLAY "NOME                       " AT 0705
-               DISPLAY "DATA NASCIMENTO            " AT 0805
-               DISPLAY "ENDERECO                   " AT 0905
-               DISPLAY "TELEFONE                   " AT 1005
-               DISPLAY "NUMERO                     " AT 1105
-               DISPLAY "COMPLEMENTO                " AT 1205
-               DISPLAY "BAIRRO                     " AT 1305
-               DISPLAY "CIDADE                     " AT 1405
-               DISPLAY "C.E.P                      " AT 1505
-               DISPLAY "ESTADO                     " AT 1605
-               DISPLAY "EMAIL                      " AT 1705
-               ACCEPT WCODIGO                        AT 0625
-               IF WCODIGO = 9999 THEN
-                   CLOSE CLIENTES
-                   EXIT PROGRAM
-               END-IF
-               ACCEPT WNOME         AT 0725
-               ACCEPT WDIA-NAS      AT 0825
-               ACCEPT WMES-NAS      AT 0828
-               ACCEPT WANO-NAS      AT 0831
-               ACCEPT WENDERECO     AT 0925
-               ACCEPT WTELEFONE     AT 1025
-               ACCEPT WNUMERO       AT 1125
-               ACCEPT WCOMPLEMENTO  AT 1225
-               ACCEPT WBAIRRO       AT 1325
-               ACCEPT WCIDADE       AT 1425
-               ACCEPT WCEP          AT 1525
-               ACCEPT WESTADO       AT 1625
-               ACCEPT WEMAIL        AT 1725
-               DISPLAY "DADOS CORRETOS [S-N][.]" AT 1905
-               ACCEPT OPCAO AT 1927
-               .
-           LIMPA-CAMPOS.
-               MOVE  SPACES TO REG-CLIENTE.
-               GRAVA-DADOS.
-               MOVE REG-CLIENTE TO REGISTRO-CLIENTES
-           WRITE REGISTRO-CLIENTES.
+      ******************************************************************
+      *
+      *               CADASTRO DE CIENTES
+      *
+      ******************************************************************
+
+           IDENTIFICATION                                  DIVISION.
+           PROGRAM-ID. CADASTR01.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CODIGO
+           ALTERNATE KEY IS NOME  WITH DUPLICATES
+           ALTERNATE KEY IS CIDADE WITH DUPLICATES
+           FILE STATUS IS FS-CLIENTES.
+
+           SELECT CEPTAB ASSIGN TO "CEP.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CT-CEP
+           FILE STATUS IS FS-CEPTAB.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                SECTION.
+       FD  CLIENTES.
+       01  REGISTRO-CLIENTES.
+           02 CODIGO PIC 9999.
+           02 NOME   PIC X(50).
+           02 CPF    PIC 9(11).
+           02 DATA-NAS.
+               03 DIA-NAS PIC 99.
+               03 MES-NAS PIC 99.
+               03 ANO-NAS PIC 9999.
+                   02 TELEFONE PIC X(30).
+                   02 ENDERECO PIC X(50).
+                   02 NUMERO   PIC 9(6).
+                   02 COMPLEMENTO PIC X(30).
+                   02 BAIRRO      PIC X(30).
+                   02 CIDADE      PIC X(30).
+                   02 CEP         PIC X(8).
+                   02 ESTADO      PIC AA.
+                   02 EMAIL       PIC X(50).
+                   02 SITUACAO    PIC X VALUE "A".
+                       88 CLIENTE-ATIVO   VALUE "A" "a".
+                       88 CLIENTE-INATIVO VALUE "I" "i".
+                   02 GENERO      PIC X.
+                       88 CLIENTE-MASCULINO VALUE "M" "m".
+                       88 CLIENTE-FEMININO  VALUE "F" "f".
+
+      *    TABELA DE CEP - AUTO-PREENCHIMENTO DE ENDERECO/BAIRRO/
+      *    CIDADE/ESTADO A PARTIR DO CEP DIGITADO.
+       FD  CEPTAB.
+       01  REGISTRO-CEP.
+           02 CT-CEP      PIC X(8).
+           02 CT-ENDERECO PIC X(50).
+           02 CT-BAIRRO   PIC X(30).
+           02 CT-CIDADE   PIC X(30).
+           02 CT-ESTADO   PIC AA.
+
+       01  REG-CLIENTE.
+           02 WCODIGO PIC 9999 VALUES ZERO.
+           02 WNOME   PIC X(50) VALUES SPACES.
+           02 WCPF    PIC 9(11) VALUE ZERO.
+           02 WDATA-NAS.
+               03 WDIA-NAS PIC 99 VALUE ZERO.
+               03 WMES-NAS PIC 99 VALUE ZERO.
+               03 WANO-NAS PIC 9999 VALUE ZERO.
+           02 WTELEFONE PIC X(30) VALUE SPACES.
+           02 WENDERECO PIC X(50) VALUE SPACES.
+           02 WNUMERO PIC 9(6) VALUE ZERO.
+           02 WCOMPLEMENTO PIC X(30) VALUE SPACES.
+           02 WBAIRRO PIC X(30) VALUE SPACES.
+           02 WCIDADE PIC X(30) VALUE SPACES.
+           02 WCEP    PIC X(8)  VALUE SPACES.
+           02 WESTADO PIC  AA VALUE SPACES.
+           02 WEMAIL PIC X(50) VALUE SPACES.
+           02 WSITUACAO PIC X VALUE "A".
+           02 WGENERO PIC X VALUE SPACES.
+
+      *================================================================*
+       WORKING-STORAGE                     SECTION.
+       01  FS-CLIENTES.
+           02 FS-CLIENTES-1 PIC 9.
+           02 FS-CLIENTES-2 PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+       01  FS-CEPTAB.
+           02 FS-CEPTAB-1 PIC 9.
+           02 FS-CEPTAB-2 PIC 9.
+           02 FS-CEPTAB-R REDEFINES FS-CEPTAB-2 PIC 99 COMP-X.
+       77  OPCAO PIC X VALUE SPACES.
+       77  WMODO PIC X VALUE SPACES.
+       77  WCEP-ACHADO PIC X VALUE "N".
+           88 CEP-ACHADO VALUE "S".
+      *    TECLA DE SAIDA (PF3/ESC) DA TELA DE CADASTRO
+       77  WS-CRT-STATUS PIC 9(4) VALUE ZERO.
+       78  COB-SCR-F3  VALUE 1003.
+       78  COB-SCR-ESC VALUE 2005.
+       77  WOPERADOR PIC X(10) VALUE SPACES.
+       77  WCHAVE-AUD PIC X(20) VALUE SPACES.
+      *    VALIDACAO DE CPF (CALL CPFVALID) E UNICIDADE EM CLIENTES.DAT
+       77  WCPF-VALIDO  PIC X VALUE "N".
+           88 CPF-VALIDO VALUE "S".
+       77  WCPF-D1      PIC 9 VALUE ZERO.
+       77  WCPF-D2      PIC 9 VALUE ZERO.
+       77  WCPF-DUPLICADO PIC X VALUE "N".
+           88 CPF-DUPLICADO VALUE "S".
+      *    VALIDACAO DA DATA DE NASCIMENTO
+       01  TAB-DIAS-MES.
+           02 DIM-MES PIC 9(02) OCCURS 12 TIMES.
+       77  WDIAS-NO-MES   PIC 99 VALUE ZERO.
+       77  WANOBISSEXTO   PIC 9(004) VALUE ZERO.
+       77  WANOBISSPROVA  PIC 9(001) VALUE ZERO.
+       77  WBISSEXTO-SW   PIC X VALUE "N".
+           88 BISSEXTO     VALUE "S".
+           88 NAO-BISSEXTO VALUE "N".
+       77  WDATA-OK       PIC X VALUE "S".
+           88 DATA-INVALIDA VALUE "N".
+      *    FAIXA ETARIA DERIVADA DA DATA DE NASCIMENTO (CALL FAIXA001)
+       01  WDATA-SISTEMA.
+           02 WANO-SISTEMA PIC 9999.
+           02 WMES-SISTEMA PIC 99.
+           02 WDIA-SISTEMA PIC 99.
+       77  WIDADE         PIC 9(003) VALUE ZERO.
+       77  WFAIXA-ETARIA  PIC X(012) VALUE SPACES.
+      *    PARAMETROS DA CAIXA DE CONSULTA GENERICA CWCAD3
+       77  CW-USER-IO   PIC X VALUE SPACES.
+       77  CW-ORDEM     PIC 9 VALUE 1.
+       01  CW-LEFT-ITEM.
+           02 CW-LIST-CODIGO PIC 9(004).
+           02 FILLER         PIC X(076).
+       01  CW-RIGHT-ITEM.
+           02 CW-LIST-DESCRICAO PIC X(050).
+           02 FILLER            PIC X(055).
+       01  CW-THIRD-ITEM.
+           02 CW-LIST-TERCEIRA-CHAVE PIC X(030).
+           02 FILLER                PIC X(075).
+       77  CW-ALTURA    PIC XX VALUE "99".
+       77  CW-AREA      PIC X(050) VALUE SPACES.
+       77  CW-EDIT      PIC 9(003) VALUE ZERO.
+       77  CW-OPTION    PIC X(076) VALUE SPACES.
+       77  CW-ARQUIVO   PIC X(255) VALUE "CLIENTES.DAT".
+       77  CW-REGLEN    PIC 9(003) VALUE 311.
+       77  CW-QTDE      PIC 9(002) VALUE ZERO.
+
+      *================================================================*
+       LINKAGE                             SECTION.
+       01  LK-OPCAO    PIC 9.
+       01  LK-OPERADOR PIC X(10).
+      *================================================================*
+       PROCEDURE          DIVISION USING LK-OPCAO LK-OPERADOR.
+           ABERTURA.
+           OPEN I-O CLIENTES.
+           OPEN INPUT CEPTAB.
+           PERFORM CARREGA-TABELA-MESES.
+           MOVE LK-OPERADOR TO WOPERADOR.
+           INICIO.
+                   DISPLAY SPACE ERASE EOS
+                   PERFORM TELA THRU TELA-EXIT
+                       IF OPCAO = "S" OR "s" THEN
+                           EVALUATE TRUE
+                               WHEN WMODO = "A" OR WMODO = "a"
+                                   PERFORM ALTERA-DADOS
+                               WHEN WMODO = "E" OR WMODO = "e"
+                                   PERFORM EXCLUI-DADOS
+                               WHEN OTHER
+                                   PERFORM GRAVA-DADOS
+                           END-EVALUATE
+                           PERFORM LIMPA-CAMPOS
+                           GO TO INICIO
+                       ELSE
+                           GO TO INICIO
+                       END-IF
+           .
+           TELA.
+               DISPLAY "CADASTRO CLIENTES          " AT 0430
+               DISPLAY "MODO I-INCLUIR A-ALTERAR E-EXCLUIR" AT 0505
+               ACCEPT WMODO                          AT 0540
+               DISPLAY "CODIGO                     " AT 0605
+               DISPLAY "NOME                       " AT 0705
+               DISPLAY "DATA NASCIMENTO            " AT 0805
+               DISPLAY "ENDERECO                   " AT 0905
+               DISPLAY "TELEFONE                   " AT 1005
+               DISPLAY "NUMERO                     " AT 1105
+               DISPLAY "COMPLEMENTO                " AT 1205
+               DISPLAY "BAIRRO                     " AT 1305
+               DISPLAY "CIDADE                     " AT 1405
+               DISPLAY "C.E.P                      " AT 1505
+               DISPLAY "ESTADO                     " AT 1605
+               DISPLAY "EMAIL                      " AT 1705
+               DISPLAY "GENERO       M-MASCULINO F-FEMININO" AT 1805
+               DISPLAY "FAIXA ETARIA               " AT 2005
+               DISPLAY "CPF                        " AT 2105
+               ACCEPT WCODIGO                        AT 0625
+                   ON EXCEPTION
+                       IF WS-CRT-STATUS = COB-SCR-F3 OR
+                          WS-CRT-STATUS = COB-SCR-ESC
+                           CLOSE CLIENTES CEPTAB
+                           EXIT PROGRAM
+                       END-IF
+               END-ACCEPT
+               IF WCODIGO = 0 THEN
+                   PERFORM BUSCA-LISTA
+               END-IF
+               IF WMODO = "A" OR WMODO = "a" OR WMODO = "E" OR
+                  WMODO = "e" THEN
+                   PERFORM BUSCA-CLIENTE
+               END-IF
+               IF WMODO = "E" OR WMODO = "e" THEN
+                   DISPLAY "CONFIRMA EXCLUSAO [S-N][.]" AT 1905
+                   ACCEPT OPCAO AT 1927
+                   GO TO TELA-EXIT
+               END-IF
+               ACCEPT WNOME         AT 0725
+               ACCEPT WCPF          AT 2125
+               PERFORM VALIDA-CPF-CLIENTE THRU VALIDA-CPF-CLIENTE-EXIT
+               IF CPF-DUPLICADO
+                   DISPLAY "CPF JA CADASTRADO PARA OUTRO CLIENTE"
+                       AT 1905
+                   MOVE "N" TO OPCAO
+                   GO TO TELA-EXIT
+               END-IF
+               IF NOT CPF-VALIDO
+                   DISPLAY "CPF INVALIDO - DIGITO VERIFICADOR"
+                       AT 1905
+                   MOVE "N" TO OPCAO
+                   GO TO TELA-EXIT
+               END-IF
+               ACCEPT WDIA-NAS      AT 0825
+               ACCEPT WMES-NAS      AT 0828
+               ACCEPT WANO-NAS      AT 0831
+               PERFORM VALIDA-DATA-NASCIMENTO
+               IF DATA-INVALIDA
+                   DISPLAY "DATA DE NASCIMENTO INVALIDA" AT 1905
+                   MOVE "N" TO OPCAO
+                   GO TO TELA-EXIT
+               END-IF
+               PERFORM CALCULA-FAIXA-ETARIA
+               ACCEPT WTELEFONE     AT 1025
+               ACCEPT WNUMERO       AT 1125
+               ACCEPT WCOMPLEMENTO  AT 1225
+               ACCEPT WCEP          AT 1525
+               PERFORM BUSCA-CEP
+               IF NOT CEP-ACHADO
+                   ACCEPT WENDERECO     AT 0925
+                   ACCEPT WBAIRRO       AT 1325
+                   ACCEPT WCIDADE       AT 1425
+                   ACCEPT WESTADO       AT 1625
+               END-IF
+               ACCEPT WEMAIL        AT 1725
+               ACCEPT WGENERO       AT 1845
+               DISPLAY "DADOS CORRETOS [S-N][.]" AT 1905
+               ACCEPT OPCAO AT 1927
+               .
+           TELA-EXIT.
+               EXIT.
+           CARREGA-TABELA-MESES.
+               MOVE 31 TO DIM-MES(1)
+               MOVE 28 TO DIM-MES(2)
+               MOVE 31 TO DIM-MES(3)
+               MOVE 30 TO DIM-MES(4)
+               MOVE 31 TO DIM-MES(5)
+               MOVE 30 TO DIM-MES(6)
+               MOVE 31 TO DIM-MES(7)
+               MOVE 31 TO DIM-MES(8)
+               MOVE 30 TO DIM-MES(9)
+               MOVE 31 TO DIM-MES(10)
+               MOVE 30 TO DIM-MES(11)
+               MOVE 31 TO DIM-MES(12)
+               .
+           VALIDA-DATA-NASCIMENTO.
+               MOVE "S" TO WDATA-OK
+               IF WMES-NAS < 1 OR WMES-NAS > 12
+                   MOVE "N" TO WDATA-OK
+               ELSE
+                   MOVE DIM-MES(WMES-NAS) TO WDIAS-NO-MES
+                   IF WMES-NAS = 2
+                       PERFORM VERIFICA-BISSEXTO
+                       IF BISSEXTO
+                           MOVE 29 TO WDIAS-NO-MES
+                       END-IF
+                   END-IF
+                   IF WDIA-NAS < 1 OR WDIA-NAS > WDIAS-NO-MES
+                       MOVE "N" TO WDATA-OK
+                   END-IF
+               END-IF
+               .
+           VERIFICA-BISSEXTO.
+               DIVIDE WANO-NAS BY 4 GIVING WANOBISSEXTO
+                   REMAINDER WANOBISSPROVA
+               IF WANOBISSPROVA = ZERO
+                   SET BISSEXTO TO TRUE
+               ELSE
+                   SET NAO-BISSEXTO TO TRUE
+               END-IF
+               .
+           CALCULA-FAIXA-ETARIA.
+               ACCEPT WDATA-SISTEMA FROM DATE YYYYMMDD
+               COMPUTE WIDADE = WANO-SISTEMA - WANO-NAS
+               IF WMES-SISTEMA < WMES-NAS OR
+                  (WMES-SISTEMA = WMES-NAS AND WDIA-SISTEMA < WDIA-NAS)
+                   SUBTRACT 1 FROM WIDADE
+               END-IF
+               CALL "FAIXA001" USING WIDADE, WFAIXA-ETARIA
+               DISPLAY WFAIXA-ETARIA AT 2025
+               .
+           VALIDA-CPF-CLIENTE.
+               MOVE "N" TO WCPF-DUPLICADO
+               CALL "CPFVALID" USING WCPF, WCPF-D1, WCPF-D2,
+                   WCPF-VALIDO
+               IF CPF-VALIDO
+                   MOVE LOW-VALUES TO CODIGO
+                   START CLIENTES KEY NOT LESS THAN CODIGO
+                       INVALID KEY
+                           GO TO VALIDA-CPF-CLIENTE-EXIT
+                   END-START
+                   PERFORM VERIFICA-CPF-PROXIMO
+                   PERFORM UNTIL FS-CLIENTES NOT = "00"
+                       IF CPF = WCPF AND CODIGO NOT = WCODIGO
+                           MOVE "S" TO WCPF-DUPLICADO
+                           GO TO VALIDA-CPF-CLIENTE-EXIT
+                       END-IF
+                       PERFORM VERIFICA-CPF-PROXIMO
+                   END-PERFORM
+               END-IF
+               .
+           VALIDA-CPF-CLIENTE-EXIT.
+               EXIT.
+           VERIFICA-CPF-PROXIMO.
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE "10" TO FS-CLIENTES
+               END-READ
+               .
+           BUSCA-CEP.
+               MOVE "N" TO WCEP-ACHADO
+               MOVE WCEP TO CT-CEP
+               READ CEPTAB
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CT-ENDERECO TO WENDERECO
+                       MOVE CT-BAIRRO   TO WBAIRRO
+                       MOVE CT-CIDADE   TO WCIDADE
+                       MOVE CT-ESTADO   TO WESTADO
+                       DISPLAY WENDERECO AT 0925
+                       DISPLAY WBAIRRO   AT 1325
+                       DISPLAY WCIDADE   AT 1425
+                       DISPLAY WESTADO   AT 1625
+                       MOVE "S" TO WCEP-ACHADO
+               END-READ
+               .
+           BUSCA-CLIENTE.
+               MOVE WCODIGO TO CODIGO
+               READ CLIENTES
+                   INVALID KEY
+                       DISPLAY "CLIENTE NAO CADASTRADO" AT 1905
+                       MOVE "N" TO OPCAO
+                       GO TO TELA-EXIT
+               END-READ
+               MOVE NOME        TO WNOME
+               MOVE CPF         TO WCPF
+               MOVE DATA-NAS    TO WDATA-NAS
+               MOVE ENDERECO    TO WENDERECO
+               MOVE TELEFONE    TO WTELEFONE
+               MOVE NUMERO      TO WNUMERO
+               MOVE COMPLEMENTO TO WCOMPLEMENTO
+               MOVE BAIRRO      TO WBAIRRO
+               MOVE CIDADE      TO WCIDADE
+               MOVE CEP         TO WCEP
+               MOVE ESTADO      TO WESTADO
+               MOVE EMAIL       TO WEMAIL
+               MOVE SITUACAO    TO WSITUACAO
+               MOVE GENERO      TO WGENERO
+               PERFORM CALCULA-FAIXA-ETARIA
+               DISPLAY WNOME        AT 0725
+               DISPLAY WCPF         AT 2125
+               DISPLAY WDIA-NAS     AT 0825
+               DISPLAY WMES-NAS     AT 0828
+               DISPLAY WANO-NAS     AT 0831
+               DISPLAY WENDERECO    AT 0925
+               DISPLAY WTELEFONE    AT 1025
+               DISPLAY WNUMERO      AT 1125
+               DISPLAY WCOMPLEMENTO AT 1225
+               DISPLAY WBAIRRO      AT 1325
+               DISPLAY WCIDADE      AT 1425
+               DISPLAY WCEP         AT 1525
+               DISPLAY WESTADO      AT 1625
+               DISPLAY WEMAIL       AT 1725
+               DISPLAY WGENERO      AT 1845
+               .
+           BUSCA-LISTA.
+               DISPLAY "ORDEM 1-CODIGO 2-NOME 3-CIDADE [1]" AT 1805
+               ACCEPT CW-ORDEM AT 1845
+               IF CW-ORDEM NOT = 1 AND CW-ORDEM NOT = 2 AND
+                  CW-ORDEM NOT = 3
+                   MOVE 1 TO CW-ORDEM
+               END-IF
+               MOVE "CLIENTES.DAT" TO CW-ARQUIVO
+               MOVE 311 TO CW-REGLEN
+               MOVE "O" TO CW-USER-IO
+               CALL "CWCAD3" USING CW-USER-IO, CW-ORDEM, CW-LEFT-ITEM,
+                   CW-RIGHT-ITEM, CW-ALTURA, CW-AREA, CW-EDIT,
+                   CW-OPTION, CW-ARQUIVO, CW-REGLEN,
+                   CW-THIRD-ITEM
+               MOVE "B" TO CW-USER-IO
+               CALL "CWCAD3" USING CW-USER-IO, CW-ORDEM, CW-LEFT-ITEM,
+                   CW-RIGHT-ITEM, CW-ALTURA, CW-AREA, CW-EDIT,
+                   CW-OPTION, CW-ARQUIVO, CW-REGLEN,
+                   CW-THIRD-ITEM
+               MOVE "N" TO CW-USER-IO
+               CALL "CWCAD3" USING CW-USER-IO, CW-ORDEM, CW-LEFT-ITEM,
+                   CW-RIGHT-ITEM, CW-ALTURA, CW-AREA, CW-EDIT,
+                   CW-OPTION, CW-ARQUIVO, CW-REGLEN,
+                   CW-THIRD-ITEM
+               IF CW-ORDEM = 3
+                   DISPLAY "CODIGO NOME                  CIDADE"
+               ELSE
+                   DISPLAY "CODIGO NOME"
+               END-IF
+               MOVE 0 TO CW-QTDE
+               PERFORM BUSCA-LISTA-LINHA
+                   UNTIL CW-USER-IO = "*" OR CW-QTDE = 10
+               MOVE "C" TO CW-USER-IO
+               CALL "CWCAD3" USING CW-USER-IO, CW-ORDEM, CW-LEFT-ITEM,
+                   CW-RIGHT-ITEM, CW-ALTURA, CW-AREA, CW-EDIT,
+                   CW-OPTION, CW-ARQUIVO, CW-REGLEN,
+                   CW-THIRD-ITEM
+               DISPLAY "CODIGO DO CLIENTE [.]" AT 1905
+               ACCEPT WCODIGO AT 1927
+               .
+           BUSCA-LISTA-LINHA.
+               ADD 1 TO CW-QTDE
+               IF CW-ORDEM = 3
+                   DISPLAY CW-LIST-CODIGO SPACE CW-LIST-DESCRICAO
+                       SPACE CW-LIST-TERCEIRA-CHAVE
+               ELSE
+                   DISPLAY CW-LIST-CODIGO SPACE CW-LIST-DESCRICAO
+               END-IF
+               MOVE "N" TO CW-USER-IO
+               CALL "CWCAD3" USING CW-USER-IO, CW-ORDEM, CW-LEFT-ITEM,
+                   CW-RIGHT-ITEM, CW-ALTURA, CW-AREA, CW-EDIT,
+                   CW-OPTION, CW-ARQUIVO, CW-REGLEN,
+                   CW-THIRD-ITEM
+               .
+           LIMPA-CAMPOS.
+               MOVE  SPACES TO REG-CLIENTE.
+               MOVE "A" TO WSITUACAO.
+               GRAVA-DADOS.
+               MOVE "A" TO WSITUACAO
+               MOVE REG-CLIENTE TO REGISTRO-CLIENTES
+               MOVE WCODIGO TO CODIGO
+               WRITE REGISTRO-CLIENTES
+                   INVALID KEY
+                       DISPLAY "CODIGO JA CADASTRADO" AT 1905
+                   NOT INVALID KEY
+                       MOVE WCODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING WOPERADOR,
+                           "CADASTR01", "GRAVOU", WCHAVE-AUD
+               END-WRITE
+               .
+           ALTERA-DADOS.
+               MOVE REG-CLIENTE TO REGISTRO-CLIENTES
+               MOVE WCODIGO TO CODIGO
+               REWRITE REGISTRO-CLIENTES
+                   INVALID KEY
+                       DISPLAY "CLIENTE NAO CADASTRADO" AT 1905
+                   NOT INVALID KEY
+                       MOVE WCODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING WOPERADOR,
+                           "CADASTR01", "ALTEROU", WCHAVE-AUD
+               END-REWRITE
+               .
+           EXCLUI-DADOS.
+               MOVE WCODIGO TO CODIGO
+               MOVE "I" TO SITUACAO
+               REWRITE REGISTRO-CLIENTES
+                   INVALID KEY
+                       DISPLAY "CLIENTE NAO CADASTRADO" AT 1905
+                   NOT INVALID KEY
+                       MOVE WCODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING WOPERADOR,
+                           "CADASTR01", "EXCLUIU", WCHAVE-AUD
+               END-REWRITE
+               .
