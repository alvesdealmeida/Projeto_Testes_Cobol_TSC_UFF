@@ -1,53 +1,176 @@
-      ******************************************************************
-       IDENTIFICATION                                       DIVISION.
-       PROGRAM-ID. CPF00001.
-      *================================================================*
-       ENVIRONMENT                                          DIVISION.
-       CONFIGURATION                               SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT                                SECTION.
-       FILE-CONTROL.
-
-      *================================================================*
-
-       DATA                                                 DIVISION.
-       FILE                                        SECTION.
-       WORKING-STORAGE                             SECTION.
-       77  IND     PIC     99.
-       77  D1      PIC     9.
-       77  D2      PIC     9.
-       77  SOMA    PIC     999.
-       77  LIMITE  PIC     99 VALUE 9.
-       01  CPF-DADOS.
-           03 CPF  PIC  9(11).
-           03 CPF-RED REDEFINES CPF.
-               05 TAB-CPF PIC 9 OCCURS 11 TIMES.
-      *    GENELAL ESTE REMINDES-N PRECISA CRIAR OUTRO CAMPO.
-
-      *================================================================*
-
-       PROCEDURE                                            DIVISION.
-       LER.
-           ACCEPT CPF.
-           IF CPF = 0
-               STOP RUN.
-           MOVE 9 TO LIMITE.
-           PERFORM LOOP VARYING IND FROM 1 BY 1 UNTIL IND > LIMITE .
-           DIVIDE SOMA BY 11 GIVING TALLY  REMAINDER D1.
-
-
-           COMPUTE D1 = 11 - D1.
-           MOVE 10 TO LIMITE.
-           PERFORM LOOP VARYING IND FROM 1 BY 1 UNTIL IND > LIMITE.
-           DIVIDE SOMA BY 11 GIVING TALLY REMAINDER D2.
-
-           IF D1 = TAB-CPF(10) AND D2 = TAB-CPF(11)
-               DISPLAY "CPF OK" CPF
-           ELSE
-               DISPLAY "CPF INVALIDO"
-           GO TO LER.
-
-       LOOP.
-           COMPUTE SOMA = SOMA + TAB-CPF(IND) * (LIMITE + 2 - IND)
-           .
+      ******************************************************************
+      *
+      *      VALIDACAO EM LOTE DE CPF E CNPJ, COM RELATORIO DE
+      *      EXCECOES PARA OS DOCUMENTOS QUE FALHAREM NO DIGITO
+      *      VERIFICADOR
+      *
+      ******************************************************************
+       IDENTIFICATION                                       DIVISION.
+       PROGRAM-ID. CPF00001.
+      *================================================================*
+       ENVIRONMENT                                          DIVISION.
+       CONFIGURATION                               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                                SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-DOCUMENTOS ASSIGN TO "DOCUMENTOS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-DOCUMENTOS.
+
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCPF001.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCECOES.
+
+      *================================================================*
+
+       DATA                                                 DIVISION.
+       FILE                                        SECTION.
+       FD  ARQ-DOCUMENTOS.
+       01  REG-DOCUMENTO.
+           02 DOC-TIPO         PIC X.
+               88 DOC-CPF      VALUE "C" "c".
+               88 DOC-CNPJ     VALUE "J" "j".
+           02 DOC-NUMERO       PIC X(14).
+
+       FD  ARQ-EXCECOES.
+       01  REG-EXCECAO         PIC X(080).
+
+       WORKING-STORAGE                             SECTION.
+       01  FS-DOCUMENTOS       PIC XX VALUE ZEROS.
+       01  FS-EXCECOES         PIC XX VALUE ZEROS.
+
+       77  IND     PIC     99.
+       77  LIMITE  PIC     99 VALUE 9.
+       77  SOMA    PIC     9(004).
+       77  QUOCIENTE   PIC     99.
+       77  D1      PIC     9.
+       77  D2      PIC     9.
+       77  WCPF-VALIDO PIC X VALUE "N".
+           88 CPF-VALIDO VALUE "S".
+
+       01  CPF-DADOS.
+           03 CPF  PIC  9(11).
+
+       01  CNPJ-DADOS.
+           03 CNPJ PIC  9(14).
+           03 CNPJ-RED REDEFINES CNPJ.
+               05 TAB-CNPJ PIC 9 OCCURS 14 TIMES.
+
+       01  PESOS-CNPJ-D1-LIT    PIC X(12) VALUE "543298765432".
+       01  PESOS-CNPJ-D1        REDEFINES PESOS-CNPJ-D1-LIT.
+           02 PESO-D1           PIC 9 OCCURS 12 TIMES.
+
+       01  PESOS-CNPJ-D2-LIT    PIC X(13) VALUE "6543298765432".
+       01  PESOS-CNPJ-D2        REDEFINES PESOS-CNPJ-D2-LIT.
+           02 PESO-D2           PIC 9 OCCURS 13 TIMES.
+
+       01  LINHA-EXCECAO.
+           02 LE-TIPO           PIC X(005).
+           02 LE-NUMERO         PIC X(014).
+           02 FILLER            PIC X(001) VALUE SPACE.
+           02 LE-LITERAL-D1     PIC X(004) VALUE "D1 =".
+           02 FILLER            PIC X(001) VALUE SPACE.
+           02 LE-D1             PIC 9.
+           02 FILLER            PIC X(001) VALUE SPACE.
+           02 LE-LITERAL-D2     PIC X(004) VALUE "D2 =".
+           02 FILLER            PIC X(001) VALUE SPACE.
+           02 LE-D2             PIC 9.
+
+      *================================================================*
+
+       PROCEDURE                                            DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT  ARQ-DOCUMENTOS
+           OPEN OUTPUT ARQ-EXCECOES
+           PERFORM 1000-LE-PROXIMO
+           PERFORM UNTIL FS-DOCUMENTOS = "10"
+               PERFORM 2000-VALIDA-DOCUMENTO
+               PERFORM 1000-LE-PROXIMO
+           END-PERFORM
+           CLOSE ARQ-DOCUMENTOS ARQ-EXCECOES
+           STOP RUN
+           .
+       1000-LE-PROXIMO.
+           READ ARQ-DOCUMENTOS
+               AT END
+                   MOVE "10" TO FS-DOCUMENTOS
+           END-READ
+           .
+       2000-VALIDA-DOCUMENTO.
+           EVALUATE TRUE
+               WHEN DOC-CPF
+                   PERFORM 3000-VALIDA-CPF
+               WHEN DOC-CNPJ
+                   PERFORM 4000-VALIDA-CNPJ
+               WHEN OTHER
+                   DISPLAY "TIPO DE DOCUMENTO INVALIDO: " DOC-NUMERO
+           END-EVALUATE
+           .
+      *================================================================*
+      *    VALIDACAO DO CPF (11 DIGITOS)
+      *================================================================*
+       3000-VALIDA-CPF.
+           MOVE DOC-NUMERO(1:11) TO CPF
+           CALL "CPFVALID" USING CPF, D1, D2, WCPF-VALIDO
+
+           IF CPF-VALIDO
+               DISPLAY "CPF OK: " CPF
+           ELSE
+               MOVE "CPF"  TO LE-TIPO
+               MOVE CPF    TO LE-NUMERO
+               MOVE D1     TO LE-D1
+               MOVE D2     TO LE-D2
+               PERFORM 9000-GRAVA-EXCECAO
+           END-IF
+           .
+      *================================================================*
+      *    VALIDACAO DO CNPJ (14 DIGITOS) - PESOS OFICIAIS
+      *================================================================*
+       4000-VALIDA-CNPJ.
+           MOVE DOC-NUMERO(1:14) TO CNPJ
+           MOVE ZERO TO SOMA
+           PERFORM 4100-SOMA-CNPJ-D1
+               VARYING IND FROM 1 BY 1 UNTIL IND > 12
+           DIVIDE SOMA BY 11 GIVING QUOCIENTE REMAINDER D1
+           IF D1 < 2
+               MOVE 0 TO D1
+           ELSE
+               COMPUTE D1 = 11 - D1
+           END-IF
+
+           MOVE ZERO TO SOMA
+           PERFORM 4200-SOMA-CNPJ-D2
+               VARYING IND FROM 1 BY 1 UNTIL IND > 12
+           COMPUTE SOMA = SOMA + D1 * PESO-D2(13)
+           DIVIDE SOMA BY 11 GIVING QUOCIENTE REMAINDER D2
+           IF D2 < 2
+               MOVE 0 TO D2
+           ELSE
+               COMPUTE D2 = 11 - D2
+           END-IF
+
+           IF D1 = TAB-CNPJ(13) AND D2 = TAB-CNPJ(14)
+               DISPLAY "CNPJ OK: " CNPJ
+           ELSE
+               MOVE "CNPJ" TO LE-TIPO
+               MOVE CNPJ   TO LE-NUMERO
+               MOVE D1     TO LE-D1
+               MOVE D2     TO LE-D2
+               PERFORM 9000-GRAVA-EXCECAO
+           END-IF
+           .
+       4100-SOMA-CNPJ-D1.
+           COMPUTE SOMA = SOMA + TAB-CNPJ(IND) * PESO-D1(IND)
+           .
+       4200-SOMA-CNPJ-D2.
+           COMPUTE SOMA = SOMA + TAB-CNPJ(IND) * PESO-D2(IND)
+           .
+      *================================================================*
+      *    GRAVA O DOCUMENTO REJEITADO NO ARQUIVO DE EXCECOES
+      *================================================================*
+       9000-GRAVA-EXCECAO.
+           MOVE LINHA-EXCECAO TO REG-EXCECAO
+           WRITE REG-EXCECAO
+           .
+       END PROGRAM CPF00001.
