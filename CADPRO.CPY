@@ -35,26 +35,7 @@
           move function length(w-linha) to w-seq-size
           write seq-reg
 
-          move spaces to w-linha
-          move "F 141000Times New Roman" to w-linha
-          move function length(w-linha) to w-seq-size
-          write seq-reg
-          move spaces to w-linha
-          move "T 009900002007641010100010" to w-texto-A
-          move "Relat�rio com Cabe�alho Autom�tico" to w-texto-B
-          move w-texto to w-linha
-          move function length(w-linha) to w-seq-size
-          write seq-reg
-          move spaces to w-linha
-          move "RH" to w-RH-A
-          move "00050" to w-RH-B
-          move w-RH to w-linha
-          move function length(w-linha) to w-seq-size
-          write seq-reg
-          move spaces to w-linha
-          move "QL" to w-linha
-          move function length(w-linha) to w-seq-size
-          write seq-reg
+          copy "RELCAB01.CPY".
 
           move spaces to w-linha
           move "F 100000Arial" to w-linha
@@ -93,78 +74,71 @@
           move function length(w-linha) to w-seq-size
           write seq-reg
 
+          copy "RELCOL01.CPY".
+       imp-dados section.
           move spaces to w-linha
-          move "F 101000Arial" to w-linha
-          move function length(w-linha) to w-seq-size
-          write seq-reg
-          move spaces to w-linha
-          move "L 00990000000064000100000001" to w-linha
+          move "F 100000Arial" to w-linha
           move function length(w-linha) to w-seq-size
           write seq-reg
           move spaces to w-linha
-          move "T 009900002000600000010010" to w-texto-A
-          move "C�digo" to w-texto-B
+          move "T 009900002000600000100010" to w-texto-A
+          move w-cod to w-texto-B
           move w-texto to w-linha
           move function length(w-linha) to w-seq-size
           write seq-reg
           move spaces to w-linha
-          move "L 00990006400600000100000001" to w-linha
-          move function length(w-linha) to w-seq-size
-          write seq-reg
-          move spaces to w-linha
           move "T 009900066005960000100010" to w-texto-A
-          move "Descri��o" to w-texto-B
+          move w-descr to w-texto-B
           move w-texto to w-linha
           move function length(w-linha) to w-seq-size
           write seq-reg
           move spaces to w-linha
-          move "L 00990066400104000100000001" to w-linha
-          move function length(w-linha) to w-seq-size
-          write seq-reg
-          move spaces to w-linha
           move "T 009900666001000100100010" to w-texto-A
-          move "Valor unit�rio" to w-texto-B
+          move w-valor to w-texto-B
           move w-texto to w-linha
           move function length(w-linha) to w-seq-size
           write seq-reg
           move spaces to w-linha
           move "RH" to w-RH-A
-          move "00020" to w-RH-B
+          move "00018" to w-RH-B
           move w-RH to w-linha
           move function length(w-linha) to w-seq-size
           write seq-reg
           move spaces to w-linha
-          move "FC" to w-linha
+          move "QL" to w-linha
           move function length(w-linha) to w-seq-size
           write seq-reg
-
           .
-       imp-dados section.
+       imp-rodape section.
           move spaces to w-linha
-          move "F 100000Arial" to w-linha
+          move "F 101000Arial" to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "L 00990000000464000100000002" to w-linha
           move function length(w-linha) to w-seq-size
           write seq-reg
           move spaces to w-linha
           move "T 009900002000600000100010" to w-texto-A
-          move w-cod to w-texto-B
+          move "Total de produtos" to w-texto-B
           move w-texto to w-linha
           move function length(w-linha) to w-seq-size
           write seq-reg
           move spaces to w-linha
           move "T 009900066005960000100010" to w-texto-A
-          move w-descr to w-texto-B
+          move w-tot-qtde to w-texto-B
           move w-texto to w-linha
           move function length(w-linha) to w-seq-size
           write seq-reg
           move spaces to w-linha
           move "T 009900666001000100100010" to w-texto-A
-          move w-valor to w-texto-B
+          move w-tot-soma to w-texto-B
           move w-texto to w-linha
           move function length(w-linha) to w-seq-size
           write seq-reg
           move spaces to w-linha
           move "RH" to w-RH-A
-          move "00018" to w-RH-B
+          move "00020" to w-RH-B
           move w-RH to w-linha
           move function length(w-linha) to w-seq-size
           write seq-reg
