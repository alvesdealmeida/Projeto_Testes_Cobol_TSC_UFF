@@ -7,30 +7,60 @@
 
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTES ASSIGN TO "ESTUDANTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CODIGO
+           FILE STATUS IS FS-ESTUDANTES.
       *================================================================*
        DATA                                                DIVISION.
        FILE                                    SECTION.
+       FD  ESTUDANTES.
+       01  REGISTRO-ESTUDANTES.
+           02 CODIGO PIC 9999.
+           02 NOME   PIC X(50).
+           02 NOTA1 PIC 9999.
+           02 NOTA2 PIC 9999.
+           02 NOTA3 PIC 9999.
+           02 NOTA4 PIC 9999.
+           02 MEDIA PIC 9(04)V99.
+           02 SITUACAO PIC X(09).
+           02 ATIVO PIC X.
+               88 ESTUDANTE-ATIVO VALUE "A" "a".
+
        WORKING-STORAGE                         SECTION.
        77  CTL-INICIO PIC X(026) VALUE "WSS COMECA AQUI".
        77  CTL-PROG   PIC X(019) VALUE "TABPOPO1".
        77  CTL-VERS   PIC X(007) VALUE "VERS001".
        77  CTL-FIM    PIC X(032) VALUE "WSS TERMINA AQUI".
+       77  FS-ESTUDANTES PIC XX VALUE SPACES.
 
        LOCAL-STORAGE                           SECTION.
       *                  QTD ALUNOS
        77  GDA-QT-ALU PIC 9(004).
       *                  INDEX PARA O LOOP DA TAB
-       77  NDX        PIC 9(001)  VALUE ZEROS.
+       77  NDX        PIC 9(004)  VALUE ZEROS.
+      *                  ORDENACAO E IMPRESSAO DO RANKING
+       77  WRK-I          PIC 9(004) VALUE ZEROS.
+       77  WRK-TOPN       PIC 9(003) VALUE 10.
+       77  WRK-TROCOU     PIC X      VALUE "N".
+           88 HOUVE-TROCA VALUE "S".
+       77  WRK-TEMP-MTC   PIC 9(009) VALUE ZEROS.
+       77  WRK-TEMP-NM    PIC X(050) VALUE SPACES.
+       77  WRK-TEMP-IDO   PIC 9(003)V99 VALUE ZEROS.
 
       *                  TABELA PARA ARMAZENAR OS DADOS DOS ALUNOS
 
-      *                  TABELA: MATRICULA - NOME - IDADE
+      *                  TABELA: MATRICULA - NOME - MEDIA
        01  TABELA-ALUNO.
-           03 TAB-ALU OCCURS 0 TO 5 TIMES
+           03 TAB-ALU OCCURS 0 TO 500 TIMES
                       DEPENDING ON GDA-QT-ALU.
                       05 TAB-ALU-MTC PIC 9(009).
                       05 TAB-ALU-NM  PIC X(050).
-                      05 TAB-ALU-IDO PIC 9(003).
+                      05 TAB-ALU-IDO PIC 9(003)V99.
        01  CTL-FINAL-SS PIC X(40) VALUE "STORAGE SECTION TERMINA AQUI".
 
 
@@ -39,52 +69,87 @@
       *================================================================*
        PROCEDURE                                           DIVISION.
        000000-ROTINA-PRINCIPAL                   SECTION.
-      *    MOVIMENTANDO A QTD DE ALUNOS  IRAO SER ARMAZENADOS
-           MOVE 5 TO GDA-QT-ALU.
+      *    ZERA A QTD DE ALUNOS ANTES DE CARREGAR O ARQUIVO REAL
+           MOVE ZEROS TO GDA-QT-ALU.
+           MOVE ZEROS TO NDX.
 
-      *    LIMPA OS CAMPOS A SEREM PREENCHIDOS
-           PERFORM 100000-LIMPA-TAB-ALU.
-
-      *    POPULAR A TAB ALUNOS
+      *    POPULAR A TAB ALUNOS A PARTIR DE ESTUDANTES.DAT
            PERFORM 200000-CARREGA-TAB-ALU.
+
+      *    ORDENAR POR MEDIA DESCENDENTE E IMPRIMIR O RANKING
+           PERFORM 300000-ORDENA-TABELA.
+           PERFORM 400000-IMPRIME-RANKING.
        000099-FIM.
            GOBACK.
 
-       100000-LIMPA-TAB-ALU                      SECTION.
-      *    LOOP PARA INICIALIZAR OS CAMPOS DA TAB
-
-           PERFORM UNTIL NDX EQUAL GDA-QT-ALU
-               ADD 1  TO NDX
-               INITIALIZE       TAB-ALU-MTC (NDX)
-                                TAB-ALU-NM  (NDX)
-                                TAB-ALU-IDO (NDX)
+       200000-CARREGA-TAB-ALU                     SECTION.
+      *     MOVIMENTA OS DADOS DE REGISTRO-ESTUDANTES PARA TABELA-ALUNO
+           OPEN INPUT ESTUDANTES.
+           IF FS-ESTUDANTES NOT = "00"
+               GO TO 200099-FIM
+           END-IF.
+           PERFORM 200100-LE-PROXIMO.
+           PERFORM UNTIL FS-ESTUDANTES NOT = "00"
+                   OR NDX = 500
+               IF ESTUDANTE-ATIVO
+                   ADD 1 TO NDX
+                   MOVE NDX             TO GDA-QT-ALU
+                   MOVE CODIGO          TO TAB-ALU-MTC(NDX)
+                   MOVE NOME            TO TAB-ALU-NM(NDX)
+                   MOVE MEDIA           TO TAB-ALU-IDO(NDX)
+               END-IF
+               PERFORM 200100-LE-PROXIMO
            END-PERFORM.
-       100099-FIM.
+           CLOSE ESTUDANTES.
+       200099-FIM.
            EXIT.
-       200000-CARREGA-TAB-ALU                     SECTION.
-      *     MOVIMENTA OS DADOS PATA A TABELA-ALUNO
-           MOVE 100001           TO TAB-ALU-MTC(1).
-           MOVE 'FELIPE BARBOSA' TO TAB-ALU-NM(1).
-           MOVE 23               TO TAB-ALU-IDO(1).
-
-           MOVE 100002           TO TAB-ALU-MTC(2).
-           MOVE 'DEANE DIAS    ' TO TAB-ALU-NM(2).
-           MOVE 21               TO TAB-ALU-IDO(2).
-
-           MOVE 100003           TO TAB-ALU-MTC(3).
-           MOVE 'DANTE TORRES'   TO TAB-ALU-NM(3).
-           MOVE 22               TO TAB-ALU-IDO(3).
-
-           MOVE 100004           TO TAB-ALU-MTC(4).
-           MOVE 'LARA MARTINS  ' TO TAB-ALU-NM(4).
-           MOVE 21               TO TAB-ALU-IDO(4).
-
-           MOVE 100005           TO TAB-ALU-MTC(5).
-           MOVE 'JESSICA SILVA ' TO TAB-ALU-NM(5).
-           MOVE 23               TO TAB-ALU-IDO(5).
-
-       100099-FIM.
+       200100-LE-PROXIMO.
+           READ ESTUDANTES NEXT RECORD
+               AT END
+                   MOVE "10" TO FS-ESTUDANTES
+           END-READ.
+
+       300000-ORDENA-TABELA                       SECTION.
+      *     BOLHA DESCENDENTE POR TAB-ALU-IDO (MEDIA)
+           IF GDA-QT-ALU < 2
+               GO TO 300099-FIM
+           END-IF.
+           MOVE "S" TO WRK-TROCOU.
+           PERFORM 300100-PASSADA UNTIL WRK-TROCOU = "N".
+       300099-FIM.
            EXIT.
-
+       300100-PASSADA.
+           MOVE "N" TO WRK-TROCOU
+           PERFORM 300200-COMPARA VARYING WRK-I FROM 1 BY 1
+               UNTIL WRK-I >= GDA-QT-ALU
+           .
+       300200-COMPARA.
+           IF TAB-ALU-IDO(WRK-I) < TAB-ALU-IDO(WRK-I + 1)
+               MOVE TAB-ALU-MTC(WRK-I)     TO WRK-TEMP-MTC
+               MOVE TAB-ALU-NM(WRK-I)      TO WRK-TEMP-NM
+               MOVE TAB-ALU-IDO(WRK-I)     TO WRK-TEMP-IDO
+               MOVE TAB-ALU-MTC(WRK-I + 1) TO TAB-ALU-MTC(WRK-I)
+               MOVE TAB-ALU-NM(WRK-I + 1)  TO TAB-ALU-NM(WRK-I)
+               MOVE TAB-ALU-IDO(WRK-I + 1) TO TAB-ALU-IDO(WRK-I)
+               MOVE WRK-TEMP-MTC           TO TAB-ALU-MTC(WRK-I + 1)
+               MOVE WRK-TEMP-NM            TO TAB-ALU-NM(WRK-I + 1)
+               MOVE WRK-TEMP-IDO           TO TAB-ALU-IDO(WRK-I + 1)
+               MOVE "S" TO WRK-TROCOU
+           END-IF
+           .
+
+       400000-IMPRIME-RANKING                     SECTION.
+      *     TOP N ALUNOS POR MEDIA, JA ORDENADOS DESCENDENTE
+           DISPLAY "RANKING DE ALUNOS POR MEDIA".
+           IF GDA-QT-ALU < WRK-TOPN
+               MOVE GDA-QT-ALU TO WRK-TOPN
+           END-IF.
+           PERFORM 400100-IMPRIME-LINHA VARYING WRK-I FROM 1 BY 1
+               UNTIL WRK-I > WRK-TOPN
+           .
+       400100-IMPRIME-LINHA.
+           DISPLAY WRK-I " - " TAB-ALU-NM(WRK-I) " - "
+               TAB-ALU-IDO(WRK-I)
+           .
 
        END PROGRAM TABPOP01.
