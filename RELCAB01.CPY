@@ -0,0 +1,24 @@
+********** RELCAB01 - TITULO DO RELATORIO (GENERICO)
+********** O TEXTO DO TITULO VEM PARAMETRIZADO EM W-REL-TITULO,
+********** PREENCHIDO PELO PROGRAMA CHAMADOR ANTES DO COPY DESTE
+********** FRAGMENTO (VER GRUPO W-REL-PARM).
+          move spaces to w-linha
+          move "F 141000Times New Roman" to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "T 009900002007641010100010" to w-texto-A
+          move W-REL-TITULO to w-texto-B
+          move w-texto to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "RH" to w-RH-A
+          move "00050" to w-RH-B
+          move w-RH to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "QL" to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
