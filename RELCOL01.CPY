@@ -0,0 +1,45 @@
+********** RELCOL01 - CABECALHO DE COLUNAS (GENERICO)
+********** AS COLUNAS VEM PARAMETRIZADAS EM W-REL-NCOLS E NA TABELA
+********** W-REL-COLUNA (REGUA, POSICAO E TEXTO DE CADA COLUNA),
+********** PREENCHIDAS PELO PROGRAMA CHAMADOR ANTES DO COPY DESTE
+********** FRAGMENTO (VER GRUPO W-REL-PARM). QUANDO A COLUNA NAO
+********** TEM REGUA PROPRIA, W-REL-COL-RULE FICA EM BRANCO E NENHUMA
+********** LINHA "L" E GRAVADA PARA ELA. A FONTE DO CABECALHO VEM EM
+********** W-REL-HDR-FONTE.
+          move spaces to w-linha
+          move W-REL-HDR-FONTE to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+
+          perform imp-coluna-cab
+             varying W-REL-IX from 1 by 1
+             until W-REL-IX > W-REL-NCOLS
+
+          move spaces to w-linha
+          move "RH" to w-RH-A
+          move "00020" to w-RH-B
+          move w-RH to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "FC" to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          go to imp-cabecalho-fim.
+
+       imp-coluna-cab.
+          if W-REL-COL-RULE(W-REL-IX) not = spaces
+             move spaces to w-linha
+             move W-REL-COL-RULE(W-REL-IX) to w-linha
+             move function length(w-linha) to w-seq-size
+             write seq-reg
+          end-if
+          move spaces to w-linha
+          move W-REL-COL-POS(W-REL-IX) to w-texto-A
+          move W-REL-COL-TXT(W-REL-IX) to w-texto-B
+          move w-texto to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          .
+
+       imp-cabecalho-fim.
