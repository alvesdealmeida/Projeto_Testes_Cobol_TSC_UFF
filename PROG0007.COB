@@ -14,26 +14,29 @@
       *================================================================*
        WORKING-STORAGE SECTION.
        77 WRK-NOME                         PIC X(20) VALUE SPACES.
-       77 WRK-DATA                         PIC 9(06) VALUE ZEROS.
-       77 WRK-DATA-JULIANA                 PIC 9(05) VALUE ZEROS.
-       77 WRK-DIA                          PIC 9(01) VALUE ZERO.
+       77 WRK-DATA                         PIC 9(08) VALUE ZEROS.
        77 WRK-HORA                         PIC 9(08) VALUE ZEROS.
+       77 WRK-FUNCAO                       PIC X(10) VALUE SPACES.
+       77 WRK-DATA2                        PIC 9(08) VALUE ZEROS.
+       77 WRK-DIAS                         PIC S9(05) VALUE ZERO.
+       77 WRK-NOME-DIA                     PIC X(09) VALUE SPACES.
+       77 WRK-DATA-SAIDA                   PIC 9(08) VALUE ZEROS.
 
       *================================================================*
        PROCEDURE DIVISION.
             ACCEPT WRK-NOME.
             DISPLAY WRK-NOME.
             DISPLAY "OLA," WRK-NOME.
-            ACCEPT WRK-DATA FROM DATE.
+            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
 
-            ACCEPT WRK-DATA-JULIANA FROM DAY.
+            ACCEPT WRK-HORA FROM TIME.
 
-            ACCEPT WRK-DIA FROM DAY-OF-WEEK.
+            MOVE "DIASEMANA" TO WRK-FUNCAO
+            CALL "DATAUTIL" USING WRK-FUNCAO WRK-DATA WRK-DATA2
+                WRK-DIAS WRK-NOME-DIA WRK-DATA-SAIDA
 
-            ACCEPT WRK-HORA FROM TIME.
             DISPLAY WRK-DATA.
-            DISPLAY WRK-DATA-JULIANA.
-            DISPLAY WRK-DIA.
+            DISPLAY WRK-NOME-DIA.
             DISPLAY WRK-HORA.
 
 
