@@ -0,0 +1,177 @@
+      ******************************************************************
+      *
+      *               CADASTRO DE VENDEDORES E COMPRADORES
+      *
+      ******************************************************************
+
+           IDENTIFICATION                                  DIVISION.
+           PROGRAM-ID. CADASTRO-VENDEDOR-COMPRADOR.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                       SECTION.
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT VENDEDORES ASSIGN TO "VENDEDOR.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS V-CODIGO
+           ALTERNATE KEY IS V-NOME WITH DUPLICATES
+           FILE STATUS IS FS-VENDEDORES.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                SECTION.
+       FD  VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 V-CODIGO    PIC 9999.
+           02 V-NOME      PIC X(50).
+           02 V-TIPO      PIC X.
+           02 V-DOCUMENTO PIC X(14).
+           02 V-TELEFONE  PIC X(30).
+           02 V-ENDERECO  PIC X(50).
+           02 V-CIDADE    PIC X(30).
+           02 V-ESTADO    PIC AA.
+       01  REG-VENDEDOR.
+           02 WV-CODIGO    PIC 9999 VALUE ZERO.
+           02 WV-NOME      PIC X(50) VALUE SPACES.
+           02 WV-TIPO      PIC X     VALUE SPACES.
+           02 WV-DOCUMENTO PIC X(14) VALUE SPACES.
+           02 WV-TELEFONE  PIC X(30) VALUE SPACES.
+           02 WV-ENDERECO  PIC X(50) VALUE SPACES.
+           02 WV-CIDADE    PIC X(30) VALUE SPACES.
+           02 WV-ESTADO    PIC AA    VALUE SPACES.
+
+      *================================================================*
+       WORKING-STORAGE                     SECTION.
+       01  FS-VENDEDORES.
+           02 FS-VENDEDORES-1 PIC 9.
+           02 FS-VENDEDORES-2 PIC 9.
+           02 FS-VENDEDOR-R REDEFINES FS-VENDEDORES-2 PIC 99 COMP-X.
+       77  OPCAO PIC X VALUE SPACES.
+       77  WMODO PIC X VALUE SPACES.
+       77  WCHAVE-AUD PIC X(20) VALUE SPACES.
+
+      *================================================================*
+       LINKAGE                             SECTION.
+       01  LK-OPCAO    PIC 9.
+       01  LK-OPERADOR PIC X(10).
+      *================================================================*
+       PROCEDURE          DIVISION USING LK-OPCAO LK-OPERADOR.
+           ABERTURA.
+           OPEN I-O VENDEDORES.
+           INICIO.
+                   DISPLAY SPACE ERASE EOS
+                   PERFORM TELA THRU TELA-EXIT
+                       IF OPCAO = "S" OR "s" THEN
+                           EVALUATE TRUE
+                               WHEN WMODO = "A" OR WMODO = "a"
+                                   PERFORM ALTERA-DADOS
+                               WHEN WMODO = "E" OR WMODO = "e"
+                                   PERFORM EXCLUI-DADOS
+                               WHEN OTHER
+                                   PERFORM GRAVA-DADOS
+                           END-EVALUATE
+                           PERFORM LIMPA-CAMPOS
+                           GO TO INICIO
+                       ELSE
+                           GO TO INICIO
+                       END-IF
+           .
+           TELA.
+               DISPLAY "CADASTRO VENDEDOR/COMPRADOR " AT 0430
+               DISPLAY "MODO I-INCLUIR A-ALTERAR E-EXCLUIR" AT 0505
+               ACCEPT WMODO                          AT 0540
+               DISPLAY "CODIGO                     " AT 0605
+               DISPLAY "NOME                       " AT 0705
+               DISPLAY "TIPO   V-VENDEDOR C-COMPRADOR " AT 0805
+               DISPLAY "CPF/CNPJ                   " AT 0905
+               DISPLAY "TELEFONE                   " AT 1005
+               DISPLAY "ENDERECO                   " AT 1105
+               DISPLAY "CIDADE                     " AT 1205
+               DISPLAY "ESTADO                     " AT 1305
+               ACCEPT WV-CODIGO                      AT 0625
+               IF WV-CODIGO = 9999 THEN
+                   CLOSE VENDEDORES
+                   EXIT PROGRAM
+               END-IF
+               IF WMODO = "A" OR WMODO = "a" OR WMODO = "E" OR
+                  WMODO = "e" THEN
+                   PERFORM BUSCA-VENDEDOR
+               END-IF
+               IF WMODO = "E" OR WMODO = "e" THEN
+                   DISPLAY "CONFIRMA EXCLUSAO [S-N][.]" AT 1905
+                   ACCEPT OPCAO AT 1927
+                   GO TO TELA-EXIT
+               END-IF
+               ACCEPT WV-NOME      AT 0725
+               ACCEPT WV-TIPO      AT 0830
+               ACCEPT WV-DOCUMENTO AT 0925
+               ACCEPT WV-TELEFONE  AT 1025
+               ACCEPT WV-ENDERECO  AT 1125
+               ACCEPT WV-CIDADE    AT 1225
+               ACCEPT WV-ESTADO    AT 1325
+               DISPLAY "DADOS CORRETOS [S-N][.]" AT 1905
+               ACCEPT OPCAO AT 1927
+               .
+           TELA-EXIT.
+               EXIT.
+           BUSCA-VENDEDOR.
+               MOVE WV-CODIGO TO V-CODIGO
+               READ VENDEDORES
+                   INVALID KEY
+                       DISPLAY "VENDEDOR NAO CADASTRADO" AT 1905
+                       MOVE "N" TO OPCAO
+                       GO TO TELA-EXIT
+               END-READ
+               MOVE V-NOME      TO WV-NOME
+               MOVE V-TIPO      TO WV-TIPO
+               MOVE V-DOCUMENTO TO WV-DOCUMENTO
+               MOVE V-TELEFONE  TO WV-TELEFONE
+               MOVE V-ENDERECO  TO WV-ENDERECO
+               MOVE V-CIDADE    TO WV-CIDADE
+               MOVE V-ESTADO    TO WV-ESTADO
+               DISPLAY WV-NOME      AT 0725
+               DISPLAY WV-TIPO      AT 0830
+               DISPLAY WV-DOCUMENTO AT 0925
+               DISPLAY WV-TELEFONE  AT 1025
+               DISPLAY WV-ENDERECO  AT 1125
+               DISPLAY WV-CIDADE    AT 1225
+               DISPLAY WV-ESTADO    AT 1325
+               .
+           LIMPA-CAMPOS.
+               MOVE  SPACES TO REG-VENDEDOR.
+               GRAVA-DADOS.
+               MOVE REG-VENDEDOR TO REGISTRO-VENDEDORES
+               MOVE WV-CODIGO TO V-CODIGO
+               WRITE REGISTRO-VENDEDORES
+                   INVALID KEY
+                       DISPLAY "CODIGO JA CADASTRADO" AT 1905
+                   NOT INVALID KEY
+                       MOVE WV-CODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING LK-OPERADOR,
+                           "CADVEND1", "GRAVOU", WCHAVE-AUD
+               END-WRITE
+               .
+           ALTERA-DADOS.
+               MOVE REG-VENDEDOR TO REGISTRO-VENDEDORES
+               MOVE WV-CODIGO TO V-CODIGO
+               REWRITE REGISTRO-VENDEDORES
+                   INVALID KEY
+                       DISPLAY "VENDEDOR NAO CADASTRADO" AT 1905
+                   NOT INVALID KEY
+                       MOVE WV-CODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING LK-OPERADOR,
+                           "CADVEND1", "ALTEROU", WCHAVE-AUD
+               END-REWRITE
+               .
+           EXCLUI-DADOS.
+               MOVE WV-CODIGO TO V-CODIGO
+               DELETE VENDEDORES
+                   INVALID KEY
+                       DISPLAY "VENDEDOR NAO CADASTRADO" AT 1905
+                   NOT INVALID KEY
+                       MOVE WV-CODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING LK-OPERADOR,
+                           "CADVEND1", "EXCLUIU", WCHAVE-AUD
+               END-DELETE
+               .
+       END PROGRAM CADASTRO-VENDEDOR-COMPRADOR.
