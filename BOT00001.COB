@@ -1,18 +1,93 @@
-      ******************************************************************
-       IDENTIFICATION                                      DIVISION.
-       PROGRAM-ID. BOT00001.
-
-       DATA                                                DIVISION.
-       FILE                                    SECTION.
-       WORKING-STORAGE                         SECTION.
-       78  NEWLINE  VALUE H"0A" .
-
-
-
-
-       PROCEDURE                                           DIVISION.
-
-            DISPLAY
-            "THIS IS LINE '", NEWLINE,
-            "AND THIS IS LINE 2".
-            STOP RUN.
+      ******************************************************************
+      *
+      *     BOT00001 - MONTADOR DE NOTIFICACAO MULTI-LINHA AO CLIENTE
+      *     COMPOE ASSUNTO + CORPO (COM SUBSTITUICAO DE NOME/PRODUTO/
+      *     VALOR) E REGISTRA A MENSAGEM ENVIADA AO EMAIL DO CLIENTE
+      *     JA CAPTURADO EM REGISTRO-CLIENTES. CHAMADA COMO SUBPROGRAMA:
+      *
+      *         CALL "BOT00001" USING LK-NOME LK-PRODUTO LK-VALOR
+      *                               LK-EMAIL
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. BOT00001.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT NOTIFIC ASSIGN TO "NOTIFIC.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-NOTIFIC.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  NOTIFIC.
+       01  LINHA-NOTIFIC PIC X(120).
+
+       WORKING-STORAGE                         SECTION.
+       78  NEWLINE  VALUE H"0A".
+       77  FS-NOTIFIC    PIC XX     VALUE SPACES.
+       77  WVALOR-EDIT   PIC Z(6)9.99.
+       01  WASSUNTO      PIC X(080) VALUE SPACES.
+       01  WCORPO-L1     PIC X(120) VALUE SPACES.
+       01  WCORPO-L2     PIC X(120) VALUE SPACES.
+       01  WCORPO-L3     PIC X(080) VALUE SPACES.
+
+       LINKAGE                                 SECTION.
+       01  LK-NOME       PIC X(50).
+       01  LK-PRODUTO    PIC X(30).
+       01  LK-VALOR      PIC 9(8)V99.
+       01  LK-EMAIL      PIC X(50).
+      *================================================================*
+       PROCEDURE DIVISION USING LK-NOME LK-PRODUTO LK-VALOR
+           LK-EMAIL.
+       0000-MAINLINE.
+           PERFORM 1000-ABRE-NOTIFIC
+           PERFORM 2000-MONTA-MENSAGEM
+           PERFORM 3000-ENVIA-MENSAGEM
+           CLOSE NOTIFIC
+           GOBACK
+           .
+       1000-ABRE-NOTIFIC.
+           OPEN EXTEND NOTIFIC
+           IF FS-NOTIFIC = "35"
+               OPEN OUTPUT NOTIFIC
+           END-IF
+           .
+       2000-MONTA-MENSAGEM.
+           MOVE LK-VALOR TO WVALOR-EDIT
+           STRING "ASSUNTO: PEDIDO CONFIRMADO - "
+               FUNCTION TRIM(LK-PRODUTO)
+               DELIMITED BY SIZE INTO WASSUNTO
+           STRING "OLA " FUNCTION TRIM(LK-NOME) ","
+               DELIMITED BY SIZE INTO WCORPO-L1
+           STRING "SEU PEDIDO DO PRODUTO " FUNCTION TRIM(LK-PRODUTO)
+               " NO VALOR DE " WVALOR-EDIT " FOI REGISTRADO."
+               DELIMITED BY SIZE INTO WCORPO-L2
+           MOVE "OBRIGADO POR COMPRAR COM A GENTE."
+               TO WCORPO-L3
+           .
+       3000-ENVIA-MENSAGEM.
+      *    "ENVIO" REAL NAO EXISTE NESTE AMBIENTE - A NOTIFICACAO E
+      *    EXIBIDA NA TELA E REGISTRADA EM NOTIFIC.DAT COMO TRILHA DO
+      *    QUE TERIA SIDO ENVIADO AO EMAIL DO CLIENTE.
+           DISPLAY "PARA: " FUNCTION TRIM(LK-EMAIL)
+           DISPLAY WASSUNTO, NEWLINE, WCORPO-L1, NEWLINE, WCORPO-L2,
+               NEWLINE, WCORPO-L3
+           MOVE SPACES TO LINHA-NOTIFIC
+           STRING "PARA: " FUNCTION TRIM(LK-EMAIL)
+               DELIMITED BY SIZE INTO LINHA-NOTIFIC
+           WRITE LINHA-NOTIFIC
+           MOVE WASSUNTO   TO LINHA-NOTIFIC
+           WRITE LINHA-NOTIFIC
+           MOVE WCORPO-L1  TO LINHA-NOTIFIC
+           WRITE LINHA-NOTIFIC
+           MOVE WCORPO-L2  TO LINHA-NOTIFIC
+           WRITE LINHA-NOTIFIC
+           MOVE WCORPO-L3  TO LINHA-NOTIFIC
+           WRITE LINHA-NOTIFIC
+           MOVE SPACES     TO LINHA-NOTIFIC
+           WRITE LINHA-NOTIFIC
+           .
+       END PROGRAM BOT00001.
