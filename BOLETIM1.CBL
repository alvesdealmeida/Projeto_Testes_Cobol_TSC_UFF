@@ -0,0 +1,163 @@
+      $set ans85 noosvs mf
+        environment division.
+        configuration section.
+        special-Names.
+             decimal-point is comma.
+        input-output section.
+             select ESTUDANTES
+                    assign to disk
+                    organization is indexed
+                    access mode is sequential
+                    record key is CODIGO
+                    file status is w-est-st.
+
+             select seq-arq
+                    assign to        disk
+                    organization     line sequential
+                    lock mode is     manual
+                    status           w-seq-st.
+
+        data division.
+        file section.
+        fd      ESTUDANTES
+                label record is standard
+                value of file-id is w-nome-arq.
+        01      REGISTRO-ESTUDANTES.
+                03 CODIGO            pic 9999.
+                03 NOME              pic x(50).
+                03 NOTA1             pic 9999.
+                03 NOTA2             pic 9999.
+                03 NOTA3             pic 9999.
+                03 NOTA4             pic 9999.
+                03 MEDIA             pic 9(04)v99.
+                03 SITUACAO          pic x(09).
+                03 ATIVO             pic x.
+                   88 ESTUDANTE-ATIVO   value "A" "a".
+                   88 ESTUDANTE-INATIVO value "I" "i".
+
+        fd      seq-arq
+                value of file-id w-seq-id
+                record is varying in size depending on w-seq-size.
+        01      seq-reg.
+                02 w-linha           pic x(1200).
+
+        working-storage section.
+
+        01      w-nome-arq           pic x(20)     value spaces.
+        01      w-est-st             pic xx        value zeros.
+
+        01      VisRel.
+                03 w-numrel          pic x(10)     value "Rel0002".
+                03 w-cod             pic 9(4).
+                03 w-nome            pic x(50).
+                03 w-notas           pic x(20).
+                03 w-n1              pic zz9.
+                03 w-n2              pic zz9.
+                03 w-n3              pic zz9.
+                03 w-n4              pic zz9.
+                03 w-media           pic zz9,99.
+                03 w-situacao        pic x(09).
+
+        01      w-status.
+                02 w-seq-id          pic x(20)     value spaces.
+                02 w-seq-st          pic xx        value zeros.
+                02 w-seq-size        pic 9(06)     value zeros.
+
+        01      w-texto.
+                02 w-texto-A         pic x(26)     value spaces.
+                02 w-texto-B         pic x(1174)   value spaces.
+
+        01      w-RH.
+                02 w-RH-A            pic x(2)      value spaces.
+                02 filler            pic x(1)      value spaces.
+                02 w-RH-B            pic x(1197)   value spaces.
+
+        01      W-REL-PARM.
+                03 W-REL-TITULO      pic x(40)     value spaces.
+                03 W-REL-HDR-FONTE   pic x(24)     value spaces.
+                03 W-REL-NCOLS       pic 9         value zeros.
+                03 W-REL-IX          pic 9         value zeros.
+                03 W-REL-COLUNA occurs 6 times.
+                   04 W-REL-COL-RULE pic x(28)     value spaces.
+                   04 W-REL-COL-POS  pic x(26)     value spaces.
+                   04 W-REL-COL-TXT  pic x(30)     value spaces.
+
+        77      FUNCAO-35            pic x comp-x  value 35.
+        77      CODERRO-2            pic x comp-x  value 0.
+        01      COMANDO              pic x(250)    value spaces.
+        01      COMMAND-LIN.
+                02 COMMAND-LIN-LEN   pic x comp-x  value 0.
+
+        screen section.
+
+        procedure division.
+
+        Inicio.
+           move "ESTUDANTES.DAT" to w-nome-arq
+           open input ESTUDANTES
+
+           perform inicio-visrel
+
+           go to le-arquivo.
+           .
+
+        inicio-visrel.
+           move "BOLETIM1.Rel" to w-seq-id
+           open output seq-arq
+           move "Boletim Escolar"   to W-REL-TITULO
+           move "F 100000Arial"     to W-REL-HDR-FONTE
+           move 5                    to W-REL-NCOLS
+           move "L 00990000000464000100000002" to W-REL-COL-RULE(1)
+           move "T 009900002000600000100010"  to W-REL-COL-POS(1)
+           move "Codigo"                       to W-REL-COL-TXT(1)
+           move spaces                        to W-REL-COL-RULE(2)
+           move "T 009900066005960000100010"  to W-REL-COL-POS(2)
+           move "Nome"                         to W-REL-COL-TXT(2)
+           move spaces                        to W-REL-COL-RULE(3)
+           move "T 009900666001000100100010"  to W-REL-COL-POS(3)
+           move "Nota1/2/3/4"                  to W-REL-COL-TXT(3)
+           move spaces                        to W-REL-COL-RULE(4)
+           move "T 009900766001000100100010"  to W-REL-COL-POS(4)
+           move "Media"                        to W-REL-COL-TXT(4)
+           move spaces                        to W-REL-COL-RULE(5)
+           move "T 009900866001000100100010"  to W-REL-COL-POS(5)
+           move "Situacao"                     to W-REL-COL-TXT(5)
+           copy "BOLETIM1.CPY".
+
+        le-arquivo.
+           read ESTUDANTES next at end go to fecha-arquivo.
+
+           if ESTUDANTE-INATIVO
+              go to le-arquivo
+           end-if.
+
+           move CODIGO   to w-cod.
+           move NOME     to w-nome.
+           move NOTA1    to w-n1.
+           move NOTA2    to w-n2.
+           move NOTA3    to w-n3.
+           move NOTA4    to w-n4.
+           string w-n1 "/" w-n2 "/" w-n3 "/" w-n4
+                  delimited by size into w-notas.
+           move MEDIA    to w-media.
+           move SITUACAO to w-situacao.
+
+           perform imp-dados.
+           go to le-arquivo.
+
+        fecha-arquivo.
+            close ESTUDANTES.
+
+        final-visrel.
+            close seq-arq.
+
+            STRING "C:\Windows\VisRel.exe ",
+                   "/g ",
+                   w-seq-id,
+                   " /t Boletim Escolar"
+                   DELIMITED BY SIZE INTO COMANDO.
+
+            DISPLAY COMANDO UPON COMMAND-LINE.
+            CALL X"91" USING CODERRO-2, FUNCAO-35, COMMAND-LIN.
+            exit program.
+            goback.
