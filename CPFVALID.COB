@@ -0,0 +1,71 @@
+      ******************************************************************
+      *
+      *     CPFVALID - ROTINA UTILITARIA DE VALIDACAO DE CPF
+      *     CENTRALIZA O CALCULO DOS DIGITOS VERIFICADORES DO CPF
+      *     (MESMO ALGORITMO USADO PELA VALIDACAO EM LOTE CPF00001),
+      *     PARA SER REUSADA POR PROGRAMAS QUE PRECISEM VALIDAR UM
+      *     CPF DIGITADO EM TELA. CHAMADA COMO SUBPROGRAMA:
+      *
+      *         CALL "CPFVALID" USING LK-CPF LK-D1 LK-D2 LK-CPF-VALIDO
+      *
+      ******************************************************************
+       IDENTIFICATION                                  DIVISION.
+       PROGRAM-ID. CPFVALID.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+       CONFIGURATION                       SECTION.
+      *================================================================*
+       DATA                                            DIVISION.
+       WORKING-STORAGE                     SECTION.
+       77  IND     PIC     99.
+       77  LIMITE  PIC     99 VALUE 9.
+       77  SOMA    PIC     9(004).
+       77  QUOCIENTE   PIC     99.
+
+       LINKAGE                                         SECTION.
+       01  LK-CPF-DADOS.
+           03 LK-CPF    PIC 9(11).
+           03 LK-CPF-RED REDEFINES LK-CPF.
+               05 LK-TAB-CPF PIC 9 OCCURS 11 TIMES.
+       01  LK-D1           PIC 9.
+       01  LK-D2           PIC 9.
+       01  LK-CPF-VALIDO   PIC X.
+           88  LK-VALIDO    VALUE "S".
+           88  LK-INVALIDO  VALUE "N".
+      *================================================================*
+       PROCEDURE                                       DIVISION
+           USING LK-CPF-DADOS LK-D1 LK-D2 LK-CPF-VALIDO.
+       0000-MAINLINE.
+           MOVE ZERO TO SOMA
+           MOVE 9    TO LIMITE
+           PERFORM 0100-SOMA-CPF
+               VARYING IND FROM 1 BY 1 UNTIL IND > LIMITE
+           DIVIDE SOMA BY 11 GIVING QUOCIENTE REMAINDER LK-D1
+           IF LK-D1 < 2
+               MOVE 0 TO LK-D1
+           ELSE
+               COMPUTE LK-D1 = 11 - LK-D1
+           END-IF
+
+           MOVE ZERO TO SOMA
+           MOVE 10   TO LIMITE
+           PERFORM 0100-SOMA-CPF
+               VARYING IND FROM 1 BY 1 UNTIL IND > LIMITE
+           DIVIDE SOMA BY 11 GIVING QUOCIENTE REMAINDER LK-D2
+           IF LK-D2 < 2
+               MOVE 0 TO LK-D2
+           ELSE
+               COMPUTE LK-D2 = 11 - LK-D2
+           END-IF
+
+           IF LK-D1 = LK-TAB-CPF(10) AND LK-D2 = LK-TAB-CPF(11)
+               SET LK-VALIDO   TO TRUE
+           ELSE
+               SET LK-INVALIDO TO TRUE
+           END-IF
+           GOBACK
+           .
+       0100-SOMA-CPF.
+           COMPUTE SOMA = SOMA + LK-TAB-CPF(IND) * (LIMITE + 2 - IND)
+           .
+       END PROGRAM CPFVALID.
