@@ -0,0 +1,63 @@
+      ******************************************************************
+      *
+      *     GRAVA-MOVESTOQUE - ROTINA COMUM DE MOVIMENTO DE ESTOQUE
+      *     REGISTRA CODIGO, TIPO (E-ENTRADA S-SAIDA), QUANTIDADE E
+      *     SALDO RESULTANTE EM ESTMOV.DAT, COM A DATA DO MOVIMENTO.
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. GRAVA-MOVESTOQUE.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT ESTMOV ASSIGN TO "ESTMOV.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ESTMOV.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  ESTMOV.
+       01  LINHA-ESTMOV.
+           02 MV-DATA          PIC 9(8).
+           02 FILLER           PIC X     VALUE SPACE.
+           02 MV-CODIGO        PIC 9(4).
+           02 FILLER           PIC X     VALUE SPACE.
+           02 MV-TIPO          PIC X.
+           02 FILLER           PIC X     VALUE SPACE.
+           02 MV-QUANTIDADE    PIC 9(6).
+           02 FILLER           PIC X     VALUE SPACE.
+           02 MV-SALDO         PIC 9(6).
+
+       WORKING-STORAGE                         SECTION.
+       77  FS-ESTMOV    PIC XX VALUE SPACES.
+       77  WDATA-HORA   PIC X(14) VALUE SPACES.
+
+       LINKAGE                                 SECTION.
+       01  LK-CODIGO       PIC 9(4).
+       01  LK-TIPO         PIC X.
+       01  LK-QUANTIDADE   PIC 9(6).
+       01  LK-SALDO        PIC 9(6).
+      *================================================================*
+       PROCEDURE DIVISION USING LK-CODIGO LK-TIPO LK-QUANTIDADE
+           LK-SALDO.
+       0000-MAINLINE.
+           PERFORM 1000-ABRE-ESTMOV
+           MOVE FUNCTION CURRENT-DATE TO WDATA-HORA
+           MOVE WDATA-HORA(1:8)  TO MV-DATA
+           MOVE LK-CODIGO        TO MV-CODIGO
+           MOVE LK-TIPO          TO MV-TIPO
+           MOVE LK-QUANTIDADE    TO MV-QUANTIDADE
+           MOVE LK-SALDO         TO MV-SALDO
+           WRITE LINHA-ESTMOV
+           CLOSE ESTMOV
+           GOBACK
+           .
+       1000-ABRE-ESTMOV.
+           OPEN EXTEND ESTMOV
+           IF FS-ESTMOV = "35"
+               OPEN OUTPUT ESTMOV
+           END-IF
+           .
+       END PROGRAM GRAVA-MOVESTOQUE.
