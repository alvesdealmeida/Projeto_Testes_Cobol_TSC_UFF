@@ -0,0 +1,185 @@
+      ******************************************************************
+      *
+      *               CADASTRO DE MERCADORIAS (ARQ1/CADPRO.DAT)
+      *
+      ******************************************************************
+
+           IDENTIFICATION                                  DIVISION.
+           PROGRAM-ID. CADASTRO-MERCADORIA.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                       SECTION.
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ1 ASSIGN TO "CADPRO.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-CODIGO
+           FILE STATUS IS FS-ARQ1.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                SECTION.
+       FD  ARQ1.
+       01  REG1.
+           02 FD-CODIGO         PIC 9(04).
+           02 FD-PRODUTO        PIC X(30).
+           02 FD-VALUNIT        PIC 9(6)V99.
+           02 FD-TIPO           PIC 9(01).
+               88 FD-PECA       VALUE 1.
+               88 FD-ACABADO    VALUE 2.
+               88 FD-MATERIAL   VALUE 3.
+           02 FD-OPCOES.
+               03 FD-IMPORTADO  PIC 9(01).
+               03 FD-GARANTIA   PIC 9(01).
+               03 FD-DURAVEL    PIC 9(01).
+           02 FD-QTD-ESTOQUE    PIC 9(06).
+       01  REG-MERCADORIA.
+           02 WFD-CODIGO  PIC 9(04) VALUE ZERO.
+           02 WFD-PRODUTO PIC X(30) VALUE SPACES.
+           02 WFD-VALUNIT PIC 9(6)V99 VALUE ZERO.
+           02 WFD-TIPO    PIC 9(01) VALUE ZERO.
+           02 WFD-OPCOES.
+               03 WFD-IMPORTADO PIC 9(01) VALUE ZERO.
+               03 WFD-GARANTIA  PIC 9(01) VALUE ZERO.
+               03 WFD-DURAVEL   PIC 9(01) VALUE ZERO.
+           02 WFD-QTD-ESTOQUE   PIC 9(06) VALUE ZERO.
+
+      *================================================================*
+       WORKING-STORAGE                     SECTION.
+       77  WFD-VALUNIT-ANTERIOR PIC 9(6)V99 VALUE ZERO.
+       01  FS-ARQ1.
+           02 FS-ARQ1-1 PIC 9.
+           02 FS-ARQ1-2 PIC 9.
+           02 FS-ARQ1-R REDEFINES FS-ARQ1-2 PIC 99 COMP-X.
+       77  OPCAO PIC X VALUE SPACES.
+       77  WMODO PIC X VALUE SPACES.
+       77  WOPERADOR PIC X(10) VALUE SPACES.
+       77  WCHAVE-AUD PIC X(20) VALUE SPACES.
+
+      *================================================================*
+       LINKAGE                             SECTION.
+       01  LK-OPCAO    PIC 9.
+       01  LK-OPERADOR PIC X(10).
+      *================================================================*
+       PROCEDURE          DIVISION USING LK-OPCAO LK-OPERADOR.
+           ABERTURA.
+           OPEN I-O ARQ1.
+           MOVE LK-OPERADOR TO WOPERADOR.
+           INICIO.
+                   DISPLAY SPACE ERASE EOS
+                   PERFORM TELA THRU TELA-EXIT
+                       IF OPCAO = "S" OR "s" THEN
+                           EVALUATE TRUE
+                               WHEN WMODO = "A" OR WMODO = "a"
+                                   PERFORM ALTERA-DADOS
+                               WHEN WMODO = "E" OR WMODO = "e"
+                                   PERFORM EXCLUI-DADOS
+                               WHEN OTHER
+                                   PERFORM GRAVA-DADOS
+                           END-EVALUATE
+                           PERFORM LIMPA-CAMPOS
+                           GO TO INICIO
+                       ELSE
+                           GO TO INICIO
+                       END-IF
+           .
+           TELA.
+               DISPLAY "CADASTRO DE MERCADORIAS    " AT 0430
+               DISPLAY "MODO I-INCLUIR A-ALTERAR E-EXCLUIR" AT 0505
+               ACCEPT WMODO                          AT 0540
+               DISPLAY "CODIGO                     " AT 0605
+               DISPLAY "PRODUTO                    " AT 0705
+               DISPLAY "VALOR UNITARIO              " AT 0805
+               DISPLAY "TIPO 1-PECA 2-ACABADO 3-MATERIAL" AT 0905
+               DISPLAY "IMPORTADO GARANTIA DURAVEL [0-1]" AT 1005
+               DISPLAY "QUANTIDADE EM ESTOQUE       " AT 1105
+               ACCEPT WFD-CODIGO                     AT 0625
+               IF WFD-CODIGO = 9999 THEN
+                   CLOSE ARQ1
+                   EXIT PROGRAM
+               END-IF
+               IF WMODO = "A" OR WMODO = "a" OR WMODO = "E" OR
+                  WMODO = "e" THEN
+                   PERFORM BUSCA-MERCADORIA
+               END-IF
+               IF WMODO = "E" OR WMODO = "e" THEN
+                   DISPLAY "CONFIRMA EXCLUSAO [S-N][.]" AT 1905
+                   ACCEPT OPCAO AT 1927
+                   GO TO TELA-EXIT
+               END-IF
+               ACCEPT WFD-PRODUTO  AT 0725
+               ACCEPT WFD-VALUNIT  AT 0825
+               ACCEPT WFD-TIPO     AT 0925
+               ACCEPT WFD-IMPORTADO AT 1025
+               ACCEPT WFD-GARANTIA  AT 1028
+               ACCEPT WFD-DURAVEL   AT 1031
+               ACCEPT WFD-QTD-ESTOQUE AT 1125
+               DISPLAY "DADOS CORRETOS [S-N][.]" AT 1905
+               ACCEPT OPCAO AT 1927
+               .
+           TELA-EXIT.
+               EXIT.
+           BUSCA-MERCADORIA.
+               MOVE WFD-CODIGO TO FD-CODIGO
+               READ ARQ1
+                   INVALID KEY
+                       DISPLAY "MERCADORIA NAO CADASTRADA" AT 1905
+                       MOVE "N" TO OPCAO
+                       GO TO TELA-EXIT
+               END-READ
+               MOVE FD-PRODUTO TO WFD-PRODUTO
+               MOVE FD-VALUNIT TO WFD-VALUNIT
+               MOVE FD-VALUNIT TO WFD-VALUNIT-ANTERIOR
+               MOVE FD-TIPO    TO WFD-TIPO
+               MOVE FD-OPCOES  TO WFD-OPCOES
+               MOVE FD-QTD-ESTOQUE TO WFD-QTD-ESTOQUE
+               DISPLAY WFD-PRODUTO AT 0725
+               DISPLAY WFD-VALUNIT AT 0825
+               DISPLAY WFD-TIPO    AT 0925
+               DISPLAY WFD-IMPORTADO AT 1025
+               DISPLAY WFD-GARANTIA  AT 1028
+               DISPLAY WFD-DURAVEL   AT 1031
+               DISPLAY WFD-QTD-ESTOQUE AT 1125
+               .
+           LIMPA-CAMPOS.
+               MOVE  SPACES TO REG-MERCADORIA.
+               GRAVA-DADOS.
+               MOVE REG-MERCADORIA TO REG1
+               MOVE WFD-CODIGO TO FD-CODIGO
+               WRITE REG1
+                   INVALID KEY
+                       DISPLAY "CODIGO JA CADASTRADO" AT 1905
+                   NOT INVALID KEY
+                       MOVE WFD-CODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING WOPERADOR,
+                           "CADMERC1", "GRAVOU", WCHAVE-AUD
+               END-WRITE
+               .
+           ALTERA-DADOS.
+               MOVE REG-MERCADORIA TO REG1
+               MOVE WFD-CODIGO TO FD-CODIGO
+               REWRITE REG1
+                   INVALID KEY
+                       DISPLAY "MERCADORIA NAO CADASTRADA" AT 1905
+                   NOT INVALID KEY
+                       MOVE WFD-CODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING WOPERADOR,
+                           "CADMERC1", "ALTEROU", WCHAVE-AUD
+                       IF WFD-VALUNIT-ANTERIOR NOT = WFD-VALUNIT
+                           CALL "GRAVA-PRECOHIST" USING WFD-CODIGO,
+                               WFD-VALUNIT-ANTERIOR, WFD-VALUNIT
+                       END-IF
+               END-REWRITE
+               .
+           EXCLUI-DADOS.
+               MOVE WFD-CODIGO TO FD-CODIGO
+               DELETE ARQ1
+                   INVALID KEY
+                       DISPLAY "MERCADORIA NAO CADASTRADA" AT 1905
+                   NOT INVALID KEY
+                       MOVE WFD-CODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING WOPERADOR,
+                           "CADMERC1", "EXCLUIU", WCHAVE-AUD
+               END-DELETE
+               .
+       END PROGRAM CADASTRO-MERCADORIA.
