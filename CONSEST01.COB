@@ -0,0 +1,96 @@
+      ******************************************************************
+      *
+      *          CONSULTA DE ESTUDANTES POR NOME (CHAVE ALTERNATIVA)
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. CONSEST01.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTES ASSIGN TO "ESTUDANTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CODIGO
+           ALTERNATE KEY IS NOME WITH DUPLICATES
+           FILE STATUS IS FS-ESTUDANTES.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  ESTUDANTES.
+       01  REGISTRO-ESTUDANTES.
+           02 CODIGO PIC 9999 VALUES ZEROS.
+           02 NOME   PIC X(50) VALUES SPACES.
+           02 NOTA1 PIC 9999 VALUES ZEROS.
+           02 NOTA2 PIC 9999 VALUES ZEROS.
+           02 NOTA3 PIC 9999 VALUES ZEROS.
+           02 NOTA4 PIC 9999 VALUES ZEROS.
+           02 FILLER PIC 9(04)V99.
+           02 FILLER PIC X(09).
+           02 ATIVO  PIC X.
+               88 ESTUDANTE-ATIVO   VALUE "A" "a".
+               88 ESTUDANTE-INATIVO VALUE "I" "i".
+
+      *================================================================*
+       WORKING-STORAGE                         SECTION.
+       01  FS-ESTUDANTES.
+           02 FS-ESTUDANTES-1 PIC 9.
+           02 FS-ESTUDANTES-2 PIC 9.
+           02 FS-ESTUDANTE-R REDEFINES FS-ESTUDANTES-2 PIC 99 COMP-X.
+       77  WNOME-BUSCA PIC X(50) VALUE SPACES.
+       77  WTAMANHO    PIC 99    VALUE ZEROS.
+       77  WACHOU      PIC X     VALUE "N".
+           88 WACHOU-SIM VALUE "S".
+
+      *================================================================*
+       PROCEDURE                                           DIVISION.
+           ABERTURA.
+           OPEN INPUT ESTUDANTES.
+           INICIO.
+               DISPLAY SPACE ERASE EOS
+               DISPLAY "CONSULTA DE ESTUDANTES POR NOME" AT 0430
+               DISPLAY "NOME OU INICIO DO NOME (FIM P/ SAIR)" AT 0605
+               ACCEPT WNOME-BUSCA AT 0705
+               IF WNOME-BUSCA = "FIM" OR WNOME-BUSCA = "fim" THEN
+                   CLOSE ESTUDANTES
+                   STOP RUN
+               END-IF
+               COMPUTE WTAMANHO = FUNCTION LENGTH(FUNCTION TRIM
+                   (WNOME-BUSCA))
+               PERFORM PESQUISA THRU PESQUISA-EXIT
+               GO TO INICIO
+           .
+           PESQUISA.
+               MOVE SPACES TO NOME
+               MOVE WNOME-BUSCA TO NOME
+               START ESTUDANTES KEY NOT LESS THAN NOME
+                   INVALID KEY
+                       DISPLAY "NENHUM ESTUDANTE ENCONTRADO" AT 0905
+                       GO TO PESQUISA-EXIT
+               END-START
+               MOVE "N" TO WACHOU
+               PERFORM LISTA-UM
+               PERFORM UNTIL FS-ESTUDANTES NOT = "00"
+                   IF NOME(1:WTAMANHO) NOT = WNOME-BUSCA(1:WTAMANHO)
+                       GO TO PESQUISA-EXIT
+                   END-IF
+                   IF ESTUDANTE-ATIVO
+                       MOVE "S" TO WACHOU
+                       DISPLAY CODIGO " " NOME
+                   END-IF
+                   PERFORM LISTA-UM
+               END-PERFORM
+               IF WACHOU = "N"
+                   DISPLAY "NENHUM ESTUDANTE ENCONTRADO" AT 0905
+               END-IF
+               .
+           PESQUISA-EXIT.
+               EXIT.
+           LISTA-UM.
+               READ ESTUDANTES NEXT RECORD
+                   AT END
+                       MOVE "10" TO FS-ESTUDANTES
+               END-READ
+               .
