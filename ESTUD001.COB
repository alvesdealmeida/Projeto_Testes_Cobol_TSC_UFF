@@ -1,88 +1,266 @@
-       IDENTIFICATION                                  DIVISION.
-       PROGRAM-ID.     ESTUD001.
-
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-       CONFIGURATION               SECTION.
-       INPUT-OUTPUT                SECTION.
-       FILE-CONTROL.
-
-       SELECT ESTUDANTES ASSIGN TO "ESTUDANTES.DAT"
-       ORGANIZATION IS INDEXED
-       ACCESS MODE IS DYNAMIC
-       RECORD KEY IS CODIGO
-       ALTERNATE KEY IS NOME WITH DUPLICATES
-       FILE STATUS IS FS-ESTUDANTES.
-      *================================================================*
-       DATA                                            DIVISION.
-       FILE                        SECTION.
-       FD ESTUDANTES.
-           01 REGISTRO-ESTUDANTES.
-               02 CODIGO PIC 9999 VALUES ZEROS.
-               02 NOME   PIC X(50) VALUES SPACES.
-               02 NOTA1 PIC 9999 VALUES ZEROS.
-               02 NOTA2 PIC 9999 VALUES ZEROS.
-               02 NOTA3 PIC 9999 VALUES ZEROS.
-               02 NOTA4 PIC 9999 VALUES ZEROS.
-
-           01 REG-ESTUDANTES.
-               02 WCODIGO  PIC 9999 VALUES ZEROS.
-               02 WNOME    PIC X(50) VALUES SPACES.
-               02 WNOTA1   PIC 9999 VALUES ZEROS.
-               02 WNOTA2   PIC 9999 VALUES ZEROS.
-               02 WNOTA3   PIC 9999 VALUES ZEROS.
-               02 WNOTA4   PIC 9999 VALUES ZEROS.
-
-      *================================================================*
-       WORKING-STORAGE              SECTION.
-           01 FS-ESTUDANTES.
-               02 FS-ESTUDANTES-1 PIC 9.
-               02 FS-ESTUDANTES-2 PIC 9.
-               02 FS-ESTUDANTES-R REDEFINES FS-ESTUDANTES-2 PIC 99
-               COMP-X.
-           77 OPCAO  PIC X VALUE SPACES.
-
-      *================================================================*
-
-       PROCEDURE                                       DIVISION.
-       ABERTURA.
-       OPEN I-O ESTUDANTES.
-       INICIO.
-           DISPLAY SPACE ERASE EOS
-           PERFORM TELA
-           IF OPCAO ="S"  OR OPCAO = "s" THEN
-               PERFORM GRAVA-DADOS
-               PERFORM LIMPA-CAMPOS
-               GO TO INICIO
-           ELSE
-               GO TO INICIO
-           END-IF
-           .
-       TELA.
-           DISPLAY "CASATRO DE ESTUDANTES"  AT 0230
-           DISPLAY "CODIGO       :"  AT 0605
-           DISPLAY "NOME         ;"  AT 0705
-           DISPLAY "NOTA1        :"  AT 0805
-           DISPLAY "NOTA2        :"  AT 0905
-           DISPLAY "NOTA3        :"  AT 1005
-           DISPLAY "NOTA4        :"  AT 1105
-
-           ACCEPT WCODIGO AT 0625
-           IF WCODIGO = 9999 THEN CLOSE ESTUDANTES
-           STOP RUN
-           END-IF
-
-           ACCEPT WNOME AT 0725
-           ACCEPT WNOTA1 AT 0825
-           ACCEPT WNOTA2 AT 0925
-           ACCEPT WNOTA3 AT 1025
-           ACCEPT WNOTA4 AT 1125
-
-           DISPLAY "OS DADOS ESTAO CORRETOS  S-N" AT 1525
-           ACCEPT OPCAO
-           .
-       LIMPA-CAMPOS.
-           MOVE SPACES TO REG-ESTUDANTES.
-       GRAVA-DADOS.
-           MOVE REG-ESTUDANTES TO REGISTRO-ESTUDANTES
-           WRITE REGISTRO-ESTUDANTES.
+       IDENTIFICATION                                  DIVISION.
+       PROGRAM-ID.     ESTUD001.
+
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+
+       SELECT ESTUDANTES ASSIGN TO "ESTUDANTES.DAT"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS CODIGO
+       ALTERNATE KEY IS NOME WITH DUPLICATES
+       FILE STATUS IS FS-ESTUDANTES.
+
+       SELECT PARAMEST ASSIGN TO "PARAMEST.DAT"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS FS-PARAMEST.
+      *================================================================*
+       DATA                                            DIVISION.
+       FILE                        SECTION.
+       FD PARAMEST.
+           01 REGISTRO-PARAMETRO.
+               02 PAR-MEDIA-MINIMA PIC 9(04)V99.
+
+       FD ESTUDANTES.
+           01 REGISTRO-ESTUDANTES.
+               02 CODIGO PIC 9999 VALUES ZEROS.
+               02 NOME   PIC X(50) VALUES SPACES.
+               02 NOTA1 PIC 9999 VALUES ZEROS.
+               02 NOTA2 PIC 9999 VALUES ZEROS.
+               02 NOTA3 PIC 9999 VALUES ZEROS.
+               02 NOTA4 PIC 9999 VALUES ZEROS.
+               02 MEDIA PIC 9(04)V99 VALUES ZEROS.
+               02 SITUACAO PIC X(09) VALUES SPACES.
+               02 ATIVO PIC X VALUES "A".
+                   88 ESTUDANTE-ATIVO   VALUE "A" "a".
+                   88 ESTUDANTE-INATIVO VALUE "I" "i".
+
+           01 REG-ESTUDANTES.
+               02 WCODIGO  PIC 9999 VALUES ZEROS.
+               02 WNOME    PIC X(50) VALUES SPACES.
+               02 WNOTA1   PIC 9999 VALUES ZEROS.
+               02 WNOTA2   PIC 9999 VALUES ZEROS.
+               02 WNOTA3   PIC 9999 VALUES ZEROS.
+               02 WNOTA4   PIC 9999 VALUES ZEROS.
+               02 WMEDIA   PIC 9(04)V99 VALUES ZEROS.
+               02 WSITUACAO PIC X(09) VALUES SPACES.
+               02 WATIVO PIC X VALUES "A".
+
+      *================================================================*
+       WORKING-STORAGE              SECTION.
+           01 FS-ESTUDANTES.
+               02 FS-ESTUDANTES-1 PIC 9.
+               02 FS-ESTUDANTES-2 PIC 9.
+               02 FS-ESTUDANTES-R REDEFINES FS-ESTUDANTES-2 PIC 99
+               COMP-X.
+           77 FS-PARAMEST PIC XX VALUE SPACES.
+           77 OPCAO  PIC X VALUE SPACES.
+           77 WMODO   PIC X VALUE SPACES.
+           77 WOPERADOR PIC X(10) VALUE SPACES.
+           77 WCHAVE-AUD PIC X(20) VALUE SPACES.
+           77 WKS-MEDIA-MINIMA PIC 9(04)V99 VALUE 7.
+      *    TECLA DE SAIDA (PF3/ESC) DA TELA DE CADASTRO
+           77 WS-CRT-STATUS PIC 9(4) VALUE ZERO.
+           78 COB-SCR-F3  VALUE 1003.
+           78 COB-SCR-ESC VALUE 2005.
+      *    PARAMETROS DA CAIXA DE CONSULTA GENERICA CWCAD2
+           77 CW-USER-IO   PIC X VALUE SPACES.
+           77 CW-ORDEM     PIC 9 VALUE 1.
+           01 CW-LEFT-ITEM.
+               02 CW-LIST-CODIGO PIC 9(004).
+               02 FILLER         PIC X(076).
+           01 CW-RIGHT-ITEM.
+               02 CW-LIST-DESCRICAO PIC X(050).
+               02 FILLER            PIC X(055).
+           77 CW-ALTURA    PIC XX VALUE "99".
+           77 CW-AREA      PIC X(050) VALUE SPACES.
+           77 CW-EDIT      PIC 9(003) VALUE ZERO.
+           77 CW-OPTION    PIC X(076) VALUE SPACES.
+           77 CW-ARQUIVO   PIC X(255) VALUE "ESTUDANTES.DAT".
+           77 CW-REGLEN    PIC 9(003) VALUE 86.
+           77 CW-QTDE      PIC 9(002) VALUE ZERO.
+
+      *================================================================*
+
+       PROCEDURE                                       DIVISION.
+       ABERTURA.
+       OPEN I-O ESTUDANTES.
+       OPEN INPUT PARAMEST.
+       IF FS-PARAMEST = "00"
+           READ PARAMEST
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PAR-MEDIA-MINIMA TO WKS-MEDIA-MINIMA
+           END-READ
+       END-IF.
+       CLOSE PARAMEST.
+       DISPLAY "OPERADOR            :" AT 0430.
+       ACCEPT WOPERADOR AT 0453.
+       INICIO.
+           DISPLAY SPACE ERASE EOS
+           PERFORM TELA THRU TELA-EXIT
+           IF OPCAO ="S"  OR OPCAO = "s" THEN
+               EVALUATE TRUE
+                   WHEN WMODO = "A" OR WMODO = "a"
+                       PERFORM ALTERA-DADOS
+                   WHEN WMODO = "E" OR WMODO = "e"
+                       PERFORM EXCLUI-DADOS
+                   WHEN OTHER
+                       PERFORM GRAVA-DADOS
+               END-EVALUATE
+               PERFORM LIMPA-CAMPOS
+               GO TO INICIO
+           ELSE
+               GO TO INICIO
+           END-IF
+           .
+       TELA.
+           DISPLAY "CASATRO DE ESTUDANTES"  AT 0230
+           DISPLAY "MODO I-INCLUIR A-ALTERAR E-EXCLUIR" AT 0505
+           ACCEPT WMODO                          AT 0540
+           DISPLAY "CODIGO       :"  AT 0605
+           DISPLAY "NOME         ;"  AT 0705
+           DISPLAY "NOTA1        :"  AT 0805
+           DISPLAY "NOTA2        :"  AT 0905
+           DISPLAY "NOTA3        :"  AT 1005
+           DISPLAY "NOTA4        :"  AT 1105
+
+           ACCEPT WCODIGO AT 0625
+               ON EXCEPTION
+                   IF WS-CRT-STATUS = COB-SCR-F3 OR
+                      WS-CRT-STATUS = COB-SCR-ESC
+                       CLOSE ESTUDANTES
+                       STOP RUN
+                   END-IF
+           END-ACCEPT
+
+           IF WCODIGO = 0 THEN
+               PERFORM BUSCA-LISTA
+           END-IF
+
+           IF WMODO = "A" OR WMODO = "a" OR WMODO = "E" OR
+              WMODO = "e" THEN
+               PERFORM BUSCA-ESTUDANTE
+           END-IF
+
+           IF WMODO = "E" OR WMODO = "e" THEN
+               DISPLAY "CONFIRMA EXCLUSAO [S-N][.]" AT 1525
+               ACCEPT OPCAO AT 1547
+               GO TO TELA-EXIT
+           END-IF
+
+           ACCEPT WNOME AT 0725
+           ACCEPT WNOTA1 AT 0825
+           ACCEPT WNOTA2 AT 0925
+           ACCEPT WNOTA3 AT 1025
+           ACCEPT WNOTA4 AT 1125
+
+           DISPLAY "OS DADOS ESTAO CORRETOS  S-N" AT 1525
+           ACCEPT OPCAO AT 1547
+           .
+       TELA-EXIT.
+           EXIT.
+       BUSCA-ESTUDANTE.
+           MOVE WCODIGO TO CODIGO
+           READ ESTUDANTES
+               INVALID KEY
+                   DISPLAY "ESTUDANTE NAO CADASTRADO" AT 1525
+                   MOVE "N" TO OPCAO
+                   GO TO TELA-EXIT
+           END-READ
+           MOVE NOME     TO WNOME
+           MOVE NOTA1    TO WNOTA1
+           MOVE NOTA2    TO WNOTA2
+           MOVE NOTA3    TO WNOTA3
+           MOVE NOTA4    TO WNOTA4
+           MOVE MEDIA    TO WMEDIA
+           MOVE SITUACAO TO WSITUACAO
+           MOVE ATIVO    TO WATIVO
+           DISPLAY WNOME  AT 0725
+           DISPLAY WNOTA1 AT 0825
+           DISPLAY WNOTA2 AT 0925
+           DISPLAY WNOTA3 AT 1025
+           DISPLAY WNOTA4 AT 1125
+           .
+       BUSCA-LISTA.
+           MOVE "ESTUDANTES.DAT" TO CW-ARQUIVO
+           MOVE 86 TO CW-REGLEN
+           MOVE 1  TO CW-ORDEM
+           MOVE "O" TO CW-USER-IO
+           CALL "CWCAD2" USING CW-USER-IO, CW-ORDEM, CW-LEFT-ITEM,
+               CW-RIGHT-ITEM, CW-ALTURA, CW-AREA, CW-EDIT,
+               CW-OPTION, CW-ARQUIVO, CW-REGLEN
+           MOVE "B" TO CW-USER-IO
+           CALL "CWCAD2" USING CW-USER-IO, CW-ORDEM, CW-LEFT-ITEM,
+               CW-RIGHT-ITEM, CW-ALTURA, CW-AREA, CW-EDIT,
+               CW-OPTION, CW-ARQUIVO, CW-REGLEN
+           MOVE "N" TO CW-USER-IO
+           CALL "CWCAD2" USING CW-USER-IO, CW-ORDEM, CW-LEFT-ITEM,
+               CW-RIGHT-ITEM, CW-ALTURA, CW-AREA, CW-EDIT,
+               CW-OPTION, CW-ARQUIVO, CW-REGLEN
+           DISPLAY "CODIGO NOME"
+           MOVE 0 TO CW-QTDE
+           PERFORM BUSCA-LISTA-LINHA
+               UNTIL CW-USER-IO = "*" OR CW-QTDE = 10
+           MOVE "C" TO CW-USER-IO
+           CALL "CWCAD2" USING CW-USER-IO, CW-ORDEM, CW-LEFT-ITEM,
+               CW-RIGHT-ITEM, CW-ALTURA, CW-AREA, CW-EDIT,
+               CW-OPTION, CW-ARQUIVO, CW-REGLEN
+           DISPLAY "CODIGO DO ESTUDANTE [.]" AT 1905
+           ACCEPT WCODIGO AT 1927
+           .
+       BUSCA-LISTA-LINHA.
+           ADD 1 TO CW-QTDE
+           DISPLAY CW-LIST-CODIGO SPACE CW-LIST-DESCRICAO
+           MOVE "N" TO CW-USER-IO
+           CALL "CWCAD2" USING CW-USER-IO, CW-ORDEM, CW-LEFT-ITEM,
+               CW-RIGHT-ITEM, CW-ALTURA, CW-AREA, CW-EDIT,
+               CW-OPTION, CW-ARQUIVO, CW-REGLEN
+           .
+       LIMPA-CAMPOS.
+           MOVE SPACES TO REG-ESTUDANTES.
+           MOVE "A" TO WATIVO.
+       GRAVA-DADOS.
+           COMPUTE WMEDIA ROUNDED =
+               (WNOTA1 + WNOTA2 + WNOTA3 + WNOTA4) / 4
+           IF WMEDIA NOT LESS THAN WKS-MEDIA-MINIMA
+               MOVE "APROVADO"  TO WSITUACAO
+           ELSE
+               MOVE "REPROVADO" TO WSITUACAO
+           END-IF
+           MOVE "A" TO WATIVO
+           MOVE REG-ESTUDANTES TO REGISTRO-ESTUDANTES
+           WRITE REGISTRO-ESTUDANTES
+               NOT INVALID KEY
+                   MOVE WCODIGO TO WCHAVE-AUD
+                   CALL "GRAVA-AUDITORIA" USING WOPERADOR, "ESTUD001",
+                       "GRAVOU", WCHAVE-AUD
+           END-WRITE.
+       ALTERA-DADOS.
+           MOVE REG-ESTUDANTES TO REGISTRO-ESTUDANTES
+           MOVE WCODIGO TO CODIGO
+           REWRITE REGISTRO-ESTUDANTES
+               INVALID KEY
+                   DISPLAY "ESTUDANTE NAO CADASTRADO" AT 1525
+               NOT INVALID KEY
+                   MOVE WCODIGO TO WCHAVE-AUD
+                   CALL "GRAVA-AUDITORIA" USING WOPERADOR, "ESTUD001",
+                       "ALTEROU", WCHAVE-AUD
+           END-REWRITE.
+       EXCLUI-DADOS.
+           MOVE WCODIGO TO CODIGO
+           MOVE "I" TO ATIVO
+           REWRITE REGISTRO-ESTUDANTES
+               INVALID KEY
+                   DISPLAY "ESTUDANTE NAO CADASTRADO" AT 1525
+               NOT INVALID KEY
+                   MOVE WCODIGO TO WCHAVE-AUD
+                   CALL "GRAVA-AUDITORIA" USING WOPERADOR, "ESTUD001",
+                       "EXCLUIU", WCHAVE-AUD
+           END-REWRITE.
