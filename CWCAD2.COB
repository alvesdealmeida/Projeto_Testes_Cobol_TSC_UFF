@@ -0,0 +1,176 @@
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. CWCAD2.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT FileName ASSIGN TO DISK ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS FileName-CHAVE
+           ALTERNATE RECORD KEY IS FileName-DESCRICAO WITH DUPLICATES
+           LOCK MODE IS MANUAL
+           FILE STATUS IS FS-FileName.
+
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+      *    REGISTRO GENERICO - TAMANHO VARIA CONFORME O ARQUIVO
+      *    APONTADO POR LB-FileName (ESTUDANTES E OUTROS ARQUIVOS
+      *    PEQUENOS QUE NAO PRECISAM DE UMA TERCEIRA CHAVE), DESDE
+      *    QUE CHAVE/DESCRICAO OCUPEM OS PRIMEIROS BYTES. CLIENTES.DAT
+      *    USA O CWCAD3, QUE TEM A TERCEIRA CHAVE (CIDADE) E POR ISSO
+      *    EXIGE UM REGISTRO MINIMO MAIOR DO QUE ESTUDANTES.DAT TEM.
+       FD  FileName
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-FileName
+           RECORD IS VARYING IN SIZE FROM 54 TO 300 CHARACTERS
+           DEPENDING ON LK-REG-LEN.
+
+       01  FileName-REG.
+           05 FileName-CHAVE .
+               10 FileName-CODIGO  PIC 9(004).
+           05 FileName-DESCRICAO   PIC X(050).
+           05 FILLER               PIC X(246).
+       WORKING-STORAGE                         SECTION.
+       01  AREAS-DE-TRABALHO-1.
+           05 REGISTROS   PIC 9(002) VALUE 0.
+           05 FS-FileName  PIC X(002) VALUE "00".
+
+       LINKAGE                                 SECTION.
+       01  LB-FileName     PIC X(255).
+       01  LK-REG-LEN      PIC 9(003).
+       01  USER-IO         PIC X(001).
+           88 OPEN-FILE    VALUE "O" "o".
+           88 CLOSE-FILE   VALUE "C" "c".
+           88 BEGIN-FILE   VALUE "B" "b".
+           88 END-FILE     VALUE "E" "e".
+           88 AT-END       VALUE "*".
+           88 READ-NEXT    VALUE "N" "n".
+           88 READ-PREVIOUS VALUE "P" "p".
+           88 NOT-LESS      VALUE ">".
+           88 NOT-GREATER   VALUE "<".
+           88 NOT-OPERATOR  VALUE "<".
+           88 EDIT-KEY      VALUE "$".
+       01  ORDER-MODE       PIC 9(001).
+           88 ORDER-BY-LEFT VALUE 1.
+           88 ORDER-BY-RIGHT VALUE 2.
+       01  LEFT-ITEM.
+           05 LIST-CODIGO PIC 9(004).
+           05 FILLER      PIC X(076).
+       01  RIGHT-ITEM.
+           05 LIST-DESCRICAO    PIC X(050).
+           05 FILLER            PIC X(055).
+       01  HEIGHT               PIC X(002).
+       01  WORK-AREA            PIC X(050).
+       01  BOXFILESELECT-EDIT   PIC 9(003).COPY CWEDIT.
+       01  BOXFILESELECT-OPTION PIC X(076).
+      *================================================================*
+       PROCEDURE DIVISION USING USER-IO ORDER-MODE
+                                LEFT-ITEM
+                                RIGHT-ITEM
+                                HEIGHT
+                                WORK-AREA
+                                BOXFILESELECT-EDIT
+                                BOXFILESELECT-OPTION
+                                LB-FileName
+                                LK-REG-LEN.
+       INICIO.
+           EVALUATE TRUE
+           WHEN EDIT-KEY
+           CONTINUE *> tecla de funcao em BOXFILESELECT-EDIT
+                    *> item posicionado em BOXFILESELECT-OPTION
+                    WHEN OPEN-FILE
+                         OPEN INPUT FileName
+                         MOVE  0 TO REGISTROS
+                         PERFORM TEST AFTER UNTIL FS-FileName > "09"
+                                 OR REGISTROS  = HEIGHT
+                                 READ FileName NEXT RECORD
+                                          IGNORE LOCK
+                                 IF FS-FileName < "10"
+                                    ADD 1 TO REGISTROS
+                                 END-IF
+                         END-PERFORM
+                         IF REGISTROS < HEIGHT
+                             MOVE REGISTROS TO HEIGHT
+                         END-IF
+                   WHEN CLOSE-FILE
+                         CLOSE FileName
+                   WHEN BEGIN-FILE
+                         INITIALIZE FileName-REG
+                         EVALUATE TRUE
+                             WHEN ORDER-BY-RIGHT
+                                 START FileName KEY NOT <
+                                 FileName-DESCRICAO
+                             WHEN OTHER
+                                 START FileName KEY NOT <
+                                 FileName-CHAVE
+                         END-EVALUATE
+                   WHEN END-FILE
+                          MOVE HIGH-VALUE TO FileName-REG
+                          EVALUATE TRUE
+                             WHEN ORDER-BY-RIGHT
+                                 START FileName KEY NOT >
+                                 FileName-DESCRICAO
+                             WHEN OTHER
+                                 START FileName KEY NOT >
+                                 FileName-CHAVE
+                          END-EVALUATE
+                   WHEN READ-NEXT
+                          READ FileName NEXT RECORD
+                                        IGNORE  LOCK
+                          IF FS-FileName > "09"
+                              SET AT-END TO TRUE
+                          END-IF
+                   WHEN READ-PREVIOUS
+                          READ FileName PREVIOUS RECORD
+                                        IGNORE LOCK
+                          IF FS-FileName > "09"
+                              SET AT-END TO TRUE
+                          END-IF
+                   WHEN NOT-LESS
+                          EVALUATE TRUE
+                              WHEN ORDER-BY-RIGHT
+                                  MOVE LIST-DESCRICAO TO
+                                  FileName-DESCRICAO
+                                  START FileName KEY NOT <
+                                  FileName-DESCRICAO
+                                  INVALID KEY
+                                     SET AT-END TO TRUE
+                                  END-START
+                              WHEN OTHER
+                                  MOVE LIST-CODIGO TO FileName-CODIGO
+                                  START FileName KEY NOT <
+                                  FileName-CHAVE
+                                  INVALID KEY
+                                     SET AT-END TO TRUE
+                                  END-START
+                          END-EVALUATE
+                   WHEN NOT-GREATER
+                          EVALUATE TRUE
+                              WHEN ORDER-BY-RIGHT
+                                 MOVE LIST-DESCRICAO TO
+                                 FileName-DESCRICAO
+                                 START FileName KEY NOT >
+                                 FileName-DESCRICAO
+                                 INVALID KEY
+                                     SET AT-END TO TRUE
+                                 END-START
+                              WHEN OTHER
+                                 MOVE LIST-CODIGO TO FileName-CODIGO
+                                 START FileName KEY NOT >
+                                 FileName-CHAVE
+                                 INVALID KEY
+                                      SET AT-END TO TRUE
+                                 END-START
+                         END-EVALUATE
+           END-EVALUATE
+           MOVE SPACES TO LEFT-ITEM
+                          RIGHT-ITEM
+           MOVE FileName-CODIGO TO LIST-CODIGO
+           MOVE FileName-DESCRICAO TO LIST-DESCRICAO
+           GOBACK.
+       END PROGRAM CWCAD2.
