@@ -1,76 +1,98 @@
-       IDENTIFICATION                              DIVISION.
-       PROGRAM-ID. ANIMAL01.
-      *----------------------------------------------------------------*
-       ENVIRONMENT                                 DIVISION.
-       CONFIGURATION               SECTION.
-       SPECIAL-NAMES.
-
-       INPUT-OUTPUT                SECTION.
-       FILE-CONTROL.
-
-      *----------------------------------------------------------------*
-       DATA                                        DIVISION.
-       FILE                        SECTION.
-
-       WORKING-STORAGE             SECTION.
-       01  SUBFILO.
-           02 VERTEBRADO    PIC X(020) VALUE SPACES.
-           02 INVERTEBRADO  PIC X(020) VALUE SPACES.
-       02  CLASSE.
-           03 MAMIFERO      PIC X(020) VALUE SPACES.
-           03 AVE           PIC X(020) VALUE SPACES.
-           03 INSETO        PIC X(020) VALUE SPACES.
-           03 ANELIDEO      PIC X(020) VALUE SPACES.
-       03  ORDEM.
-           04 CARNIVORO     PIC X(020) VALUE SPACES.
-           04 ONIVORO       PIC X(020) VALUE SPACES.
-           04 HERBIVORO     PIC X(020) VALUE SPACES.
-           04 HEMATOFAGO    PIC X(020) VALUE SPACES.
-
-       PROCEDURE                                   DIVISION.
-
-           DISPLAY "DIGITE SUBFILO: VERTEBRADO OU INVERTEBRADO"
-           ACCEPT SUBFILO.
-
-           DISPLAY "DIGITE CLASSE: MAMIFERO -AVE-INSETO - ANELIDEO:"
-           ACCEPT CLASSE.
-
-           DISPLAY "DIGITE ORDEM:CARNIVORO-ONIVORO-HERBIVORO-HEMATOFAGO"
-           ACCEPT ORDEM.
-
-           IF SUBFILO = VERTEBRADO AND CLASSE = MAMIFERO AND
-               ORDEM = ONIVORO
-               DISPLAY "HOMEM"
-
-           IF SUBFILO = VERTEBRADO AND CLASSE = MAMIFERO AND
-               ORDEM = HERBIVORO
-               DISPLAY "VACA"
-
-
-           IF SUBFILO = VERTEBRADO AND CLASSE = AVE AND
-               ORDEM = ONIVORO
-               DISPLAY "POMBA"
-
-           IF SUBFILO = VERTEBRADO AND CLASSE = AVE AND
-               ORDEM = CARNIVORO
-               DISPLAY "AGUIA"
-
-           IF SUBFILO = INVERTEBRADO  AND CLASSE = INSETO AND
-               ORDEM = HEMATOFAGO
-               DISPLAY "PULGA"
-
-           IF SUBFILO = INVERTEBRADO AND CLASSE = INSETO AND
-               ORDEM = HERBIVORO
-               DISPLAY "LAGARTA"
-
-           IF SUBFILO = INVERTEBRADO AND CLASSE = ANELIDEO AND
-               ORDEM = HEMATOFAGO
-               DISPLAY "SANGUESSUGA"
-           IF SUBFILO = INVERTEBRADO AND CLASSE = ANELIDEO AND
-               ORDEM = ONIVORO
-               DISPLAY "MINHOCA"
-           ELSE
-               DISPLAY "CLASSIFICACAO ERRADA!"
-
-           STOP RUN
-           .
+       IDENTIFICATION                              DIVISION.
+       PROGRAM-ID. ANIMAL01.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    TABELA DE CLASSIFICACAO MANTIDA EM ARQUIVO TEXTO, PARA QUE
+      *    NOVAS ESPECIES POSSAM SER INCLUIDAS SEM RECOMPILAR O
+      *    PROGRAMA (BASTA EDITAR AMIMAL01.DAT).
+           SELECT ANIMAIS ASSIGN TO "AMIMAL01.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ANIMAIS.
+
+      *----------------------------------------------------------------*
+       DATA                                        DIVISION.
+       FILE                        SECTION.
+       FD  ANIMAIS.
+       01  REGISTRO-ANIMAL.
+           02 RA-SUBFILO  PIC X(020).
+           02 RA-CLASSE   PIC X(020).
+           02 RA-ORDEM    PIC X(020).
+           02 RA-NOME     PIC X(020).
+
+       WORKING-STORAGE             SECTION.
+       77  FS-ANIMAIS     PIC XX VALUE SPACES.
+       77  QTD-ANIMAIS    PIC 99 VALUE ZERO.
+       01  TABELA-ANIMAIS.
+           02 TAB-ANIMAL OCCURS 50 TIMES.
+               03 TA-SUBFILO  PIC X(020).
+               03 TA-CLASSE   PIC X(020).
+               03 TA-ORDEM    PIC X(020).
+               03 TA-NOME     PIC X(020).
+       77  IND            PIC 99 VALUE ZERO.
+       77  WACHOU         PIC X  VALUE "N".
+           88 ACHOU VALUE "S".
+
+       01  ENTRADA.
+           02 WSUBFILO PIC X(020) VALUE SPACES.
+           02 WCLASSE  PIC X(020) VALUE SPACES.
+           02 WORDEM   PIC X(020) VALUE SPACES.
+
+       PROCEDURE                                   DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-CARREGA-TABELA
+
+           DISPLAY "DIGITE SUBFILO: VERTEBRADO OU INVERTEBRADO"
+           ACCEPT WSUBFILO.
+
+           DISPLAY "DIGITE CLASSE: MAMIFERO -AVE-INSETO - ANELIDEO:"
+           ACCEPT WCLASSE.
+
+           DISPLAY "DIGITE ORDEM:CARNIVORO-ONIVORO-HERBIVORO-HEMATOFAGO"
+           ACCEPT WORDEM.
+
+           PERFORM 2000-CLASSIFICA
+
+           STOP RUN
+           .
+       1000-CARREGA-TABELA.
+           OPEN INPUT ANIMAIS
+           IF FS-ANIMAIS NOT = "00"
+               DISPLAY "ARQUIVO AMIMAL01.DAT NAO ENCONTRADO"
+               STOP RUN
+           END-IF
+           PERFORM 1100-LE-PROXIMO
+           PERFORM UNTIL FS-ANIMAIS NOT = "00"
+               ADD 1 TO QTD-ANIMAIS
+               MOVE RA-SUBFILO TO TA-SUBFILO(QTD-ANIMAIS)
+               MOVE RA-CLASSE  TO TA-CLASSE(QTD-ANIMAIS)
+               MOVE RA-ORDEM   TO TA-ORDEM(QTD-ANIMAIS)
+               MOVE RA-NOME    TO TA-NOME(QTD-ANIMAIS)
+               PERFORM 1100-LE-PROXIMO
+           END-PERFORM
+           CLOSE ANIMAIS
+           .
+       1100-LE-PROXIMO.
+           READ ANIMAIS
+               AT END
+                   MOVE "10" TO FS-ANIMAIS
+           END-READ
+           .
+       2000-CLASSIFICA.
+           MOVE "N" TO WACHOU
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > QTD-ANIMAIS
+               IF WSUBFILO = TA-SUBFILO(IND) AND
+                  WCLASSE  = TA-CLASSE(IND)  AND
+                  WORDEM   = TA-ORDEM(IND)
+                   DISPLAY TA-NOME(IND)
+                   MOVE "S" TO WACHOU
+               END-IF
+           END-PERFORM
+           IF WACHOU = "N"
+               DISPLAY "CLASSIFICACAO ERRADA!"
+           END-IF
+           .
