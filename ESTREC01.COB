@@ -0,0 +1,231 @@
+      ******************************************************************
+      *
+      *     RECONCILIACAO NOTURNA DE ESTOQUE (ESTMOV.DAT X CADPRO.DAT)
+      *     REPASSA OS MOVIMENTOS DO DIA PRODUTO A PRODUTO E ACUSA
+      *     QUALQUER SALDO QUE TERIA FICADO NEGATIVO NO CAMINHO.
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. ESTREC01.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT ESTMOV ASSIGN TO "ESTMOV.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ESTMOV.
+
+           SELECT ARQ1 ASSIGN TO "CADPRO.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-CODIGO
+           FILE STATUS IS FS-ARQ1.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  ESTMOV.
+       01  LINHA-ESTMOV.
+           02 MV-DATA          PIC 9(8).
+           02 FILLER           PIC X     VALUE SPACE.
+           02 MV-CODIGO        PIC 9(4).
+           02 FILLER           PIC X     VALUE SPACE.
+           02 MV-TIPO          PIC X.
+           02 FILLER           PIC X     VALUE SPACE.
+           02 MV-QUANTIDADE    PIC 9(6).
+           02 FILLER           PIC X     VALUE SPACE.
+           02 MV-SALDO         PIC 9(6).
+
+       FD  ARQ1.
+       01  REG1.
+           02 FD-CODIGO         PIC 9(04).
+           02 FD-PRODUTO        PIC X(30).
+           02 FD-VALUNIT        PIC 9(6)V99.
+           02 FD-TIPO           PIC 9(01).
+           02 FD-OPCOES.
+               03 FD-IMPORTADO  PIC 9(01).
+               03 FD-GARANTIA   PIC 9(01).
+               03 FD-DURAVEL    PIC 9(01).
+           02 FD-QTD-ESTOQUE    PIC 9(06).
+
+      *================================================================*
+       WORKING-STORAGE                         SECTION.
+       77  FS-ESTMOV    PIC XX VALUE SPACES.
+       01  FS-ARQ1.
+           02 FS-ARQ1-1 PIC 9.
+           02 FS-ARQ1-2 PIC 9.
+           02 FS-ARQ1-R REDEFINES FS-ARQ1-2 PIC 99 COMP-X.
+
+       01  WDATA-SISTEMA PIC 9(8).
+
+       01  TAB-MOVIMENTOS.
+           02 TM-ITEM OCCURS 2000 TIMES.
+               03 TM-CODIGO       PIC 9(4).
+               03 TM-TIPO         PIC X.
+               03 TM-QUANTIDADE   PIC 9(6).
+
+       01  TM-SWAP.
+           02 TM-SWAP-CODIGO     PIC 9(4).
+           02 TM-SWAP-TIPO       PIC X.
+           02 TM-SWAP-QUANTIDADE PIC 9(6).
+
+       77  QT-MOVIMENTOS PIC 9(04) VALUE ZEROS.
+       77  IND1          PIC 9(04) VALUE ZEROS.
+       77  IND2          PIC 9(04) VALUE ZEROS.
+       77  IND3          PIC 9(04) VALUE ZEROS.
+       77  QT-EXCECOES   PIC 9(04) VALUE ZEROS.
+       77  WSALDO-CALC   PIC S9(07) VALUE ZERO.
+       77  WHOUVE-NEGATIVO PIC X VALUE "N".
+           88 HOUVE-NEGATIVO VALUE "S".
+
+      *================================================================*
+       PROCEDURE                                           DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-CARREGA-MOVIMENTOS THRU 2000-EXIT
+           PERFORM 3000-ORDENA-POR-CODIGO
+           PERFORM 4000-PROCESSA-CONTROLE-QUEBRA THRU 4000-EXIT
+           PERFORM 9999-ENCERRA
+           .
+       1000-INICIALIZA.
+           ACCEPT WDATA-SISTEMA FROM DATE YYYYMMDD
+           OPEN INPUT ESTMOV
+           OPEN INPUT ARQ1
+           DISPLAY SPACE ERASE EOS
+           DISPLAY "RECONCILIACAO DE ESTOQUE - " WDATA-SISTEMA
+           .
+       2000-CARREGA-MOVIMENTOS.
+           IF FS-ESTMOV NOT = "00"
+               DISPLAY "ARQUIVO DE MOVIMENTOS NAO ENCONTRADO"
+               GO TO 2000-EXIT
+           END-IF
+           PERFORM 2100-LE-PROXIMO
+           PERFORM UNTIL FS-ESTMOV NOT = "00"
+               IF MV-DATA = WDATA-SISTEMA
+                   ADD 1 TO QT-MOVIMENTOS
+                   MOVE MV-CODIGO     TO TM-CODIGO     (QT-MOVIMENTOS)
+                   MOVE MV-TIPO       TO TM-TIPO       (QT-MOVIMENTOS)
+                   MOVE MV-QUANTIDADE TO TM-QUANTIDADE (QT-MOVIMENTOS)
+               END-IF
+               PERFORM 2100-LE-PROXIMO
+           END-PERFORM
+       2000-EXIT.
+           EXIT.
+       2100-LE-PROXIMO.
+           READ ESTMOV NEXT RECORD
+               AT END
+                   MOVE "10" TO FS-ESTMOV
+           END-READ
+           .
+       3000-ORDENA-POR-CODIGO.
+      *    ORDENACAO SIMPLES POR BOLHA, TABELA PEQUENA (ATE 2000 ITENS) -
+      *    MESMO ESQUEMA DE ANIVER01/TABPOP01 - AGRUPA OS MOVIMENTOS DE
+      *    CADA PRODUTO PARA O REPASSE POR QUEBRA DE CONTROLE ABAIXO.
+           IF QT-MOVIMENTOS > 1
+               PERFORM 3100-PASSADA-BOLHA
+                   VARYING IND1 FROM 1 BY 1
+                   UNTIL IND1 > QT-MOVIMENTOS - 1
+           END-IF
+           .
+       3100-PASSADA-BOLHA.
+           PERFORM 3200-COMPARA-TROCA
+               VARYING IND2 FROM 1 BY 1
+               UNTIL IND2 > QT-MOVIMENTOS - IND1
+           .
+       3200-COMPARA-TROCA.
+           IF TM-CODIGO (IND2) > TM-CODIGO (IND2 + 1)
+               MOVE TM-CODIGO     (IND2)     TO TM-SWAP-CODIGO
+               MOVE TM-TIPO       (IND2)     TO TM-SWAP-TIPO
+               MOVE TM-QUANTIDADE (IND2)     TO TM-SWAP-QUANTIDADE
+               MOVE TM-CODIGO     (IND2 + 1) TO TM-CODIGO     (IND2)
+               MOVE TM-TIPO       (IND2 + 1) TO TM-TIPO       (IND2)
+               MOVE TM-QUANTIDADE (IND2 + 1) TO TM-QUANTIDADE (IND2)
+               MOVE TM-SWAP-CODIGO           TO TM-CODIGO (IND2 + 1)
+               MOVE TM-SWAP-TIPO             TO TM-TIPO   (IND2 + 1)
+               MOVE TM-SWAP-QUANTIDADE       TO
+                    TM-QUANTIDADE (IND2 + 1)
+           END-IF
+           .
+       4000-PROCESSA-CONTROLE-QUEBRA.
+           IF QT-MOVIMENTOS = ZERO
+               DISPLAY "NENHUM MOVIMENTO DE ESTOQUE HOJE"
+               GO TO 4000-EXIT
+           END-IF
+           MOVE 1 TO IND1
+           PERFORM UNTIL IND1 > QT-MOVIMENTOS
+               MOVE TM-CODIGO (IND1) TO FD-CODIGO
+               READ ARQ1
+                   INVALID KEY
+                       DISPLAY "PRODUTO " TM-CODIGO (IND1)
+                           " NAO CADASTRADO - MOVIMENTO IGNORADO"
+               END-READ
+               IF FS-ARQ1 = "00"
+                   MOVE FD-QTD-ESTOQUE TO WSALDO-CALC
+      *            DESFAZ OS MOVIMENTOS DO DIA PARA OBTER O SALDO QUE
+      *            O PRODUTO TINHA ANTES DA PRIMEIRA POSTAGEM DE HOJE.
+                   PERFORM 4100-DESFAZ-MOVIMENTO
+                       VARYING IND3 FROM IND1 BY 1
+                       UNTIL IND3 > QT-MOVIMENTOS
+                           OR TM-CODIGO (IND3) NOT = FD-CODIGO
+                   MOVE "N" TO WHOUVE-NEGATIVO
+                   PERFORM 4200-REPASSA-MOVIMENTO
+                       VARYING IND3 FROM IND1 BY 1
+                       UNTIL IND3 > QT-MOVIMENTOS
+                           OR TM-CODIGO (IND3) NOT = FD-CODIGO
+               END-IF
+               PERFORM 4300-AVANCA-PRODUTO
+           END-PERFORM
+       4000-EXIT.
+           EXIT.
+       4100-DESFAZ-MOVIMENTO.
+           IF TM-TIPO (IND3) = "E" OR TM-TIPO (IND3) = "e"
+               SUBTRACT TM-QUANTIDADE (IND3) FROM WSALDO-CALC
+           ELSE
+               ADD TM-QUANTIDADE (IND3) TO WSALDO-CALC
+           END-IF
+           .
+       4200-REPASSA-MOVIMENTO.
+           IF TM-TIPO (IND3) = "E" OR TM-TIPO (IND3) = "e"
+               ADD TM-QUANTIDADE (IND3) TO WSALDO-CALC
+           ELSE
+               SUBTRACT TM-QUANTIDADE (IND3) FROM WSALDO-CALC
+           END-IF
+           IF WSALDO-CALC < ZERO
+               SET HOUVE-NEGATIVO TO TRUE
+           END-IF
+           IF TM-CODIGO (IND3) = FD-CODIGO
+               IF IND3 = QT-MOVIMENTOS
+                   PERFORM 4400-IMPRIME-SE-NEGATIVO
+               ELSE
+                   IF TM-CODIGO (IND3 + 1) NOT = FD-CODIGO
+                       PERFORM 4400-IMPRIME-SE-NEGATIVO
+                   END-IF
+               END-IF
+           END-IF
+           .
+       4300-AVANCA-PRODUTO.
+           PERFORM UNTIL IND1 > QT-MOVIMENTOS
+               OR TM-CODIGO (IND1) NOT = FD-CODIGO
+               ADD 1 TO IND1
+           END-PERFORM
+           .
+       4400-IMPRIME-SE-NEGATIVO.
+           IF HOUVE-NEGATIVO
+               ADD 1 TO QT-EXCECOES
+               DISPLAY "PRODUTO " FD-CODIGO " " FD-PRODUTO
+                   " FICOU NEGATIVO DURANTE O DIA - SALDO ATUAL "
+                   FD-QTD-ESTOQUE
+           END-IF
+           .
+       9999-ENCERRA.
+           IF QT-EXCECOES = ZERO
+               DISPLAY "NENHUMA INCONSISTENCIA DE ESTOQUE ENCONTRADA"
+           ELSE
+               DISPLAY QT-EXCECOES " PRODUTO(S) COM SALDO NEGATIVO"
+                   " DURANTE O DIA"
+           END-IF
+           CLOSE ESTMOV
+           CLOSE ARQ1
+           GOBACK
+           .
+       END PROGRAM ESTREC01.
