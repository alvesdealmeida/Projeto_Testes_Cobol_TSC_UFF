@@ -6,17 +6,83 @@
        ENVIRONMENT                                     DIVISION.
        CONFIGURATION                       SECTION.
        SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
 
        INPUT-OUTPUT                        SECTION.
        FILE-CONTROL.
+           SELECT OPTIONAL OPERADORES ASSIGN TO "OPERADOR.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OP-CODIGO
+           FILE STATUS IS FS-OPERADORES.
       *================================================================*
 
        DATA                                            DIVISION.
+       FILE                                SECTION.
+       FD  OPERADORES.
+       01  REGISTRO-OPERADOR.
+           02 OP-CODIGO PIC X(10).
+           02 OP-SENHA  PIC X(10).
+           02 OP-NOME   PIC X(30).
+
        WORKING-STORAGE                     SECTION.
        77  OPCAO  PIC 9 VALUE ZERO.
        77  WOPCAO PIC 9 VALUE ZERO.
+       77  OPCAO-REL  PIC 9 VALUE ZERO.
+       77  WOPCAO-REL PIC 9 VALUE ZERO.
+       77  WREL-CODIGO PIC X(10) VALUE SPACES.
+      *    TECLA DE SAIDA (PF3/ESC) DA TELA DE LOGIN
+       77  WS-CRT-STATUS PIC 9(4) VALUE ZERO.
+       78  COB-SCR-F3  VALUE 1003.
+       78  COB-SCR-ESC VALUE 2005.
+       01  FS-OPERADORES.
+           02 FS-OPERADORES-1 PIC 9.
+           02 FS-OPERADORES-2 PIC 9.
+           02 FS-OPERADOR-R REDEFINES FS-OPERADORES-2 PIC 99 COMP-X.
+       77  WOP-CODIGO   PIC X(10) VALUE SPACES.
+       77  WOP-SENHA    PIC X(10) VALUE SPACES.
+       77  WOPERADOR    PIC X(10) VALUE SPACES.
+       77  WOPERADOR-NOME PIC X(30) VALUE SPACES.
+       77  WLOGIN-OK    PIC X     VALUE "N".
+           88 LOGIN-OK VALUE "S".
+       77  WCHAVE-AUD   PIC X(20) VALUE SPACES.
+      *    BANNER DE SESSAO - DATA/HORA/DIA DA SEMANA DO LOGIN
+       77  WDATA-SESSAO       PIC 9(8) VALUE ZERO.
+       77  WHORA-SESSAO-COMP  PIC 9(8) VALUE ZERO.
+       77  WHORA-SESSAO       PIC 9(6) VALUE ZERO.
+       77  WDIA-SEMANA-SESSAO PIC X(9) VALUE SPACES.
+       77  WDATAUTIL-DATA2    PIC 9(8) VALUE ZERO.
+       77  WDATAUTIL-DIAS     PIC S9(5) VALUE ZERO.
+       77  WDATAUTIL-SAIDA    PIC 9(8) VALUE ZERO.
+       77  WBANNER-ACK        PIC X VALUE SPACE.
 
        SCREEN                              SECTION.
+       01 TELA-LOGIN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "####################################".
+           02 LINE 3 COL 1 VALUE "SISTEMA DE COMPRAS E VENDA ".
+           02 LINE 5 COL 1 VALUE "####################################".
+           02 LINE 8 COL 10 VALUE "CODIGO DO OPERADOR".
+           02 COL 30 PIC X(10) USING WOP-CODIGO.
+           02 LINE 9 COL 10 VALUE "SENHA             ".
+           02 COL 30 PIC X(10) USING WOP-SENHA NO ECHO.
+
+       01 BANNER-SESSAO.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "####################################".
+           02 LINE 3 COL 1 VALUE "SISTEMA DE COMPRAS E VENDA ".
+           02 LINE 5 COL 1 VALUE "####################################".
+           02 LINE 8  COL 10 VALUE "BEM-VINDO(A)    : ".
+           02 COL 29 PIC X(30) FROM WOPERADOR-NOME.
+           02 LINE 9  COL 10 VALUE "DIA DA SEMANA   : ".
+           02 COL 29 PIC X(09) FROM WDIA-SEMANA-SESSAO.
+           02 LINE 10 COL 10 VALUE "DATA (AAAAMMDD) : ".
+           02 COL 29 PIC 9(08) FROM WDATA-SESSAO.
+           02 LINE 11 COL 10 VALUE "HORA (HHMMSS)   : ".
+           02 COL 29 PIC 9(06) FROM WHORA-SESSAO.
+           02 LINE 13 COL 10 VALUE "TECLE ENTER PARA CONTINUAR...".
+           02 COL 40 PIC X USING WBANNER-ACK.
+
        01 MENU-PRINCIPAL.
            02 BLANK SCREEN.
            02 LINE 1 COL 1 VALUE "####################################".
@@ -28,24 +94,151 @@
            02 LINE 12 COL 10 VALUE "[3] CADASTRO VENDEDOR-COMPRADOR".
            02 LINE 13 COL 10 VALUE "[4] LISTAGEM DE MERCADORIAS".
            02 LINE 14 COL 10 VALUE "[5] LISTAGEM DE CLIENTES".
-           02 LINE 15 COL 10 VALUE "[6] SAIR DO SISTEMA".
-           02 LINE 18 COL 10 VALUE "DIGITE O NUMERO DESEJADO[...]".
-           02 OPCAO LINE 18 COL 36 PIC 9 USING WOPCAO AUTO.
+           02 LINE 15 COL 10 VALUE "[6] PEDIDO DE VENDA".
+           02 LINE 16 COL 10 VALUE "[7] MOVIMENTO DE ESTOQUE".
+           02 LINE 17 COL 10 VALUE "[8] RECONCILIACAO DE ESTOQUE".
+           02 LINE 18 COL 10 VALUE "[9] RELATORIOS (FILA)".
+           02 LINE 19 COL 10 VALUE "[0] SAIR DO SISTEMA".
+           02 LINE 20 COL 10 VALUE "DIGITE O NUMERO DESEJADO[...]".
+           02 OPCAO LINE 20 COL 36 PIC 9 USING WOPCAO AUTO.
+
+       01 TELA-RELATORIOS.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "####################################".
+           02 LINE 3 COL 1 VALUE "FILA DE RELATORIOS ".
+           02 LINE 5 COL 1 VALUE "####################################".
+           02 LINE 8  COL 10 VALUE "[1] ANIVERSARIANTES DO MES".
+           02 LINE 9  COL 10 VALUE "[2] RECONCILIACAO DE ESTOQUE".
+           02 LINE 10 COL 10 VALUE "[3] CATALOGO DE PRODUTOS (CADPRO)".
+           02 LINE 11 COL 10 VALUE "[4] BOLETIM ESCOLAR".
+           02 LINE 12 COL 10 VALUE "[5] PROCESSAR FILA AGORA".
+           02 LINE 14 COL 10 VALUE "[0] VOLTAR AO MENU PRINCIPAL".
+           02 LINE 16 COL 10 VALUE "DIGITE O NUMERO DESEJADO[...]".
+           02 OPCAO-REL LINE 16 COL 36 PIC 9 USING WOPCAO-REL AUTO.
       *================================================================*
 
        PROCEDURE                                       DIVISION.
+       ABERTURA.
+           OPEN I-O OPERADORES
+           IF FS-OPERADORES NOT = "00" AND FS-OPERADORES NOT = "05"
+               DISPLAY "ARQUIVO DE OPERADORES INDISPONIVEL"
+               STOP RUN
+           END-IF
+           IF FS-OPERADORES = "05"
+               PERFORM CRIA-OPERADOR-PADRAO
+           END-IF
+           GO TO LOGIN.
+       CRIA-OPERADOR-PADRAO.
+           MOVE "ADMIN"         TO OP-CODIGO
+           MOVE "ADMIN"         TO OP-SENHA
+           MOVE "ADMINISTRADOR" TO OP-NOME
+           WRITE REGISTRO-OPERADOR
+               INVALID KEY
+                   DISPLAY "FALHA AO CRIAR OPERADOR PADRAO"
+           END-WRITE
+           .
+       LOGIN.
+           DISPLAY TELA-LOGIN
+           ACCEPT TELA-LOGIN
+               ON EXCEPTION
+                   IF WS-CRT-STATUS = COB-SCR-F3 OR
+                      WS-CRT-STATUS = COB-SCR-ESC
+                       CLOSE OPERADORES
+                       STOP RUN
+                   END-IF
+           END-ACCEPT
+           MOVE WOP-CODIGO TO OP-CODIGO
+           READ OPERADORES
+               INVALID KEY
+                   DISPLAY "OPERADOR NAO CADASTRADO" LINE 11 COL 10
+                   GO TO LOGIN
+           END-READ
+           IF OP-SENHA NOT = WOP-SENHA
+               DISPLAY "SENHA INVALIDA" LINE 11 COL 10
+               GO TO LOGIN
+           END-IF
+           MOVE OP-CODIGO TO WOPERADOR
+           MOVE OP-NOME   TO WOPERADOR-NOME
+           SET LOGIN-OK TO TRUE
+           CALL "GRAVA-AUDITORIA" USING WOPERADOR, "MENU0001", "LOGIN",
+               WOPERADOR
+           PERFORM EXIBE-BANNER
+           .
+       EXIBE-BANNER.
+           ACCEPT WDATA-SESSAO      FROM DATE YYYYMMDD
+           ACCEPT WHORA-SESSAO-COMP FROM TIME
+           MOVE WHORA-SESSAO-COMP(1:6) TO WHORA-SESSAO
+           CALL "DATAUTIL" USING "DIASEMANA", WDATA-SESSAO,
+               WDATAUTIL-DATA2, WDATAUTIL-DIAS, WDIA-SEMANA-SESSAO,
+               WDATAUTIL-SAIDA
+           DISPLAY BANNER-SESSAO
+           ACCEPT BANNER-SESSAO
+           .
        INICIO.
            DISPLAY MENU-PRINCIPAL
            ACCEPT MENU-PRINCIPAL
+           MOVE WOPCAO TO WCHAVE-AUD
+           IF WOPCAO NOT = 0
+               CALL "GRAVA-AUDITORIA" USING WOPERADOR, "MENU0001",
+                   "SELECAO", WCHAVE-AUD
+           END-IF
            EVALUATE WOPCAO
        WHEN 1
-           CALL "CADASTRO-MERCADORIA" USING WOPCAO
+           CALL "CADASTRO-MERCADORIA" USING WOPCAO, WOPERADOR
                GO TO INICIO
        WHEN 2
-           CALL "CADASTRO-CLIENTE" USING WOPCAO
+           CALL "CADASTR01" USING WOPCAO, WOPERADOR
+               GO TO INICIO
+       WHEN 3
+           CALL "CADASTRO-VENDEDOR-COMPRADOR" USING WOPCAO, WOPERADOR
+               GO TO INICIO
+       WHEN 4
+           CALL "LISTAGEM-MERCADORIA" USING WOPCAO
+               GO TO INICIO
+       WHEN 5
+           CALL "LISTAGEM-CLIENTES" USING WOPCAO
+               GO TO INICIO
        WHEN 6
+           CALL "CADASTRO-PEDIDO" USING WOPCAO, WOPERADOR
+               GO TO INICIO
+       WHEN 7
+           CALL "MOVIMENTO-ESTOQUE" USING WOPCAO, WOPERADOR
+               GO TO INICIO
+       WHEN 8
+           CALL "ESTREC01"
+               GO TO INICIO
+       WHEN 9
+           PERFORM SUBMENU-RELATORIOS THRU SUBMENU-RELATORIOS-EXIT
+               GO TO INICIO
+       WHEN 0
+           CLOSE OPERADORES
            STOP RUN
        WHEN OTHER
            GO TO INICIO
            END-EVALUATE
            .
+       SUBMENU-RELATORIOS.
+           DISPLAY TELA-RELATORIOS
+           ACCEPT TELA-RELATORIOS
+           EVALUATE WOPCAO-REL
+       WHEN 1
+           MOVE "ANIVER01" TO WREL-CODIGO
+       WHEN 2
+           MOVE "ESTREC01" TO WREL-CODIGO
+       WHEN 3
+           MOVE "CADPRO"   TO WREL-CODIGO
+       WHEN 4
+           MOVE "BOLETIM1" TO WREL-CODIGO
+       WHEN 5
+           CALL "RELFILA1"
+               GO TO SUBMENU-RELATORIOS-EXIT
+       WHEN OTHER
+           GO TO SUBMENU-RELATORIOS-EXIT
+           END-EVALUATE
+           CALL "GRAVA-FILA" USING WREL-CODIGO, WOPERADOR
+           DISPLAY "RELATORIO SOLICITADO - USE A OPCAO [5] PARA"
+               " PROCESSAR A FILA" LINE 18 COL 10
+           ACCEPT WBANNER-ACK
+           .
+       SUBMENU-RELATORIOS-EXIT.
+           EXIT.
