@@ -9,39 +9,46 @@
 
        INPUT-OUTPUT                            SECTION.
        FILE-CONTROL.
-           SELECT FileName ASSIGN TO DISK ORGANISATION IS INDEXED
+           SELECT FileName ASSIGN TO DISK ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC RECORD KEY IS FileName-CHAVE
            ALTERNATE RECORD KEY IS FileName-DESCRICAO WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FileName-TERCEIRA-CHAVE
+               WITH DUPLICATES
            LOCK MODE IS MANUAL
            FILE STATUS IS FS-FileName.
 
       *================================================================*
        DATA                                                DIVISION.
        FILE                                    SECTION.
+      *    REGISTRO GENERICO - TAMANHO VARIA CONFORME O ARQUIVO
+      *    APONTADO POR LB-FileName. ESTE PROGRAMA E EXCLUSIVO DE
+      *    CLIENTES.DAT (USE O CWCAD2 PARA ARQUIVOS MENORES QUE NAO
+      *    PRECISAM DE UMA TERCEIRA CHAVE, COMO ESTUDANTES.DAT) POIS
+      *    A CHAVE ALTERNATIVA FileName-TERCEIRA-CHAVE OBRIGA O
+      *    REGISTRO MINIMO A COBRIR A FAIXA DE CIDADE.
+      *    FileName-TERCEIRA-CHAVE CAI NA POSICAO DE CIDADE NO
+      *    REGISTRO DE CLIENTES.
        FD  FileName
            LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS LB-FileName.
+           VALUE OF FILE-ID IS LB-FileName
+           RECORD IS VARYING IN SIZE FROM 249 TO 311 CHARACTERS
+           DEPENDING ON LK-REG-LEN.
 
        01  FileName-REG.
            05 FileName-CHAVE .
-               10 FileName-CODIGO  PIC 9(005).
-           05 FileName-DESCRICAO   PIC X(030).
-           05 FileName-PRECO       PIC 9(008)V99.
-           05 FileName-TIPO        PIC 9(001).
-               88 FileName-PECA    VALUE 1.
-               88 FileName-ACABADO VALUE 2.
-               88 FileName-MATERIAL VALUE 3.
-           05 FileName-OPCOES.
-               10 FileName-IMPORTADO    PIC 9(001).
-               10 FileName-GARANTIA     PIC 9(001).
-               10 FileName-DURAVEL      PIC 9(001).
+               10 FileName-CODIGO  PIC 9(004).
+           05 FileName-DESCRICAO   PIC X(050).
+           05 FILLER               PIC X(165).
+           05 FileName-TERCEIRA-CHAVE PIC X(030).
+           05 FILLER               PIC X(062).
        WORKING-STORAGE                         SECTION.
        01  AREAS-DE-TRABALHO-1.
            05 REGISTROS   PIC 9(002) VALUE 0.
            05 FS-FileName  PIC X(002) VALUE "00".
-           05 LB-FileName  PIC X(255) VALUE "FileName".
 
        LINKAGE                                 SECTION.
+       01  LB-FileName     PIC X(255).
+       01  LK-REG-LEN      PIC 9(003).
        01  USER-IO         PIC X(001).
            88 OPEN-FILE    VALUE "O" "o".
            88 CLOSE-FILE   VALUE "C" "c".
@@ -55,14 +62,18 @@
            88 NOT-OPERATOR  VALUE "<".
            88 EDIT-KEY      VALUE "$".
        01  ORDER-MODE       PIC 9(001).
-           88 ORDER-BY-LEFT VALUE 1.
-           88 ORDER-BY-RIGHT VALUE 2.
+           88 ORDER-BY-LEFT     VALUE 1.
+           88 ORDER-BY-RIGHT    VALUE 2.
+           88 ORDER-BY-TERCEIRA VALUE 3.
        01  LEFT-ITEM.
-           05 LIST-CODIGO PIC 9(005).
-           05 FILLER      PIC X(075).
+           05 LIST-CODIGO PIC 9(004).
+           05 FILLER      PIC X(076).
        01  RIGHT-ITEM.
-           05 LIST-DESCRICAO    PIC X(030).
-           05 FILLER            PIC X(075).
+           05 LIST-DESCRICAO    PIC X(050).
+           05 FILLER            PIC X(055).
+       01  THIRD-ITEM.
+           05 LIST-TERCEIRA-CHAVE PIC X(030).
+           05 FILLER              PIC X(075).
        01  HEIGHT               PIC X(002).
        01  WORK-AREA            PIC X(050).
        01  BOXFILESELECT-EDIT   PIC 9(003).COPY CWEDIT.
@@ -74,7 +85,10 @@
                                 HEIGHT
                                 WORK-AREA
                                 BOXFILESELECT-EDIT
-                                BOXFILESELECT-OPTION.
+                                BOXFILESELECT-OPTION
+                                LB-FileName
+                                LK-REG-LEN
+                                THIRD-ITEM.
        INICIO.
            EVALUATE TRUE
            WHEN EDIT-KEY
@@ -102,6 +116,9 @@
                              WHEN ORDER-BY-RIGHT
                                  START FileName KEY NOT <
                                  FileName-DESCRICAO
+                             WHEN ORDER-BY-TERCEIRA
+                                 START FileName KEY NOT <
+                                 FileName-TERCEIRA-CHAVE
                              WHEN OTHER
                                  START FileName KEY NOT <
                                  FileName-CHAVE
@@ -112,6 +129,9 @@
                              WHEN ORDER-BY-RIGHT
                                  START FileName KEY NOT >
                                  FileName-DESCRICAO
+                             WHEN ORDER-BY-TERCEIRA
+                                 START FileName KEY NOT >
+                                 FileName-TERCEIRA-CHAVE
                              WHEN OTHER
                                  START FileName KEY NOT >
                                  FileName-CHAVE
@@ -138,6 +158,14 @@
                                   INVALID KEY
                                      SET AT-END TO TRUE
                                   END-START
+                              WHEN ORDER-BY-TERCEIRA
+                                  MOVE LIST-TERCEIRA-CHAVE TO
+                                  FileName-TERCEIRA-CHAVE
+                                  START FileName KEY NOT <
+                                  FileName-TERCEIRA-CHAVE
+                                  INVALID KEY
+                                     SET AT-END TO TRUE
+                                  END-START
                               WHEN OTHER
                                   MOVE LIST-CODIGO TO FileName-CODIGO
                                   START FileName KEY NOT <
@@ -156,6 +184,14 @@
                                  INVALID KEY
                                      SET AT-END TO TRUE
                                  END-START
+                              WHEN ORDER-BY-TERCEIRA
+                                 MOVE LIST-TERCEIRA-CHAVE TO
+                                 FileName-TERCEIRA-CHAVE
+                                 START FileName KEY NOT >
+                                 FileName-TERCEIRA-CHAVE
+                                 INVALID KEY
+                                     SET AT-END TO TRUE
+                                 END-START
                               WHEN OTHER
                                  MOVE LIST-CODIGO TO FileName-CODIGO
                                  START FileName KEY NOT >
@@ -167,7 +203,9 @@
            END-EVALUATE
            MOVE SPACES TO LEFT-ITEM
                           RIGHT-ITEM
+                          THIRD-ITEM
            MOVE FileName-CODIGO TO LIST-CODIGO
            MOVE FileName-DESCRICAO TO LIST-DESCRICAO
+           MOVE FileName-TERCEIRA-CHAVE TO LIST-TERCEIRA-CHAVE
            GOBACK.
        END PROGRAM CWCAD3.
