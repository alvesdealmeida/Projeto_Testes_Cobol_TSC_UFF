@@ -7,23 +7,79 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MEDIANOT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMEST ASSIGN TO "PARAMEST.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PARAMEST.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PARAMEST.
+       01  REGISTRO-PARAMETRO.
+           02 PAR-MEDIA-MINIMA PIC 9(04)V99.
+
        WORKING-STORAGE SECTION.
+       77 FS-PARAMEST        PIC XX VALUE SPACES.
+       77 WRK-MEDIA-MINIMA   PIC 9(02)V99 VALUE 7.
+       77 WRK-SITUACAO       PIC X(09)    VALUE SPACES.
        77 WRK-NOTA1         PIC 9(02)V99 VALUE ZEROS.
        77 WRK-NOTA2         PIC 9(02)V99 VALUE ZEROS.
        77 WRK-NOTA3         PIC 9(02)V99 VALUE ZEROS.
        77 WRK-NOTA4         PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-PESO1         PIC 9(03) VALUE ZEROS.
+       77 WRK-PESO2         PIC 9(03) VALUE ZEROS.
+       77 WRK-PESO3         PIC 9(03) VALUE ZEROS.
+       77 WRK-PESO4         PIC 9(03) VALUE ZEROS.
+       77 WRK-SOMA-PESOS    PIC 9(03) VALUE ZEROS.
        77 WRK-MEDIA         PIC 9(02)V99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
+            OPEN INPUT PARAMEST.
+            IF FS-PARAMEST = "00"
+                READ PARAMEST
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE PAR-MEDIA-MINIMA TO WRK-MEDIA-MINIMA
+                END-READ
+            END-IF.
+            CLOSE PARAMEST.
+
             ACCEPT  WRK-NOTA1.
             ACCEPT  WRK-NOTA2.
             ACCEPT  WRK-NOTA3.
             ACCEPT  WRK-NOTA4.
 
-            COMPUTE WRK-MEDIA EQUAL (WRK-NOTA1 + WRK-NOTA2 +
-                                     WRK-NOTA3 + WRK-NOTA4)/4.
+            DISPLAY "PESOS (1-4, SOMANDO 100; ENTER P/ 25-25-25-25):".
+            DISPLAY "PESO1:".
+            ACCEPT  WRK-PESO1.
+            DISPLAY "PESO2:".
+            ACCEPT  WRK-PESO2.
+            DISPLAY "PESO3:".
+            ACCEPT  WRK-PESO3.
+            DISPLAY "PESO4:".
+            ACCEPT  WRK-PESO4.
+
+            COMPUTE WRK-SOMA-PESOS =
+                WRK-PESO1 + WRK-PESO2 + WRK-PESO3 + WRK-PESO4.
+            IF WRK-SOMA-PESOS = ZERO
+                MOVE 25 TO WRK-PESO1 WRK-PESO2 WRK-PESO3 WRK-PESO4
+                MOVE 100 TO WRK-SOMA-PESOS
+            END-IF.
+
+            COMPUTE WRK-MEDIA ROUNDED =
+                (WRK-NOTA1 * WRK-PESO1 + WRK-NOTA2 * WRK-PESO2 +
+                 WRK-NOTA3 * WRK-PESO3 + WRK-NOTA4 * WRK-PESO4)
+                 / WRK-SOMA-PESOS.
+            IF WRK-MEDIA NOT LESS THAN WRK-MEDIA-MINIMA
+                MOVE "APROVADO"  TO WRK-SITUACAO
+            ELSE
+                MOVE "REPROVADO" TO WRK-SITUACAO
+            END-IF.
+
             DISPLAY WRK-MEDIA.
+            DISPLAY WRK-SITUACAO.
             STOP RUN.
        END PROGRAM MEDIANOT.
