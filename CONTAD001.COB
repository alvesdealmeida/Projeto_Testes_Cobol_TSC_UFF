@@ -1,27 +1,62 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-       PROGRAM-ID.     CONTAD001.
-      *================================================================*
-
-       ENVIRONMENT                                     DIVISION.
-       CONFIGURATION                       SECTION.
-       SPECIAL-NAMES.
-
-       INPUT-OUTPUT                        SECTION.
-       FILE-CONTROL.
-      *================================================================*
-       DATA                                            DIVISION.
-       WORKING-STORAGE                     SECTION.
-       77 CONTADOR         PIC  999 VALUE ZEROS.
-
-      *================================================================*
-       PROCEDURE                                       DIVISION.
-       INICIO.
-           ADD 1 TO CONTADOR
-           DISPLAY CONTADOR
-           IF CONTADOR = 100 THEN
-               STOP RUN
-           ELSE
-               GO TO INICIO
-           END-IF
-           .
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+       PROGRAM-ID.     CONTAD001.
+      *================================================================*
+
+       ENVIRONMENT                                     DIVISION.
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPT ASSIGN TO "CONTAD001.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPT.
+      *================================================================*
+       DATA                                            DIVISION.
+       FILE SECTION.
+       FD  CHECKPT.
+       01  REGISTRO-CHECKPOINT.
+           02 CKP-CONTADOR       PIC 999.
+           02 FILLER             PIC X VALUE SPACE.
+           02 CKP-CHAVE          PIC X(020).
+
+       WORKING-STORAGE                     SECTION.
+       77 CONTADOR         PIC  999 VALUE ZEROS.
+       77 FS-CHECKPT       PIC XX.
+       77 WCHAVE           PIC X(020) VALUE SPACES.
+
+      *================================================================*
+       PROCEDURE                                       DIVISION.
+       ABERTURA.
+           OPEN INPUT CHECKPT
+           IF FS-CHECKPT = "00"
+               READ CHECKPT
+               MOVE CKP-CONTADOR TO CONTADOR
+               MOVE CKP-CHAVE    TO WCHAVE
+           END-IF
+           CLOSE CHECKPT
+           .
+       INICIO.
+           ADD 1 TO CONTADOR
+           DISPLAY CONTADOR
+           MOVE CONTADOR TO WCHAVE
+           IF FUNCTION REM(CONTADOR, 10) = 0
+               PERFORM GRAVA-CHECKPOINT
+           END-IF
+           IF CONTADOR = 100 THEN
+               MOVE ZEROS  TO CONTADOR
+               MOVE SPACES TO WCHAVE
+               PERFORM GRAVA-CHECKPOINT
+               STOP RUN
+           ELSE
+               GO TO INICIO
+           END-IF
+           .
+       GRAVA-CHECKPOINT.
+           MOVE CONTADOR TO CKP-CONTADOR
+           MOVE WCHAVE   TO CKP-CHAVE
+           OPEN OUTPUT CHECKPT
+           WRITE REGISTRO-CHECKPOINT
+           CLOSE CHECKPT
+           .
