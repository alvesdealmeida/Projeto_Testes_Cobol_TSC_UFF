@@ -0,0 +1,126 @@
+      ******************************************************************
+      *
+      *               MOVIMENTO DE ESTOQUE (ENTRADA/SAIDA)
+      *
+      ******************************************************************
+
+           IDENTIFICATION                                  DIVISION.
+           PROGRAM-ID. MOVIMENTO-ESTOQUE.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                       SECTION.
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ1 ASSIGN TO "CADPRO.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-CODIGO
+           FILE STATUS IS FS-ARQ1.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                SECTION.
+       FD  ARQ1.
+       01  REG1.
+           02 FD-CODIGO         PIC 9(04).
+           02 FD-PRODUTO        PIC X(30).
+           02 FD-VALUNIT        PIC 9(6)V99.
+           02 FD-TIPO           PIC 9(01).
+               88 FD-PECA       VALUE 1.
+               88 FD-ACABADO    VALUE 2.
+               88 FD-MATERIAL   VALUE 3.
+           02 FD-OPCOES.
+               03 FD-IMPORTADO  PIC 9(01).
+               03 FD-GARANTIA   PIC 9(01).
+               03 FD-DURAVEL    PIC 9(01).
+           02 FD-QTD-ESTOQUE    PIC 9(06).
+
+      *================================================================*
+       WORKING-STORAGE                     SECTION.
+       01  FS-ARQ1.
+           02 FS-ARQ1-1 PIC 9.
+           02 FS-ARQ1-2 PIC 9.
+           02 FS-ARQ1-R REDEFINES FS-ARQ1-2 PIC 99 COMP-X.
+       77  OPCAO         PIC X VALUE SPACES.
+       77  WOPERADOR     PIC X(10) VALUE SPACES.
+       77  WCHAVE-AUD    PIC X(20) VALUE SPACES.
+       77  WMV-CODIGO    PIC 9(04) VALUE ZERO.
+       77  WMV-TIPO      PIC X VALUE SPACE.
+           88 MV-ENTRADA VALUE "E" "e".
+           88 MV-SAIDA   VALUE "S" "s".
+       77  WMV-QUANTIDADE PIC 9(06) VALUE ZERO.
+       77  WNOME-PRODUTO PIC X(30) VALUE SPACES.
+
+      *================================================================*
+       LINKAGE                             SECTION.
+       01  LK-OPCAO    PIC 9.
+       01  LK-OPERADOR PIC X(10).
+      *================================================================*
+       PROCEDURE          DIVISION USING LK-OPCAO LK-OPERADOR.
+           ABERTURA.
+           OPEN I-O ARQ1.
+           MOVE LK-OPERADOR TO WOPERADOR.
+           INICIO.
+                   DISPLAY SPACE ERASE EOS
+                   PERFORM TELA THRU TELA-EXIT
+                       IF OPCAO = "S" OR "s" THEN
+                           PERFORM POSTA-MOVIMENTO
+                           GO TO INICIO
+                       ELSE
+                           GO TO INICIO
+                       END-IF
+           .
+           TELA.
+               DISPLAY "MOVIMENTO DE ESTOQUE         " AT 0430
+               DISPLAY "CODIGO DO PRODUTO            " AT 0605
+               DISPLAY "PRODUTO                      " AT 0705
+               DISPLAY "SALDO ATUAL                  " AT 0805
+               DISPLAY "TIPO  E-ENTRADA S-SAIDA       " AT 0905
+               DISPLAY "QUANTIDADE                    " AT 1005
+               ACCEPT WMV-CODIGO                       AT 0625
+               IF WMV-CODIGO = 9999 THEN
+                   CLOSE ARQ1
+                   EXIT PROGRAM
+               END-IF
+               PERFORM BUSCA-PRODUTO
+               ACCEPT WMV-TIPO       AT 0905
+               ACCEPT WMV-QUANTIDADE AT 1025
+               IF MV-SAIDA AND WMV-QUANTIDADE > FD-QTD-ESTOQUE
+                   DISPLAY "SALDO INSUFICIENTE PARA A SAIDA" AT 1905
+                   MOVE "N" TO OPCAO
+                   GO TO TELA-EXIT
+               END-IF
+               DISPLAY "CONFIRMA O MOVIMENTO [S-N][.]" AT 1905
+               ACCEPT OPCAO AT 1927
+               .
+           TELA-EXIT.
+               EXIT.
+           BUSCA-PRODUTO.
+               MOVE WMV-CODIGO TO FD-CODIGO
+               READ ARQ1
+                   INVALID KEY
+                       DISPLAY "PRODUTO NAO CADASTRADO" AT 1905
+                       MOVE "N" TO OPCAO
+                       GO TO TELA-EXIT
+               END-READ
+               MOVE FD-PRODUTO TO WNOME-PRODUTO
+               DISPLAY WNOME-PRODUTO    AT 0725
+               DISPLAY FD-QTD-ESTOQUE   AT 0825
+               .
+           POSTA-MOVIMENTO.
+               IF MV-ENTRADA
+                   ADD WMV-QUANTIDADE TO FD-QTD-ESTOQUE
+               ELSE
+                   SUBTRACT WMV-QUANTIDADE FROM FD-QTD-ESTOQUE
+               END-IF
+               REWRITE REG1
+                   INVALID KEY
+                       DISPLAY "PRODUTO NAO CADASTRADO" AT 1905
+                   NOT INVALID KEY
+                       MOVE WMV-CODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING WOPERADOR,
+                           "ESTMOV01", "MOVIMENTOU", WCHAVE-AUD
+                       CALL "GRAVA-MOVESTOQUE" USING WMV-CODIGO,
+                           WMV-TIPO, WMV-QUANTIDADE, FD-QTD-ESTOQUE
+               END-REWRITE
+               .
+       END PROGRAM MOVIMENTO-ESTOQUE.
