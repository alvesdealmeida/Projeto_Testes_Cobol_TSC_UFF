@@ -0,0 +1,265 @@
+      ******************************************************************
+      *
+      *               CADASTRO DE PEDIDOS DE VENDA
+      *
+      ******************************************************************
+
+           IDENTIFICATION                                  DIVISION.
+           PROGRAM-ID. CADASTRO-PEDIDO.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                       SECTION.
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO "PEDIDO.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PED-CODIGO
+           FILE STATUS IS FS-PEDIDOS.
+
+           SELECT CLIENTES ASSIGN TO "CLIENTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CODIGO
+           ALTERNATE KEY IS NOME  WITH DUPLICATES
+           ALTERNATE KEY IS CIDADE WITH DUPLICATES
+           FILE STATUS IS FS-CLIENTES.
+
+           SELECT ARQ1 ASSIGN TO "CADPRO.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-CODIGO
+           FILE STATUS IS FS-ARQ1.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                SECTION.
+       FD  PEDIDOS.
+       01  REGISTRO-PEDIDOS.
+           02 PED-CODIGO       PIC 9(04).
+           02 PED-CLIENTE      PIC 9(04).
+           02 PED-PRODUTO      PIC 9(04).
+           02 PED-QUANTIDADE   PIC 9(04).
+           02 PED-VALUNIT      PIC 9(6)V99.
+           02 PED-DATA         PIC 9(08).
+
+      *    REGISTROS DOS ARQUIVOS-MESTRE CONSULTADOS PELO PEDIDO -
+      *    MESMO LAYOUT JA DECLARADO EM CADASTR01/CADMERC1.
+       FD  CLIENTES.
+       01  REGISTRO-CLIENTES.
+           02 CODIGO PIC 9999.
+           02 NOME   PIC X(50).
+           02 CPF    PIC 9(11).
+           02 DATA-NAS.
+               03 DIA-NAS PIC 99.
+               03 MES-NAS PIC 99.
+               03 ANO-NAS PIC 9999.
+                   02 TELEFONE PIC X(30).
+                   02 ENDERECO PIC X(50).
+                   02 NUMERO   PIC 9(6).
+                   02 COMPLEMENTO PIC X(30).
+                   02 BAIRRO      PIC X(30).
+                   02 CIDADE      PIC X(30).
+                   02 CEP         PIC X(8).
+                   02 ESTADO      PIC AA.
+                   02 EMAIL       PIC X(50).
+                   02 SITUACAO    PIC X.
+                       88 CLIENTE-ATIVO   VALUE "A" "a".
+                       88 CLIENTE-INATIVO VALUE "I" "i".
+                   02 GENERO      PIC X.
+                       88 CLIENTE-MASCULINO VALUE "M" "m".
+                       88 CLIENTE-FEMININO  VALUE "F" "f".
+
+       FD  ARQ1.
+       01  REG1.
+           02 FD-CODIGO         PIC 9(04).
+           02 FD-PRODUTO        PIC X(30).
+           02 FD-VALUNIT        PIC 9(6)V99.
+           02 FD-TIPO           PIC 9(01).
+               88 FD-PECA       VALUE 1.
+               88 FD-ACABADO    VALUE 2.
+               88 FD-MATERIAL   VALUE 3.
+           02 FD-OPCOES.
+               03 FD-IMPORTADO  PIC 9(01).
+               03 FD-GARANTIA   PIC 9(01).
+               03 FD-DURAVEL    PIC 9(01).
+
+       01  REG-PEDIDO.
+           02 WPED-CODIGO       PIC 9(04) VALUE ZERO.
+           02 WPED-CLIENTE      PIC 9(04) VALUE ZERO.
+           02 WPED-PRODUTO      PIC 9(04) VALUE ZERO.
+           02 WPED-QUANTIDADE   PIC 9(04) VALUE ZERO.
+           02 WPED-VALUNIT      PIC 9(6)V99 VALUE ZERO.
+           02 WPED-DATA         PIC 9(08) VALUE ZERO.
+
+      *================================================================*
+       WORKING-STORAGE                     SECTION.
+       01  FS-PEDIDOS.
+           02 FS-PEDIDOS-1 PIC 9.
+           02 FS-PEDIDOS-2 PIC 9.
+           02 FS-PEDIDO-R REDEFINES FS-PEDIDOS-2 PIC 99 COMP-X.
+       01  FS-CLIENTES.
+           02 FS-CLIENTES-1 PIC 9.
+           02 FS-CLIENTES-2 PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+       01  FS-ARQ1.
+           02 FS-ARQ1-1 PIC 9.
+           02 FS-ARQ1-2 PIC 9.
+           02 FS-ARQ1-R REDEFINES FS-ARQ1-2 PIC 99 COMP-X.
+       77  OPCAO PIC X VALUE SPACES.
+       77  WMODO PIC X VALUE SPACES.
+       77  WCHAVE-AUD PIC X(20) VALUE SPACES.
+       77  WNOME-CLIENTE  PIC X(50) VALUE SPACES.
+       77  WEMAIL-CLIENTE PIC X(50) VALUE SPACES.
+       77  WNOME-PRODUTO  PIC X(30) VALUE SPACES.
+       77  WVALOR-TOTAL   PIC 9(8)V99 VALUE ZERO.
+
+      *================================================================*
+       LINKAGE                             SECTION.
+       01  LK-OPCAO    PIC 9.
+       01  LK-OPERADOR PIC X(10).
+      *================================================================*
+       PROCEDURE          DIVISION USING LK-OPCAO LK-OPERADOR.
+           ABERTURA.
+           OPEN I-O PEDIDOS.
+           OPEN INPUT CLIENTES.
+           OPEN INPUT ARQ1.
+           INICIO.
+                   DISPLAY SPACE ERASE EOS
+                   PERFORM TELA THRU TELA-EXIT
+                       IF OPCAO = "S" OR "s" THEN
+                           EVALUATE TRUE
+                               WHEN WMODO = "A" OR WMODO = "a"
+                                   PERFORM ALTERA-DADOS
+                               WHEN WMODO = "E" OR WMODO = "e"
+                                   PERFORM EXCLUI-DADOS
+                               WHEN OTHER
+                                   PERFORM GRAVA-DADOS
+                           END-EVALUATE
+                           PERFORM LIMPA-CAMPOS
+                           GO TO INICIO
+                       ELSE
+                           GO TO INICIO
+                       END-IF
+           .
+           TELA.
+               DISPLAY "PEDIDO DE VENDA             " AT 0430
+               DISPLAY "MODO I-INCLUIR A-ALTERAR E-EXCLUIR" AT 0505
+               ACCEPT WMODO                          AT 0540
+               DISPLAY "CODIGO DO PEDIDO           " AT 0605
+               DISPLAY "CODIGO DO CLIENTE          " AT 0705
+               DISPLAY "CLIENTE                    " AT 0805
+               DISPLAY "CODIGO DO PRODUTO          " AT 0905
+               DISPLAY "PRODUTO                    " AT 1005
+               DISPLAY "QUANTIDADE                 " AT 1105
+               DISPLAY "VALOR UNITARIO             " AT 1205
+               ACCEPT WPED-CODIGO                    AT 0625
+               IF WPED-CODIGO = 9999 THEN
+                   CLOSE PEDIDOS CLIENTES ARQ1
+                   EXIT PROGRAM
+               END-IF
+               IF WMODO = "A" OR WMODO = "a" OR WMODO = "E" OR
+                  WMODO = "e" THEN
+                   PERFORM BUSCA-PEDIDO
+               END-IF
+               IF WMODO = "E" OR WMODO = "e" THEN
+                   DISPLAY "CONFIRMA EXCLUSAO [S-N][.]" AT 1905
+                   ACCEPT OPCAO AT 1927
+                   GO TO TELA-EXIT
+               END-IF
+               ACCEPT WPED-CLIENTE AT 0725
+               PERFORM BUSCA-CLIENTE
+               ACCEPT WPED-PRODUTO AT 0925
+               PERFORM BUSCA-PRODUTO
+               ACCEPT WPED-QUANTIDADE AT 1125
+               MOVE FD-VALUNIT TO WPED-VALUNIT
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WPED-DATA
+               COMPUTE WVALOR-TOTAL = WPED-QUANTIDADE * WPED-VALUNIT
+               DISPLAY "VALOR TOTAL DO PEDIDO      " AT 1305
+               DISPLAY WVALOR-TOTAL AT 1330
+               DISPLAY "DADOS CORRETOS [S-N][.]" AT 1905
+               ACCEPT OPCAO AT 1927
+               .
+           TELA-EXIT.
+               EXIT.
+           BUSCA-CLIENTE.
+               MOVE WPED-CLIENTE TO CODIGO
+               READ CLIENTES
+                   INVALID KEY
+                       DISPLAY "CLIENTE NAO CADASTRADO" AT 1905
+                       MOVE "N" TO OPCAO
+                       GO TO TELA-EXIT
+               END-READ
+               MOVE NOME TO WNOME-CLIENTE
+               MOVE EMAIL TO WEMAIL-CLIENTE
+               DISPLAY WNOME-CLIENTE AT 0825
+               .
+           BUSCA-PRODUTO.
+               MOVE WPED-PRODUTO TO FD-CODIGO
+               READ ARQ1
+                   INVALID KEY
+                       DISPLAY "PRODUTO NAO CADASTRADO" AT 1905
+                       MOVE "N" TO OPCAO
+                       GO TO TELA-EXIT
+               END-READ
+               MOVE FD-PRODUTO TO WNOME-PRODUTO
+               DISPLAY WNOME-PRODUTO AT 1025
+               .
+           BUSCA-PEDIDO.
+               MOVE WPED-CODIGO TO PED-CODIGO
+               READ PEDIDOS
+                   INVALID KEY
+                       DISPLAY "PEDIDO NAO CADASTRADO" AT 1905
+                       MOVE "N" TO OPCAO
+                       GO TO TELA-EXIT
+               END-READ
+               MOVE PED-CLIENTE    TO WPED-CLIENTE
+               MOVE PED-PRODUTO    TO WPED-PRODUTO
+               MOVE PED-QUANTIDADE TO WPED-QUANTIDADE
+               MOVE PED-VALUNIT    TO WPED-VALUNIT
+               MOVE PED-DATA       TO WPED-DATA
+               PERFORM BUSCA-CLIENTE
+               PERFORM BUSCA-PRODUTO
+               DISPLAY WPED-CLIENTE AT 0725
+               DISPLAY WPED-PRODUTO AT 0925
+               DISPLAY WPED-QUANTIDADE AT 1125
+               .
+           LIMPA-CAMPOS.
+               MOVE  SPACES TO REG-PEDIDO.
+               GRAVA-DADOS.
+               MOVE REG-PEDIDO TO REGISTRO-PEDIDOS
+               MOVE WPED-CODIGO TO PED-CODIGO
+               WRITE REGISTRO-PEDIDOS
+                   INVALID KEY
+                       DISPLAY "CODIGO JA CADASTRADO" AT 1905
+                   NOT INVALID KEY
+                       MOVE WPED-CODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING LK-OPERADOR,
+                           "CADPED01", "GRAVOU", WCHAVE-AUD
+                       CALL "BOT00001" USING WNOME-CLIENTE,
+                           WNOME-PRODUTO, WVALOR-TOTAL, WEMAIL-CLIENTE
+               END-WRITE
+               .
+           ALTERA-DADOS.
+               MOVE REG-PEDIDO TO REGISTRO-PEDIDOS
+               MOVE WPED-CODIGO TO PED-CODIGO
+               REWRITE REGISTRO-PEDIDOS
+                   INVALID KEY
+                       DISPLAY "PEDIDO NAO CADASTRADO" AT 1905
+                   NOT INVALID KEY
+                       MOVE WPED-CODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING LK-OPERADOR,
+                           "CADPED01", "ALTEROU", WCHAVE-AUD
+               END-REWRITE
+               .
+           EXCLUI-DADOS.
+               MOVE WPED-CODIGO TO PED-CODIGO
+               DELETE PEDIDOS
+                   INVALID KEY
+                       DISPLAY "PEDIDO NAO CADASTRADO" AT 1905
+                   NOT INVALID KEY
+                       MOVE WPED-CODIGO TO WCHAVE-AUD
+                       CALL "GRAVA-AUDITORIA" USING LK-OPERADOR,
+                           "CADPED01", "EXCLUIU", WCHAVE-AUD
+               END-DELETE
+               .
+       END PROGRAM CADASTRO-PEDIDO.
