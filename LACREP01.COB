@@ -1,49 +1,81 @@
-      *================================================================*
-       IDENTIFICATION                                      DIVISION.
-       PROGRAM-ID. LACREP01.
-      *================================================================*
-
-       DATA                                                DIVISION.
-       FILE                                        SECTION.
-       WORKING-STORAGE                             SECTION.
-       77  NUMERO      PIC 999 VALUE ZERO.
-       77  PARES       PIC 999 VALUE ZERO.
-       77  IMPARES     PIC 999 VALUE ZERO.
-       77  D           PIC 999 VALUE ZERO.
-       77  RESTO       PIC 999 VALUE ZERO.
-       77  PP          PIC 99V99 VALUE ZERO.
-       77  PI          PIC 99V99 VALUE ZERO.
-       77  I           PIC 99  VALUE ZERO.
-       77  MS          PIC ZZ9.99 VALUE ZERO.
-
-
-      *================================================================*
-       PROCEDURE                                           DIVISION.
-
-           DISPLAY SPACE ERASE EOS
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-           DISPLAY "NUMERO" I
-           ACCEPT NUMERO
-
-           COMPUTE   D = NUMERO/2
-           COMPUTE RESTO = NUMERO - (D*2)
-
-           IF RESTO <> 0 THEN
-               ADD 1 TO IMPARES
-           ELSE
-               ADD 1 TO PARES
-           END-IF
-           END-PERFORM
-
-           COMPUTE   PP = ((PARES / 10)* 100)
-           COMPUTE   PI = ((IMPARES / 10)* 100)
-           DISPLAY SPACE ERASE EOS
-           DISPLAY "QTD DE NUMEROS PARES:" AT 1010 PARES
-           DISPLAY "QTD DE NUMEROS IMPARES:" AT 1110 IMPARES
-           MOVE PP TO MS
-           DISPLAY "PERCENTUAL DE NUMEROS PARES:" AT 1210 MS
-           MOVE PI TO MS
-           DISPLAY "PERCENTUAL DE NUMEROS IMPARES:" AT 1310 MS
-
-           STOP RUN
-            .
+      *================================================================*
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. LACREP01.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-NUMEROS ASSIGN TO "LACREP01.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-NUMEROS.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                        SECTION.
+       FD  ARQ-NUMEROS.
+       01  REGISTRO-NUMERO.
+           02 NUMERO PIC 999.
+
+       WORKING-STORAGE                             SECTION.
+       77  FS-NUMEROS  PIC XX VALUE SPACES.
+       77  TOTAL       PIC 9(005) VALUE ZERO.
+       77  PARES       PIC 9(005) VALUE ZERO.
+       77  IMPARES     PIC 9(005) VALUE ZERO.
+       77  D           PIC 999 VALUE ZERO.
+       77  RESTO       PIC 999 VALUE ZERO.
+       77  PP          PIC 999V99 VALUE ZERO.
+       77  PI          PIC 999V99 VALUE ZERO.
+       77  MS          PIC ZZZ9.99 VALUE ZERO.
+
+      *================================================================*
+       PROCEDURE                                           DIVISION.
+       0000-MAINLINE.
+           DISPLAY SPACE ERASE EOS
+           OPEN INPUT ARQ-NUMEROS
+           IF FS-NUMEROS NOT = "00"
+               DISPLAY "ARQUIVO LACREP01.DAT NAO ENCONTRADO"
+               STOP RUN
+           END-IF
+           PERFORM 1000-LE-PROXIMO
+           PERFORM UNTIL FS-NUMEROS NOT = "00"
+               PERFORM 2000-CLASSIFICA-NUMERO
+               PERFORM 1000-LE-PROXIMO
+           END-PERFORM
+           CLOSE ARQ-NUMEROS
+           PERFORM 3000-IMPRIME-RESULTADO THRU 3000-EXIT
+           STOP RUN
+           .
+       1000-LE-PROXIMO.
+           READ ARQ-NUMEROS
+               AT END
+                   MOVE "10" TO FS-NUMEROS
+           END-READ
+           .
+       2000-CLASSIFICA-NUMERO.
+           ADD 1 TO TOTAL
+           COMPUTE   D = NUMERO / 2
+           COMPUTE RESTO = NUMERO - (D * 2)
+           IF RESTO <> 0 THEN
+               ADD 1 TO IMPARES
+           ELSE
+               ADD 1 TO PARES
+           END-IF
+           .
+       3000-IMPRIME-RESULTADO.
+           IF TOTAL = ZERO
+               DISPLAY "ARQUIVO LACREP01.DAT NAO TEM REGISTROS"
+               GO TO 3000-EXIT
+           END-IF
+           COMPUTE PP = (PARES / TOTAL) * 100
+           COMPUTE PI = (IMPARES / TOTAL) * 100
+           DISPLAY SPACE ERASE EOS
+           DISPLAY "QTD DE NUMEROS LIDOS:" AT 0910 TOTAL
+           DISPLAY "QTD DE NUMEROS PARES:" AT 1010 PARES
+           DISPLAY "QTD DE NUMEROS IMPARES:" AT 1110 IMPARES
+           MOVE PP TO MS
+           DISPLAY "PERCENTUAL DE NUMEROS PARES:" AT 1210 MS
+           MOVE PI TO MS
+           DISPLAY "PERCENTUAL DE NUMEROS IMPARES:" AT 1310 MS
+           .
+       3000-EXIT.
+           EXIT.
