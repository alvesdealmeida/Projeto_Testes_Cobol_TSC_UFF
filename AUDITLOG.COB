@@ -0,0 +1,66 @@
+      ******************************************************************
+      *
+      *     GRAVA-AUDITORIA - ROTINA COMUM DE TRILHA DE AUDITORIA
+      *     REGISTRA OPERADOR, PROGRAMA, ACAO E CHAVE DO REGISTRO
+      *     AFETADO EM AUDITORIA.DAT, COM DATA E HORA DO SISTEMA.
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. GRAVA-AUDITORIA.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITORIA.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  AUDITORIA.
+       01  LINHA-AUDITORIA.
+           02 AUD-DATA      PIC 9(8).
+           02 FILLER        PIC X     VALUE SPACE.
+           02 AUD-HORA      PIC 9(6).
+           02 FILLER        PIC X     VALUE SPACE.
+           02 AUD-OPERADOR  PIC X(10).
+           02 FILLER        PIC X     VALUE SPACE.
+           02 AUD-PROGRAMA  PIC X(12).
+           02 FILLER        PIC X     VALUE SPACE.
+           02 AUD-ACAO      PIC X(10).
+           02 FILLER        PIC X     VALUE SPACE.
+           02 AUD-CHAVE     PIC X(20).
+
+       WORKING-STORAGE                         SECTION.
+       77  FS-AUDITORIA PIC XX VALUE SPACES.
+       77  WDATA-HORA   PIC X(14) VALUE SPACES.
+
+       LINKAGE                                 SECTION.
+       01  LK-OPERADOR  PIC X(10).
+       01  LK-PROGRAMA  PIC X(12).
+       01  LK-ACAO      PIC X(10).
+       01  LK-CHAVE     PIC X(20).
+      *================================================================*
+       PROCEDURE DIVISION USING LK-OPERADOR LK-PROGRAMA LK-ACAO
+           LK-CHAVE.
+       0000-MAINLINE.
+           PERFORM 1000-ABRE-AUDITORIA
+           MOVE FUNCTION CURRENT-DATE TO WDATA-HORA
+           MOVE WDATA-HORA(1:8)  TO AUD-DATA
+           MOVE WDATA-HORA(9:6)  TO AUD-HORA
+           MOVE LK-OPERADOR      TO AUD-OPERADOR
+           MOVE LK-PROGRAMA      TO AUD-PROGRAMA
+           MOVE LK-ACAO          TO AUD-ACAO
+           MOVE LK-CHAVE         TO AUD-CHAVE
+           WRITE LINHA-AUDITORIA
+           CLOSE AUDITORIA
+           GOBACK
+           .
+       1000-ABRE-AUDITORIA.
+           OPEN EXTEND AUDITORIA
+           IF FS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF
+           .
+       END PROGRAM GRAVA-AUDITORIA.
