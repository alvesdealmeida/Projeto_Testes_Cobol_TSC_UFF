@@ -0,0 +1,155 @@
+      ******************************************************************
+      *
+      *          RELATORIO DE ANIVERSARIANTES DO MES (CLIENTES.DAT)
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. ANIVER01.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CODIGO
+           ALTERNATE KEY IS NOME WITH DUPLICATES
+           FILE STATUS IS FS-CLIENTES.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  CLIENTES.
+       01  REGISTRO-CLIENTES.
+           02 CODIGO PIC 9999.
+           02 NOME   PIC X(50).
+           02 CPF    PIC 9(11).
+           02 DATA-NAS.
+               03 DIA-NAS PIC 99.
+               03 MES-NAS PIC 99.
+               03 ANO-NAS PIC 9999.
+           02 TELEFONE PIC X(30).
+           02 ENDERECO PIC X(50).
+           02 NUMERO   PIC 9(6).
+           02 COMPLEMENTO PIC X(30).
+           02 BAIRRO      PIC X(30).
+           02 CIDADE      PIC X(30).
+           02 CEP         PIC X(8).
+           02 ESTADO      PIC AA.
+           02 EMAIL       PIC X(50).
+           02 SITUACAO    PIC X.
+               88 CLIENTE-ATIVO   VALUE "A" "a".
+               88 CLIENTE-INATIVO VALUE "I" "i".
+           02 GENERO      PIC X.
+               88 CLIENTE-MASCULINO VALUE "M" "m".
+               88 CLIENTE-FEMININO  VALUE "F" "f".
+
+      *================================================================*
+       WORKING-STORAGE                         SECTION.
+       01  FS-CLIENTES.
+           02 FS-CLIENTES-1 PIC 9.
+           02 FS-CLIENTES-2 PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+
+       01  WDATA-SISTEMA.
+           02 WANO-SISTEMA PIC 9999.
+           02 WMES-SISTEMA PIC 99.
+           02 WDIA-SISTEMA PIC 99.
+
+       01  TAB-ANIVERSARIANTES.
+           02 TA-ITEM OCCURS 500 TIMES.
+               03 TA-CODIGO PIC 9999.
+               03 TA-NOME   PIC X(50).
+               03 TA-DIA    PIC 99.
+
+       01  TA-SWAP.
+           02 TA-SWAP-CODIGO PIC 9999.
+           02 TA-SWAP-NOME   PIC X(50).
+           02 TA-SWAP-DIA    PIC 99.
+
+       77  QT-ANIVERSARIANTES PIC 9(04) VALUE ZEROS.
+       77  IND1                PIC 9(04) VALUE ZEROS.
+       77  IND2                PIC 9(04) VALUE ZEROS.
+
+      *================================================================*
+       PROCEDURE                                           DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-SELECIONA-ANIVERSARIANTES THRU 2000-EXIT
+           PERFORM 3000-ORDENA-POR-DIA
+           PERFORM 4000-IMPRIME-RELATORIO
+           PERFORM 9999-ENCERRA
+           .
+       1000-INICIALIZA.
+           ACCEPT WDATA-SISTEMA FROM DATE YYYYMMDD
+           OPEN INPUT CLIENTES
+           .
+       2000-SELECIONA-ANIVERSARIANTES.
+           MOVE SPACES TO NOME
+           MOVE LOW-VALUE TO CODIGO
+           START CLIENTES KEY NOT LESS THAN CODIGO
+               INVALID KEY
+                   GO TO 2000-EXIT
+           END-START
+           PERFORM 2100-LE-PROXIMO
+           PERFORM UNTIL FS-CLIENTES NOT = "00"
+               IF MES-NAS = WMES-SISTEMA AND CLIENTE-ATIVO
+                   ADD 1 TO QT-ANIVERSARIANTES
+                   MOVE CODIGO   TO TA-CODIGO (QT-ANIVERSARIANTES)
+                   MOVE NOME     TO TA-NOME   (QT-ANIVERSARIANTES)
+                   MOVE DIA-NAS  TO TA-DIA    (QT-ANIVERSARIANTES)
+               END-IF
+               PERFORM 2100-LE-PROXIMO
+           END-PERFORM
+       2000-EXIT.
+           EXIT.
+       2100-LE-PROXIMO.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   MOVE "10" TO FS-CLIENTES
+           END-READ
+           .
+       3000-ORDENA-POR-DIA.
+      *    ORDENACAO SIMPLES POR BOLHA, TABELA PEQUENA (ATE 500 ITENS)
+           IF QT-ANIVERSARIANTES > 1
+               PERFORM 3100-PASSADA-BOLHA
+                   VARYING IND1 FROM 1 BY 1
+                   UNTIL IND1 > QT-ANIVERSARIANTES - 1
+           END-IF
+           .
+       3100-PASSADA-BOLHA.
+           PERFORM 3200-COMPARA-TROCA
+               VARYING IND2 FROM 1 BY 1
+               UNTIL IND2 > QT-ANIVERSARIANTES - IND1
+           .
+       3200-COMPARA-TROCA.
+           IF TA-DIA (IND2) > TA-DIA (IND2 + 1)
+               MOVE TA-CODIGO (IND2)     TO TA-SWAP-CODIGO
+               MOVE TA-NOME   (IND2)     TO TA-SWAP-NOME
+               MOVE TA-DIA    (IND2)     TO TA-SWAP-DIA
+               MOVE TA-CODIGO (IND2 + 1) TO TA-CODIGO (IND2)
+               MOVE TA-NOME   (IND2 + 1) TO TA-NOME   (IND2)
+               MOVE TA-DIA    (IND2 + 1) TO TA-DIA    (IND2)
+               MOVE TA-SWAP-CODIGO       TO TA-CODIGO (IND2 + 1)
+               MOVE TA-SWAP-NOME         TO TA-NOME   (IND2 + 1)
+               MOVE TA-SWAP-DIA          TO TA-DIA    (IND2 + 1)
+           END-IF
+           .
+       4000-IMPRIME-RELATORIO.
+           DISPLAY SPACE ERASE EOS
+           DISPLAY "ANIVERSARIANTES DO MES: " WMES-SISTEMA
+           IF QT-ANIVERSARIANTES = ZERO
+               DISPLAY "NENHUM CLIENTE FAZ ANIVERSARIO ESTE MES"
+           ELSE
+               PERFORM 4100-IMPRIME-LINHA
+                   VARYING IND1 FROM 1 BY 1
+                   UNTIL IND1 > QT-ANIVERSARIANTES
+           END-IF
+           .
+       4100-IMPRIME-LINHA.
+           DISPLAY TA-DIA (IND1) " " TA-CODIGO (IND1) " " TA-NOME (IND1)
+           .
+       9999-ENCERRA.
+           CLOSE CLIENTES
+           STOP RUN
+           .
