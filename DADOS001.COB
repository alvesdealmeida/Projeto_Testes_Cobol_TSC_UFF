@@ -1,35 +1,112 @@
-      ******************************************************************
-       IDENTIFICATION                                      DIVISION.
-       PROGRAM-ID. DADOS001.
-      *================================================================*
-
-       DATA                                                DIVISION.
-       FILE                                    SECTION.
-       WORKING-STORAGE                         SECTION.
-       77  SALARIO PIC 9(007).
-       77  NOME    PIC X(30).
-       77  SALDO   PIC 9(010).
-       77  INDICE  PIC 9(007).
-       01  DATA-DE-HOJE.
-           05 ANO PIC 9(004).
-           05 MES PIC 9(002).
-           05 DIA PIC 9(002).
-      *================================================================*
-       PROCEDURE                                           DIVISION.
-           ACCEPT SALARIO
-           ACCEPT NOME
-           ACCEPT SALDO
-           ACCEPT INDICE
-           ACCEPT ANO
-           ACCEPT MES
-           ACCEPT DIA
-           DISPLAY SALARIO
-           DISPLAY NOME
-           DISPLAY SALDO
-           DISPLAY INDICE
-           DISPLAY ANO
-           DISPLAY MES
-           DISPLAY DIA
-
-
-           STOP RUN.
+      ******************************************************************
+      *
+      *     DADOS001 - LIVRO CAIXA DE UMA CONTA (DEBITOS/CREDITOS)
+      *     LE OS LANCAMENTOS DO PERIODO E MANTEM O SALDO CORRENTE,
+      *     GRAVANDO O SALDO FINAL AO TERMINO DA EXECUCAO.
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. DADOS001.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT LANCAMENTOS ASSIGN TO "DADOS001.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LANCAMENTOS.
+
+           SELECT SALDOFIN ASSIGN TO "DADOS001.SLD"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SALDOFIN.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  LANCAMENTOS.
+       01  REGISTRO-LANCAMENTO.
+           02 TR-CONTA   PIC 9(05).
+           02 FILLER     PIC X     VALUE SPACE.
+           02 TR-TIPO    PIC X.
+               88 TR-CREDITO VALUE "C" "c".
+               88 TR-DEBITO  VALUE "D" "d".
+           02 FILLER     PIC X     VALUE SPACE.
+           02 TR-VALOR   PIC 9(8)V99.
+
+       FD  SALDOFIN.
+       01  REGISTRO-SALDO.
+           02 SF-CONTA   PIC 9(05).
+           02 FILLER     PIC X     VALUE SPACE.
+           02 SF-SALDO   PIC S9(8)V99.
+
+       WORKING-STORAGE                         SECTION.
+       77  FS-LANCAMENTOS PIC XX VALUE SPACES.
+       77  FS-SALDOFIN    PIC XX VALUE SPACES.
+       77  WCONTA         PIC 9(05) VALUE ZERO.
+       77  WSALDO         PIC S9(8)V99 VALUE ZERO.
+       77  WQTD-LANCTOS   PIC 9(005) VALUE ZERO.
+       77  WQTD-CREDITOS  PIC 9(005) VALUE ZERO.
+       77  WQTD-DEBITOS   PIC 9(005) VALUE ZERO.
+       77  WMS            PIC -ZZZZZ9.99 VALUE ZERO.
+      *================================================================*
+       PROCEDURE                                           DIVISION.
+       0000-MAINLINE.
+           DISPLAY SPACE ERASE EOS
+           OPEN INPUT LANCAMENTOS
+           IF FS-LANCAMENTOS NOT = "00"
+               DISPLAY "ARQUIVO DADOS001.DAT NAO ENCONTRADO"
+               STOP RUN
+           END-IF
+           PERFORM 1000-LE-PROXIMO
+           IF FS-LANCAMENTOS = "00"
+               MOVE TR-CONTA TO WCONTA
+           END-IF
+           PERFORM UNTIL FS-LANCAMENTOS NOT = "00"
+               PERFORM 2000-APLICA-LANCAMENTO
+               PERFORM 1000-LE-PROXIMO
+           END-PERFORM
+           CLOSE LANCAMENTOS
+           PERFORM 3000-GRAVA-SALDO-FINAL
+           PERFORM 4000-IMPRIME-RESULTADO THRU 4000-EXIT
+           STOP RUN
+           .
+       1000-LE-PROXIMO.
+           READ LANCAMENTOS
+               AT END
+                   MOVE "10" TO FS-LANCAMENTOS
+           END-READ
+           .
+       2000-APLICA-LANCAMENTO.
+           ADD 1 TO WQTD-LANCTOS
+           IF TR-CREDITO
+               ADD TR-VALOR TO WSALDO
+               ADD 1 TO WQTD-CREDITOS
+           ELSE
+               SUBTRACT TR-VALOR FROM WSALDO
+               ADD 1 TO WQTD-DEBITOS
+           END-IF
+           MOVE WSALDO TO WMS
+           DISPLAY TR-TIPO " " TR-VALOR "  SALDO: " WMS
+           .
+       3000-GRAVA-SALDO-FINAL.
+           OPEN OUTPUT SALDOFIN
+           MOVE WCONTA TO SF-CONTA
+           MOVE WSALDO TO SF-SALDO
+           WRITE REGISTRO-SALDO
+           CLOSE SALDOFIN
+           .
+       4000-IMPRIME-RESULTADO.
+           IF WQTD-LANCTOS = ZERO
+               DISPLAY "ARQUIVO DADOS001.DAT NAO TEM LANCAMENTOS"
+               GO TO 4000-EXIT
+           END-IF
+           DISPLAY SPACE ERASE EOS
+           DISPLAY "CONTA:" AT 0910 WCONTA
+           DISPLAY "QTD DE LANCAMENTOS:" AT 1010 WQTD-LANCTOS
+           DISPLAY "QTD DE CREDITOS:" AT 1110 WQTD-CREDITOS
+           DISPLAY "QTD DE DEBITOS:" AT 1210 WQTD-DEBITOS
+           MOVE WSALDO TO WMS
+           DISPLAY "SALDO FINAL:" AT 1310 WMS
+           .
+       4000-EXIT.
+           EXIT.
+       END PROGRAM DADOS001.
