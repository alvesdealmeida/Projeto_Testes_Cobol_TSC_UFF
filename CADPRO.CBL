@@ -5,8 +5,11 @@
              decimal-point is comma.
         input-output section.
              select ARQ1
-                    assign to disk
-                    file status is w-seq-st.
+                    assign to        disk
+                    organization     is indexed
+                    access mode      is sequential
+                    record key       is fd-codigo
+                    file status      is w-arq1-st.
 
              select seq-arq
                     assign to        disk
@@ -14,6 +17,16 @@
                     lock mode is     manual
                     status           w-seq-st.
 
+             select txt-arq
+                    assign to        disk
+                    organization     line sequential
+                    status           w-txt-st.
+
+             select csv-arq
+                    assign to        disk
+                    organization     line sequential
+                    status           w-csv-st.
+
         data division.
         file section.
         fd      ARQ1
@@ -23,6 +36,12 @@
                 03 fd-codigo         pic 9(04).
                 03 fd-produto        pic x(30).
                 03 fd-valunit        pic 9(6)v99.
+                03 fd-tipo           pic 9(01).
+                03 fd-opcoes.
+                   04 fd-importado   pic 9(01).
+                   04 fd-garantia    pic 9(01).
+                   04 fd-duravel     pic 9(01).
+                03 fd-qtd-estoque    pic 9(06).
 
         fd      seq-arq
                 value of file-id w-seq-id
@@ -30,16 +49,31 @@
         01      seq-reg.
                 02 w-linha           pic x(1200).
 
+        fd      txt-arq
+                value of file-id is "CADPRO.TXT".
+        01      txt-reg              pic x(80).
+
+        fd      csv-arq
+                value of file-id is "CADPRO.CSV".
+        01      csv-reg              pic x(100).
+
         working-storage section.
 
         01      w-nome-arq           pic x(20)     value spaces.
+        01      w-arq1-st            pic xx        value zeros.
+        01      w-txt-st             pic xx        value zeros.
+        01      w-csv-st             pic xx        value zeros.
+        01      w-valunit-ed         pic zzzzz9,99.
 
         01      VisRel.
                 03 w-numrel          pic x(10)     value "Rel0001".
                 03 w-cod             pic 9(4).
                 03 w-descr           pic x(30).
                 03 w-valor           pic zz.zz9,99.
-                03 w-conta           pic 9(4)      value zeros.
+                03 w-qtde            pic 9(6)      value zeros.
+                03 w-soma            pic 9(10)v99  value zeros.
+                03 w-tot-qtde        pic zzz.zz9.
+                03 w-tot-soma        pic zz.zzz.zz9,99.
 
         01      w-status.
                 02 w-seq-id          pic x(20)     value spaces.
@@ -55,6 +89,16 @@
                 02 filler            pic x(1)      value spaces.
                 02 w-RH-B            pic x(1197)   value spaces.
 
+        01      W-REL-PARM.
+                03 W-REL-TITULO      pic x(40)     value spaces.
+                03 W-REL-HDR-FONTE   pic x(24)     value spaces.
+                03 W-REL-NCOLS       pic 9         value zeros.
+                03 W-REL-IX          pic 9         value zeros.
+                03 W-REL-COLUNA occurs 6 times.
+                   04 W-REL-COL-RULE pic x(28)     value spaces.
+                   04 W-REL-COL-POS  pic x(26)     value spaces.
+                   04 W-REL-COL-TXT  pic x(30)     value spaces.
+
         77      FUNCAO-35            pic x comp-x  value 35.
         77      CODERRO-2            pic x comp-x  value 0.
         01      COMANDO              pic x(250)    value spaces.
@@ -66,23 +110,15 @@
         procedure division.
 
         Inicio.
-******** Inicializar o arquivo com alguns registros ********
            move "CADPRO.DAT" to w-nome-arq
-           open output ARQ1
-
-           perform 500 times
-              add 1 to w-conta
-              move w-conta to fd-codigo
-              string "Produto ", w-conta
-                     delimited by size into fd-produto
-              compute fd-valunit = 100 * w-conta
-              write REG1
-           end-perform
-
-           close ARQ1
 
            perform inicio-visrel
 
+           open output csv-arq
+           move "CODIGO,PRODUTO,VALUNIT,TIPO,IMPORTADO,GARANTIA,DURAVEL"
+                to csv-reg
+           write csv-reg
+
            open input ARQ1.
            go to le-arquivo.
            .
@@ -90,6 +126,18 @@
         inicio-visrel.
            move "CADPRO.Rel" to w-seq-id
            open output seq-arq
+           move "Relatório com Cabeçalho Automático" to W-REL-TITULO
+           move "F 101000Arial"                      to W-REL-HDR-FONTE
+           move 3                                     to W-REL-NCOLS
+           move "L 00990000000064000100000001" to W-REL-COL-RULE(1)
+           move "T 009900002000600000010010"  to W-REL-COL-POS(1)
+           move "Código"                       to W-REL-COL-TXT(1)
+           move "L 00990006400600000100000001" to W-REL-COL-RULE(2)
+           move "T 009900066005960000100010"  to W-REL-COL-POS(2)
+           move "Descrição"                    to W-REL-COL-TXT(2)
+           move "L 00990066400104000100000001" to W-REL-COL-RULE(3)
+           move "T 009900666001000100100010"  to W-REL-COL-POS(3)
+           move "Valor unitário"               to W-REL-COL-TXT(3)
            copy "cadpro.cpy".
 
         le-arquivo.
@@ -98,12 +146,38 @@
            move fd-codigo  to w-cod.
            move fd-produto to w-descr.
            move fd-valunit to w-valor.
+           add 1           to w-qtde.
+           add fd-valunit   to w-soma.
 
            perform imp-dados.
+           perform grava-linha-csv.
            go to le-arquivo.
 
+        grava-linha-csv.
+           move fd-valunit to w-valunit-ed
+           string fd-codigo                    delimited by size
+                  ","                           delimited by size
+                  function trim(fd-produto)     delimited by size
+                  ","                           delimited by size
+                  w-valunit-ed                  delimited by size
+                  ","                           delimited by size
+                  fd-tipo                       delimited by size
+                  ","                           delimited by size
+                  fd-importado                  delimited by size
+                  ","                           delimited by size
+                  fd-garantia                   delimited by size
+                  ","                           delimited by size
+                  fd-duravel                    delimited by size
+                  into csv-reg
+           write csv-reg.
+
         fecha-arquivo.
             close ARQ1.
+            close csv-arq.
+
+            move w-qtde to w-tot-qtde.
+            move w-soma to w-tot-soma.
+            perform imp-rodape.
 
         final-visrel.
             close seq-arq.
@@ -116,5 +190,31 @@
 
             DISPLAY COMANDO UPON COMMAND-LINE.
             CALL X"91" USING CODERRO-2, FUNCAO-35, COMMAND-LIN.
+            IF CODERRO-2 NOT = 0
+                GO TO relatorio-texto
+            END-IF.
+            exit program.
+            goback.
+
+        relatorio-texto.
+      ******** VisRel indisponivel - relatorio alternativo em texto ******
+            open input seq-arq
+            open output txt-arq
+            go to le-texto.
+            .
+
+        le-texto.
+            read seq-arq next at end go to fim-texto.
+            if w-linha(1:1) = "T"
+                move w-linha to w-texto
+                move function trim(w-texto-B) to txt-reg
+                display txt-reg
+                write txt-reg
+            end-if
+            go to le-texto.
+
+        fim-texto.
+            close seq-arq.
+            close txt-arq.
             exit program.
             goback.
