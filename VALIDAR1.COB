@@ -14,6 +14,11 @@
 
        77  TELA            PIC  9(002). COPY CWKEYS.
 
+       77  WACHOU-RADIO            PIC X(001) VALUE "N".
+           88 RADIO-SELECIONADO    VALUE "S".
+       77  WACHOU-CHECK-INVALIDO   PIC X(001) VALUE "N".
+           88 CHECK-INVALIDO       VALUE "S".
+
        LINKAGE                                 SECTION.
        01  ERRO    PIC  9(001).
        01  DADOS   PIC  X(005).
@@ -32,9 +37,60 @@
            ACCEPT TELA FROM ESCAPE KEY
 
            EVALUATE FIELD
-           WHEN "FILENAME-DESCRICAO"
-           IF FILENAME-DESCRICAO = SPACES
-               EXEC COBOLWARE SEND
+               WHEN "FILENAME-DESCRICAO"
+                   IF FILENAME-DESCRICAO = SPACES
+                       MOVE 1 TO ERRO
+                       EXEC COBOLWARE SEND
+                           MESSAGE "DESCRICAO E OBRIGATORIA"
+                       END-EXEC
+                   END-IF
+               WHEN "FILENAME-PRECO"
+                   IF FILENAME-PRECO NOT > ZERO
+                       MOVE 1 TO ERRO
+                       EXEC COBOLWARE SEND
+                           MESSAGE "PRECO DEVE SER MAIOR QUE ZERO"
+                       END-EXEC
+                   END-IF
+               WHEN "CWRADIO"
+                   PERFORM 100-VERIFICA-RADIO
+                   IF NOT RADIO-SELECIONADO
+                       MOVE 1 TO ERRO
+                       EXEC COBOLWARE SEND
+                           MESSAGE "SELECIONE UMA OPCAO"
+                       END-EXEC
+                   END-IF
+               WHEN "CWCHECK"
+                   PERFORM 200-VERIFICA-CHECK
+                   IF CHECK-INVALIDO
+                       MOVE 1 TO ERRO
+                       EXEC COBOLWARE SEND
+                           MESSAGE "OPCAO DE CHECK INVALIDA"
+                       END-EXEC
+                   END-IF
+           END-EVALUATE
 
            STOP RUN.
+
+       100-VERIFICA-RADIO.
+           MOVE "N" TO WACHOU-RADIO
+           PERFORM 110-TESTA-RADIO VARYING SUBSCRIPT FROM 1 BY 1
+               UNTIL SUBSCRIPT > 3
+           .
+       110-TESTA-RADIO.
+           IF CWRADIO(SUBSCRIPT) = "X"
+               MOVE "S" TO WACHOU-RADIO
+           END-IF
+           .
+
+       200-VERIFICA-CHECK.
+           MOVE "N" TO WACHOU-CHECK-INVALIDO
+           PERFORM 210-TESTA-CHECK VARYING SUBSCRIPT FROM 1 BY 1
+               UNTIL SUBSCRIPT > 3
+           .
+       210-TESTA-CHECK.
+           IF CWCHECK(SUBSCRIPT) NOT = SPACE AND
+              CWCHECK(SUBSCRIPT) NOT = "X"
+               MOVE "S" TO WACHOU-CHECK-INVALIDO
+           END-IF
+           .
        END PROGRAM VALIDAR1.
