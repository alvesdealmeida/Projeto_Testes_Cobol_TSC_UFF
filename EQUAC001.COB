@@ -1,28 +1,49 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EQUAC001.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77  WKS-A PIC 9(02).
-       77  WKS-B PIC 9(02).
-       77  WKS-C PIC 9(02).
-       77  WKS-DELTA PIC 9(02) VALUE ZEROES.
-       77  WKS-EQU PIC 9(02) .
-
-
-       PROCEDURE DIVISION.
-           DISPLAY "DIGITE VALOR PARA A:"
-           ACCEPT WKS-A
-           DISPLAY "DIGITE VALOR PARA B:"
-           ACCEPT WKS-B
-           DISPLAY "DIGITE VALOR PARA C:"
-           ACCEPT WKS-C
-           COMPUTE WKS-DELTA = (WKS-B)**2 - (4 * WKS-A * WKS-C)
-           DISPLAY "DELTA: " WKS-DELTA
-           STOP RUN.
+      ******************************************************************
+      * Author:SEBASTIAO ALVES
+      * Date:
+      * Purpose: Resolve equacoes de 2o grau (substitui DELTA001,
+      *          DELTA002 e a versao anterior deste programa, que so
+      *          calculavam o delta e nunca as raizes).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EQUAC001.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77  WKS-A       PIC S9(02) VALUE ZEROS.
+       77  WKS-B       PIC S9(02) VALUE ZEROS.
+       77  WKS-C       PIC S9(02) VALUE ZEROS.
+       77  WKS-DELTA   PIC S9(06) VALUE ZEROS.
+       77  WKS-RAIZ1   PIC S9(04)V99 VALUE ZEROS.
+       77  WKS-RAIZ2   PIC S9(04)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+           DISPLAY "DIGITE VALOR PARA A:"
+           ACCEPT WKS-A
+           DISPLAY "DIGITE VALOR PARA B:"
+           ACCEPT WKS-B
+           DISPLAY "DIGITE VALOR PARA C:"
+           ACCEPT WKS-C
+
+           COMPUTE WKS-DELTA = (WKS-B ** 2) - (4 * WKS-A * WKS-C)
+           DISPLAY "DELTA: " WKS-DELTA
+
+           IF WKS-DELTA IS NEGATIVE
+               DISPLAY "DELTA NEGATIVO! NAO TEM RAIZ REAL."
+           ELSE
+               IF WKS-DELTA IS ZERO
+                   COMPUTE WKS-RAIZ1 = (-WKS-B) / (2 * WKS-A)
+                   DISPLAY "RAIZES SIMETRICAS! X = " WKS-RAIZ1
+               ELSE
+                   COMPUTE WKS-RAIZ1 =
+                       (-WKS-B + FUNCTION SQRT(WKS-DELTA)) / (2 * WKS-A)
+                   COMPUTE WKS-RAIZ2 =
+                       (-WKS-B - FUNCTION SQRT(WKS-DELTA)) / (2 * WKS-A)
+                   DISPLAY "X1 = " WKS-RAIZ1
+                   DISPLAY "X2 = " WKS-RAIZ2
+               END-IF
+           END-IF
+
+           STOP RUN.
+       END PROGRAM EQUAC001.
