@@ -1,81 +1,137 @@
-       IDENTIFICATION                                  DIVISION.
-       PROGRAM-ID. TABELA01.
-
-       DATA                                            DIVISION.
-       WORKING-STORAGE                 SECTION.
-       77  INDEXTAB        PIC 9(002)  VALUE ZEROS.
-       77  TABMES          PIC 9(001)  VALUE ZEROS OCCURS 31 TIMES.
-       01  DATASISTEMA.
-           10 ANOSISTEMA   PIC 9(004).
-           10 MESSISTEMA   PIC 9(002).
-           10 DIASISTEMA   PIC 9(002).
-       77  INTEIRODATA     PIC 9(008) VALUE ZEROS.
-       77  DIAMES          PIC 9(002) VALUE ZEROS.
-       77  DIASSEMANA      PIC 9(001) VALUE ZEROS.
-       77  ANOBISSEXTO     PIC 9(004) VALUE ZEROS.
-       77  ANOBISSPROVA    PIC 9(009) VALUE ZEROS.
-
-
-       PROCEDURE                                       DIVISION.
-           ACCEPT DATASISTEMA FROM DATE YYYYMMDD
-
-           EVALUATE MESSISTEMA
-           WHEN 1
-           MOVE 31 TO DIAMES
-
-           WHEN 2
-           MOVE 28 TO DIAMES
-           MOVE ZEROS TO ANOBISSEXTO
-           DIVIDE ANOBISSEXTO BY 4 GIVING ANOBISSEXTO
-           MOVE ANOBISSEXTO TO ANOBISSPROVA
-
-           SUBTRACT ANOBISSPROVA FROM ANOBISSEXTO
-           IF ANOBISSEXTO EQUAL ZEROS
-               MOVE 29 TO DIAMES
-           END-IF
-
-           WHEN 3
-           MOVE  31 TO DIAMES
-
-           WHEN 4
-           MOVE 30 TO DIAMES
-
-           WHEN 5
-           MOVE 31 TO DIAMES
-
-           WHEN 6
-           MOVE 30 TO DIAMES
-
-           WHEN 7
-           MOVE 31 TO DIAMES
-
-           WHEN 8
-           MOVE 31 TO DIAMES
-
-           WHEN 9
-           MOVE 30 TO DIAMES
-
-           WHEN 10
-           MOVE 31 TO DIAMES
-
-           WHEN 11
-           MOVE 30 TO DIAMES
-
-           WHEN 12
-           MOVE 31 TO DIAMES
-           END-EVALUATE
-
-           PERFORM VARYING INDEXTAB FROM 1 BY 1 UNTIL INDEXTAB > DIAMES
-           MOVE INDEXTAB TO DIAMES
-           MOVE DIASISTEMA TO INTEIRODATA
-           MOVE FUNCTION REM(FUNCTION INTEGER-OF-DATE(INTEIRODATA),7) TO
-           DIASSEMANA
-
-           IF DIASSEMANA >= 1 AND DIASSEMANA <= 5
-               MOVE 1 TO TABMES(INDEXTAB)
-           END-IF
-           END-PERFORM
-
-
-           STOP RUN
-           .
+      ******************************************************************
+      *
+      *     TABELA01 - TABELA DE DIAS UTEIS DO ANO CORRENTE
+      *     MONTA UM CALENDARIO COM 365/366 POSICOES (UMA POR DIA DO
+      *     ANO), MARCANDO COMO DIA UTIL TODA SEGUNDA A SEXTA QUE NAO
+      *     CONSTE NO ARQUIVO DE FERIADOS (FERIADOS.DAT).
+      *
+      ******************************************************************
+       IDENTIFICATION                                  DIVISION.
+       PROGRAM-ID. TABELA01.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+       CONFIGURATION                       SECTION.
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT FERIADOS ASSIGN TO "FERIADOS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-FERIADOS.
+
+           SELECT CALENDARIO ASSIGN TO "CALENDARIO.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CALENDARIO.
+      *================================================================*
+       DATA                                            DIVISION.
+       FILE                                SECTION.
+       FD  FERIADOS.
+       01  REGISTRO-FERIADO.
+           02 FER-DATA PIC 9(4).
+
+       FD  CALENDARIO.
+       01  REGISTRO-CALENDARIO.
+           02 CAL-DATA     PIC 9(8).
+           02 FILLER       PIC X VALUE SPACE.
+           02 CAL-DIA-UTIL PIC 9(1).
+
+       WORKING-STORAGE                     SECTION.
+       77  FS-FERIADOS     PIC XX     VALUE SPACES.
+       77  FS-CALENDARIO   PIC XX     VALUE SPACES.
+       77  INDEXTAB        PIC 9(003) VALUE ZEROS.
+       77  TABANO          PIC 9(001) VALUE ZEROS OCCURS 366 TIMES.
+       01  DATASISTEMA.
+           10 ANOSISTEMA   PIC 9(004).
+           10 MESSISTEMA   PIC 9(002).
+           10 DIASISTEMA   PIC 9(002).
+       77  DIAS-NO-ANO     PIC 9(003) VALUE ZEROS.
+       77  DATA-BASE       PIC 9(008) VALUE ZEROS.
+       77  INT-BASE        PIC 9(008) VALUE ZEROS.
+       77  INT-DIA         PIC 9(008) VALUE ZEROS.
+       77  DATA-DIA        PIC 9(008) VALUE ZEROS.
+       77  MMDD-DIA        PIC 9(004) VALUE ZEROS.
+       77  DIASSEMANA      PIC 9(001) VALUE ZEROS.
+       77  ANOBISSEXTO     PIC 9(004) VALUE ZEROS.
+       77  ANOBISSPROVA    PIC 9(009) VALUE ZEROS.
+       77  FER-QTD         PIC 9(003) VALUE ZEROS.
+       77  FER-IND         PIC 9(003) VALUE ZEROS.
+       77  WACHOU-FERIADO  PIC X      VALUE "N".
+           88 FERIADO-ACHADO VALUE "S".
+       01  TAB-FERIADOS.
+           02 FER-TAB      PIC 9(4) OCCURS 100 TIMES.
+      *================================================================*
+       PROCEDURE                                       DIVISION.
+       0000-MAINLINE.
+           ACCEPT DATASISTEMA FROM DATE YYYYMMDD
+           PERFORM 1000-VERIFICA-BISSEXTO
+           PERFORM 2000-CARREGA-FERIADOS
+           PERFORM 3000-MONTA-CALENDARIO
+           PERFORM 4000-PUBLICA-CALENDARIO
+           CLOSE FERIADOS
+           STOP RUN
+           .
+       1000-VERIFICA-BISSEXTO.
+           MOVE 365 TO DIAS-NO-ANO
+           MOVE ZEROS TO ANOBISSEXTO
+           DIVIDE ANOSISTEMA BY 4 GIVING ANOBISSEXTO
+           MOVE ANOBISSEXTO TO ANOBISSPROVA
+           SUBTRACT ANOBISSPROVA FROM ANOBISSEXTO
+           IF ANOBISSEXTO EQUAL ZEROS
+               MOVE 366 TO DIAS-NO-ANO
+           END-IF
+           COMPUTE DATA-BASE = ANOSISTEMA * 10000 + 0101
+           MOVE FUNCTION INTEGER-OF-DATE(DATA-BASE) TO INT-BASE
+           .
+       2000-CARREGA-FERIADOS.
+           MOVE ZEROS TO FER-QTD
+           OPEN INPUT FERIADOS
+           IF FS-FERIADOS = "00"
+               PERFORM 2100-LE-FERIADO
+               PERFORM UNTIL FS-FERIADOS NOT = "00"
+                   ADD 1 TO FER-QTD
+                   MOVE FER-DATA TO FER-TAB(FER-QTD)
+                   PERFORM 2100-LE-FERIADO
+               END-PERFORM
+               CLOSE FERIADOS
+           END-IF
+           .
+       2100-LE-FERIADO.
+           READ FERIADOS
+               AT END
+                   MOVE "10" TO FS-FERIADOS
+           END-READ
+           .
+       3000-MONTA-CALENDARIO.
+           PERFORM VARYING INDEXTAB FROM 1 BY 1
+                   UNTIL INDEXTAB > DIAS-NO-ANO
+               COMPUTE INT-DIA = INT-BASE + INDEXTAB - 1
+               MOVE FUNCTION DATE-OF-INTEGER(INT-DIA) TO DATA-DIA
+               MOVE DATA-DIA(5:4) TO MMDD-DIA
+               MOVE FUNCTION REM(INT-DIA, 7) TO DIASSEMANA
+               PERFORM 3100-VERIFICA-FERIADO
+               IF DIASSEMANA >= 1 AND DIASSEMANA <= 5
+                       AND WACHOU-FERIADO = "N"
+                   MOVE 1 TO TABANO(INDEXTAB)
+               ELSE
+                   MOVE 0 TO TABANO(INDEXTAB)
+               END-IF
+           END-PERFORM
+           .
+       3100-VERIFICA-FERIADO.
+           MOVE "N" TO WACHOU-FERIADO
+           PERFORM VARYING FER-IND FROM 1 BY 1
+                   UNTIL FER-IND > FER-QTD
+               IF MMDD-DIA = FER-TAB(FER-IND)
+                   MOVE "S" TO WACHOU-FERIADO
+               END-IF
+           END-PERFORM
+           .
+       4000-PUBLICA-CALENDARIO.
+           OPEN OUTPUT CALENDARIO
+           PERFORM VARYING INDEXTAB FROM 1 BY 1
+                   UNTIL INDEXTAB > DIAS-NO-ANO
+               COMPUTE INT-DIA = INT-BASE + INDEXTAB - 1
+               MOVE FUNCTION DATE-OF-INTEGER(INT-DIA) TO CAL-DATA
+               MOVE TABANO(INDEXTAB) TO CAL-DIA-UTIL
+               WRITE REGISTRO-CALENDARIO
+           END-PERFORM
+           CLOSE CALENDARIO
+           .
