@@ -0,0 +1,47 @@
+      ******************************************************************
+      *
+      *     FAIXA001 - ROTINA UTILITARIA DE FAIXA ETARIA
+      *     CENTRALIZA A CLASSIFICACAO DE IDADE EM FAIXAS (CRIANCA,
+      *     ADOLESCENTE, JOVEM, ADULTO, IDOSO) REUSADA POR VARIOS
+      *     PROGRAMAS. CHAMADA COMO SUBPROGRAMA:
+      *
+      *         CALL "FAIXA001" USING LK-IDADE LK-FAIXA
+      *
+      ******************************************************************
+       IDENTIFICATION                                  DIVISION.
+       PROGRAM-ID. FAIXA001.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+       CONFIGURATION                       SECTION.
+      *================================================================*
+       DATA                                            DIVISION.
+       WORKING-STORAGE                     SECTION.
+       LINKAGE                                         SECTION.
+       01  LK-IDADE        PIC 9(003).
+           88  LK-CRIANCA      VALUE 0 THRU 10.
+           88  LK-ADOLESCENTE  VALUE 11 THRU 19.
+           88  LK-JOVEM        VALUE 20 THRU 30.
+           88  LK-ADULTO       VALUE 31 THRU 59.
+           88  LK-IDOSO        VALUE 60 THRU 105.
+       01  LK-FAIXA        PIC X(012).
+      *================================================================*
+       PROCEDURE                                       DIVISION
+           USING LK-IDADE LK-FAIXA.
+       0000-MAINLINE.
+           EVALUATE TRUE
+               WHEN LK-CRIANCA
+                   MOVE "CRIANCA"     TO LK-FAIXA
+               WHEN LK-ADOLESCENTE
+                   MOVE "ADOLESCENTE" TO LK-FAIXA
+               WHEN LK-JOVEM
+                   MOVE "JOVEM"       TO LK-FAIXA
+               WHEN LK-ADULTO
+                   MOVE "ADULTO"      TO LK-FAIXA
+               WHEN LK-IDOSO
+                   MOVE "IDOSO"       TO LK-FAIXA
+               WHEN OTHER
+                   MOVE SPACES        TO LK-FAIXA
+           END-EVALUATE
+           GOBACK
+           .
+       END PROGRAM FAIXA001.
