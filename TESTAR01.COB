@@ -1,23 +1,30 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TESTAR01.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77  WRK-FRASE  PIC 9(20).
-       77  WRK-RESULTADO PIC 9(20).
-       PROCEDURE DIVISION.
-
-            DISPLAY "DIGITE A FRASE:".
-            ACCEPT WRK-FRASE.
-
-            COMPUTE WRK-RESULTADO =  WRK-FRASE * 5
-
-            DISPLAY WRK-RESULTADO
-            STOP RUN.
-       END PROGRAM TESTAR01.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Calcula o preco total (quantidade x preco unitario)
+      *          de um item identificado por uma descricao.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTAR01.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77  WRK-DESCRICAO  PIC X(30).
+       77  WRK-QUANTIDADE PIC 9(05) VALUE ZERO.
+       77  WRK-PRECO-UNIT PIC 9(05)V99 VALUE 5.
+       77  WRK-RESULTADO  PIC 9(07)V99 VALUE ZERO.
+       PROCEDURE DIVISION.
+
+            DISPLAY "DIGITE A DESCRICAO:".
+            ACCEPT WRK-DESCRICAO.
+
+            DISPLAY "DIGITE A QUANTIDADE:".
+            ACCEPT WRK-QUANTIDADE.
+
+            COMPUTE WRK-RESULTADO = WRK-QUANTIDADE * WRK-PRECO-UNIT
+
+            DISPLAY WRK-DESCRICAO " QTD " WRK-QUANTIDADE
+                " TOTAL " WRK-RESULTADO
+            STOP RUN.
+       END PROGRAM TESTAR01.
