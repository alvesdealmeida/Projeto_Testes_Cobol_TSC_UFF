@@ -0,0 +1,86 @@
+********** Comentarios ou Comandos iniciais
+          move spaces to w-linha
+          move "QJ 92" to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+
+          move spaces to w-linha
+          move "F 101000Arial" to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "T 009900002006920000100010" to w-texto-A
+          move "Nome da Escola" to w-texto-B
+          move w-texto to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "F 100000Arial" to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "T 009900698000680100100010" to w-texto-A
+          move w-numrel to w-texto-B
+          move w-texto to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "RH" to w-RH-A
+          move "00018" to w-RH-B
+          move w-RH to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "QL" to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+
+          copy "RELCAB01.CPY".
+
+          copy "RELCOL01.CPY".
+       imp-dados section.
+          move spaces to w-linha
+          move "F 100000Arial" to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "T 009900002000600000100010" to w-texto-A
+          move w-cod to w-texto-B
+          move w-texto to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "T 009900066005960000100010" to w-texto-A
+          move w-nome to w-texto-B
+          move w-texto to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "T 009900666001000100100010" to w-texto-A
+          move w-notas to w-texto-B
+          move w-texto to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "T 009900766001000100100010" to w-texto-A
+          move w-media to w-texto-B
+          move w-texto to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "T 009900866001000100100010" to w-texto-A
+          move w-situacao to w-texto-B
+          move w-texto to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "RH" to w-RH-A
+          move "00018" to w-RH-B
+          move w-RH to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          move spaces to w-linha
+          move "QL" to w-linha
+          move function length(w-linha) to w-seq-size
+          write seq-reg
+          .
