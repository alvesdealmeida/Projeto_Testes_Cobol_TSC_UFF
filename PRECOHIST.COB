@@ -0,0 +1,59 @@
+      ******************************************************************
+      *
+      *     GRAVA-PRECOHIST - ROTINA COMUM DE HISTORICO DE PRECO
+      *     REGISTRA CODIGO, PRECO ANTERIOR E PRECO NOVO EM
+      *     PRECOHIST.DAT, COM A DATA DE EFETIVACAO DA MUDANCA.
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. GRAVA-PRECOHIST.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT PRECOHIST ASSIGN TO "PRECOHIST.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PRECOHIST.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  PRECOHIST.
+       01  LINHA-PRECOHIST.
+           02 PH-DATA             PIC 9(8).
+           02 FILLER              PIC X     VALUE SPACE.
+           02 PH-CODIGO           PIC 9(4).
+           02 FILLER              PIC X     VALUE SPACE.
+           02 PH-PRECO-ANTERIOR   PIC 9(6)V99.
+           02 FILLER              PIC X     VALUE SPACE.
+           02 PH-PRECO-NOVO       PIC 9(6)V99.
+
+       WORKING-STORAGE                         SECTION.
+       77  FS-PRECOHIST PIC XX VALUE SPACES.
+       77  WDATA-HORA   PIC X(14) VALUE SPACES.
+
+       LINKAGE                                 SECTION.
+       01  LK-CODIGO          PIC 9(4).
+       01  LK-PRECO-ANTERIOR  PIC 9(6)V99.
+       01  LK-PRECO-NOVO      PIC 9(6)V99.
+      *================================================================*
+       PROCEDURE DIVISION USING LK-CODIGO LK-PRECO-ANTERIOR
+           LK-PRECO-NOVO.
+       0000-MAINLINE.
+           PERFORM 1000-ABRE-PRECOHIST
+           MOVE FUNCTION CURRENT-DATE TO WDATA-HORA
+           MOVE WDATA-HORA(1:8)   TO PH-DATA
+           MOVE LK-CODIGO         TO PH-CODIGO
+           MOVE LK-PRECO-ANTERIOR TO PH-PRECO-ANTERIOR
+           MOVE LK-PRECO-NOVO     TO PH-PRECO-NOVO
+           WRITE LINHA-PRECOHIST
+           CLOSE PRECOHIST
+           GOBACK
+           .
+       1000-ABRE-PRECOHIST.
+           OPEN EXTEND PRECOHIST
+           IF FS-PRECOHIST = "35"
+               OPEN OUTPUT PRECOHIST
+           END-IF
+           .
+       END PROGRAM GRAVA-PRECOHIST.
