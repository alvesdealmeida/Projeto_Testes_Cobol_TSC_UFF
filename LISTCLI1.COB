@@ -0,0 +1,77 @@
+      ******************************************************************
+      *
+      *          LISTAGEM DE CLIENTES CADASTRADOS (CLIENTES.DAT)
+      *
+      ******************************************************************
+       IDENTIFICATION                                      DIVISION.
+       PROGRAM-ID. LISTAGEM-CLIENTES.
+      *================================================================*
+       ENVIRONMENT                                         DIVISION.
+       CONFIGURATION                           SECTION.
+       INPUT-OUTPUT                            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CODIGO
+           ALTERNATE KEY IS NOME WITH DUPLICATES
+           FILE STATUS IS FS-CLIENTES.
+      *================================================================*
+       DATA                                                DIVISION.
+       FILE                                    SECTION.
+       FD  CLIENTES.
+       01  REGISTRO-CLIENTES.
+           02 CODIGO PIC 9999.
+           02 NOME   PIC X(50).
+           02 CPF    PIC 9(11).
+           02 DATA-NAS.
+               03 DIA-NAS PIC 99.
+               03 MES-NAS PIC 99.
+               03 ANO-NAS PIC 9999.
+           02 TELEFONE PIC X(30).
+           02 ENDERECO PIC X(50).
+           02 NUMERO   PIC 9(6).
+           02 COMPLEMENTO PIC X(30).
+           02 BAIRRO      PIC X(30).
+           02 CIDADE      PIC X(30).
+           02 CEP         PIC X(8).
+           02 ESTADO      PIC AA.
+           02 EMAIL       PIC X(50).
+           02 SITUACAO    PIC X.
+               88 CLIENTE-ATIVO   VALUE "A" "a".
+               88 CLIENTE-INATIVO VALUE "I" "i".
+           02 GENERO      PIC X.
+               88 CLIENTE-MASCULINO VALUE "M" "m".
+               88 CLIENTE-FEMININO  VALUE "F" "f".
+
+       WORKING-STORAGE                         SECTION.
+       01  FS-CLIENTES.
+           02 FS-CLIENTES-1 PIC 9.
+           02 FS-CLIENTES-2 PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+
+       LINKAGE                                 SECTION.
+       01  LK-OPCAO PIC 9.
+      *================================================================*
+       PROCEDURE DIVISION USING LK-OPCAO.
+       0000-MAINLINE.
+           OPEN INPUT CLIENTES
+           DISPLAY SPACE ERASE EOS
+           DISPLAY "LISTAGEM DE CLIENTES"
+           PERFORM 1000-LE-PROXIMO
+           PERFORM UNTIL FS-CLIENTES NOT = "00"
+               IF CLIENTE-ATIVO
+                   DISPLAY CODIGO " " NOME " " TELEFONE " " CIDADE
+               END-IF
+               PERFORM 1000-LE-PROXIMO
+           END-PERFORM
+           CLOSE CLIENTES
+           GOBACK
+           .
+       1000-LE-PROXIMO.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   MOVE "10" TO FS-CLIENTES
+           END-READ
+           .
+       END PROGRAM LISTAGEM-CLIENTES.
